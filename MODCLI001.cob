@@ -6,8 +6,24 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MODCLI001.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DBPARM-FILE ASSIGN TO "DBPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DBPARM-STATUS.
+           SELECT IMPORT-FILE ASSIGN TO "CLIENTES_IMPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IMPORT-FSTATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  DBPARM-FILE.
+       01  DBPARM-RECORD               PIC X(80).
+
+       FD  IMPORT-FILE.
+       01  IMPORT-RECORD                PIC X(200).
+
        WORKING-STORAGE SECTION.
       **********************************************************************
       *******                EMBEDDED SQL VARIABLES                  *******
@@ -21,24 +37,6 @@
               88  SQL-NULL-NO-IND       VALUE '22002'.
               88  SQL-INVALID-CURSOR-STATE VALUE '24000'.
            05 FILLER   PIC X.
-<<<<<<< HEAD
-           05 SQLVERSN PIC 99 VALUE 02.
-           05 SQLCODE  PIC S9(9) COMP-5.
-           05 SQLERRM.
-               49 SQLERRML PIC S9(4) COMP-5.
-               49 SQLERRMC PIC X(486).
-           05 SQLERRD OCCURS 6 TIMES PIC S9(9) COMP-5.
-       01 SQLV.
-           05 SQL-ARRSZ  PIC S9(9) COMP-5 VALUE 14.
-           05 SQL-COUNT  PIC S9(9) COMP-5.
-           05 SQL-ADDR   POINTER OCCURS 14 TIMES.
-           05 SQL-LEN    PIC S9(9) COMP-5 OCCURS 14 TIMES.
-           05 SQL-TYPE   PIC X OCCURS 14 TIMES.
-           05 SQL-PREC   PIC X OCCURS 14 TIMES.
-      **********************************************************************
-       01 SQL-STMT-0.
-           05 SQL-IPTR   POINTER.
-=======
            05 SQLVERSN PIC 99 VALUE 03.
            05 SQLCODE  PIC S9(9) COMP-5 VALUE ZERO.
            05 SQLERRM.
@@ -48,16 +46,15 @@
            05 FILLER   PIC X(4).
            05 SQL-HCONN USAGE POINTER VALUE NULL.
        01 SQLV.
-           05 SQL-ARRSZ  PIC S9(9) COMP-5 VALUE 13.
+           05 SQL-ARRSZ  PIC S9(9) COMP-5 VALUE 14.
            05 SQL-COUNT  PIC S9(9) COMP-5 VALUE ZERO.
-           05 SQL-ADDR   POINTER OCCURS 13 TIMES VALUE NULL.
-           05 SQL-LEN    PIC S9(9) COMP-5 OCCURS 13 TIMES VALUE ZERO.
-           05 SQL-TYPE   PIC X OCCURS 13 TIMES.
-           05 SQL-PREC   PIC X OCCURS 13 TIMES.
+           05 SQL-ADDR   POINTER OCCURS 14 TIMES VALUE NULL.
+           05 SQL-LEN    PIC S9(9) COMP-5 OCCURS 14 TIMES VALUE ZERO.
+           05 SQL-TYPE   PIC X OCCURS 14 TIMES.
+           05 SQL-PREC   PIC X OCCURS 14 TIMES.
       **********************************************************************
        01 SQL-STMT-0.
            05 SQL-IPTR   POINTER VALUE NULL.
->>>>>>> origin/main
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE SPACE.
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
@@ -65,24 +62,16 @@
            05 SQL-STMT   PIC X(17) VALUE 'SELECT DATABASE()'.
       **********************************************************************
        01 SQL-STMT-1.
-<<<<<<< HEAD
-           05 SQL-IPTR   POINTER.
-=======
            05 SQL-IPTR   POINTER VALUE NULL.
->>>>>>> origin/main
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE SPACE.
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
            05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 40.
-           05 SQL-STMT   PIC X(40) VALUE 'SELECT MAX(ID_CLIENTE) + 1 FRO
-      -    'M clientes'.
+           05 SQL-STMT   PIC X(40) VALUE
+               'SELECT MAX(ID_CLIENTE) + 1 FROM clientes'.
       **********************************************************************
        01 SQL-STMT-2.
-<<<<<<< HEAD
-           05 SQL-IPTR   POINTER.
-=======
            05 SQL-IPTR   POINTER VALUE NULL.
->>>>>>> origin/main
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE SPACE.
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 13.
@@ -91,8 +80,7 @@
       -    '?,?,CURRENT_DATE,?,?,?,?,?,?,?,?,?,null,?)'.
       **********************************************************************
        01 SQL-STMT-3.
-<<<<<<< HEAD
-           05 SQL-IPTR   POINTER.
+           05 SQL-IPTR   POINTER VALUE NULL.
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE SPACE.
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 1.
@@ -102,23 +90,9 @@
       -    'E,C.TELEF_CLIENTE,C.EMAIL_CLIENTE,C.TARJETA,C.CREDITO,C.HIPO
       -    'TECA,C.CTA_ACTIVA,C.SALDO_CLIENTE,C.FECHA_CIERRE FROM banco.
       -    'clientes C WHERE C.DOC_CLIENTE = TRIM(?) LIMIT 1'.
-      **********************************************************************
-       01 SQL-STMT-4.
-           05 SQL-IPTR   POINTER.
-=======
-           05 SQL-IPTR   POINTER VALUE NULL.
-           05 SQL-PREP   PIC X VALUE 'N'.
-           05 SQL-OPT    PIC X VALUE SPACE.
-           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 1.
-           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 182.
-           05 SQL-STMT   PIC X(182) VALUE 'SELECT C.ID_CLIENTE,C.DOC_CLI
-      -    'ENTE,C.NOMBRE_CLIENTE,C.APELLIDOS_CLIENTE,C.DIRECCION_CLIENT
-      -    'E,C.TELEF_CLIENTE,C.EMAIL_CLIENTE FROM banco.clientes C WHER
-      -    'E C.DOC_CLIENTE = TRIM(?) LIMIT 1'.
       **********************************************************************
        01 SQL-STMT-4.
            05 SQL-IPTR   POINTER VALUE NULL.
->>>>>>> origin/main
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE SPACE.
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 2.
@@ -127,11 +101,7 @@
       -    'ENTE = TRIM(?) WHERE ID_CLIENTE =?'.
       **********************************************************************
        01 SQL-STMT-5.
-<<<<<<< HEAD
-           05 SQL-IPTR   POINTER.
-=======
            05 SQL-IPTR   POINTER VALUE NULL.
->>>>>>> origin/main
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE SPACE.
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 2.
@@ -140,11 +110,7 @@
       -    'CLIENTE = TRIM(?) WHERE ID_CLIENTE =?'.
       **********************************************************************
        01 SQL-STMT-6.
-<<<<<<< HEAD
-           05 SQL-IPTR   POINTER.
-=======
            05 SQL-IPTR   POINTER VALUE NULL.
->>>>>>> origin/main
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE SPACE.
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 2.
@@ -152,9 +118,8 @@
            05 SQL-STMT   PIC X(67) VALUE 'UPDATE CLIENTES SET DIRECCION_
       -    'CLIENTE = TRIM(?) WHERE ID_CLIENTE =?'.
       **********************************************************************
-<<<<<<< HEAD
        01 SQL-STMT-7.
-           05 SQL-IPTR   POINTER.
+           05 SQL-IPTR   POINTER VALUE NULL.
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE SPACE.
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 2.
@@ -163,7 +128,7 @@
       -    'NTE = TRIM(?) WHERE ID_CLIENTE =?'.
       **********************************************************************
        01 SQL-STMT-8.
-           05 SQL-IPTR   POINTER.
+           05 SQL-IPTR   POINTER VALUE NULL.
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE SPACE.
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 2.
@@ -172,54 +137,106 @@
       -    'NTE = TRIM(?) WHERE ID_CLIENTE =?'.
       **********************************************************************
        01 SQL-STMT-9.
-           05 SQL-IPTR   POINTER.
+           05 SQL-IPTR   POINTER VALUE NULL.
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE SPACE.
-           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 2.
-           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 63.
-           05 SQL-STMT   PIC X(63) VALUE 'UPDATE CLIENTES SET EMAIL_CLIE
-      -    'NTE = TRIM(?) WHERE ID_CLIENTE =?'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 1.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 84.
+           05 SQL-STMT   PIC X(84) VALUE 'UPDATE CLIENTES SET CTA_ACTIVA
+      -    ' = 0, FECHA_CIERRE = CURRENT_DATE WHERE ID_CLIENTE =?'.
+      **********************************************************************
+       01 SQL-STMT-10.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 1.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 77.
+           05 SQL-STMT   PIC X(77) VALUE 'UPDATE CLIENTES SET CTA_ACTIVA
+      -    ' = 1, FECHA_CIERRE = NULL WHERE ID_CLIENTE =?'.
+      **********************************************************************
+       01 SQL-STMT-11.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE 'C'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 1.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 151.
+           05 SQL-STMT   PIC X(151) VALUE 'SELECT ID_CLIENTE,DOC_CLIENTE
+      -    ',NOMBRE_CLIENTE,APELLIDOS_CLIENTE,CTA_ACTIVA FROM banco.clie
+      -    'ntes WHERE APELLIDOS_CLIENTE LIKE ? ORDER BY APELLIDOS_CLIEN
+      -    'TE'.
+           05 SQL-CNAME  PIC X(12) VALUE 'CUR_APELLIDO'.
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+       01 SQL-STMT-12.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 6.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 48.
+           05 SQL-STMT   PIC X(48) VALUE 'SELECT RegistrarAuditoria(?,?,?,?,
+      -    '?,?) FROM DUAL'.
+      **********************************************************************
+       01 SQL-STMT-13.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 5.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 468.
+           05 SQL-STMT   PIC X(468) VALUE 'SELECT COALESCE(CT.SALDO_ACTU
+      -    'AL,0),COALESCE(H.SALDO_ACTUAL,0),COALESCE(T.LIQUIDACION_MES,
+      -    '0),COALESCE(T.LIMITE_TARJETA,0) FROM banco.clientes C LEFT J
+      -    'OIN (SELECT MAX(ID_CTACTES) ID_CTACTES,MAX(ID_CLIENTE) ID_CL
+      -    'IENTE,MAX(SALDO_ACTUAL) SALDO_ACTUAL FROM banco.ctactes GROU
+      -    'P BY ID_CLIENTE) CT ON C.ID_CLIENTE = CT.ID_CLIENTE LEFT JOI
+      -    'N banco.hipotecas H ON C.ID_CLIENTE = H.ID_CLIENTE LEFT JOIN
+      -    ' banco.tarjetas T ON C.ID_CLIENTE = T.ID_CLIENTE WHERE C.ID_
+      -    'CLIENTE = ? LIMIT 1'.
       **********************************************************************
-=======
->>>>>>> origin/main
       *******          PRECOMPILER-GENERATED VARIABLES               *******
        01 SQLV-GEN-VARS.
-           05 SQL-VAR-0001  PIC S9(3) COMP-3.
-           05 SQL-VAR-0003  PIC S9(3) COMP-3.
+           05 SQL-VAR-0001  PIC S9(5) COMP-3.
+           05 SQL-VAR-0003  PIC S9(5) COMP-3.
            05 SQL-VAR-0004  PIC S9(1) COMP-3.
            05 SQL-VAR-0005  PIC S9(1) COMP-3.
            05 SQL-VAR-0006  PIC S9(1) COMP-3.
            05 SQL-VAR-0007  PIC S9(1) COMP-3.
            05 SQL-VAR-0008  PIC S9(13)V9(2) COMP-3.
+           05 SQL-VAR-0012  PIC 9(5).
+           05 SQL-VAR-0013  PIC X(12).
+           05 SQL-VAR-0014  PIC X(25).
+           05 SQL-VAR-0015  PIC X(25).
+           05 SQL-VAR-0016  PIC 9(1).
+           05 SQL-VAR-0017  PIC S9(13)V9(2) COMP-3.
+           05 SQL-VAR-0018  PIC S9(13)V9(2) COMP-3.
+           05 SQL-VAR-0019  PIC S9(13)V9(2) COMP-3.
+           05 SQL-VAR-0020  PIC S9(13)V9(2) COMP-3.
       *******       END OF PRECOMPILER-GENERATED VARIABLES           *******
       **********************************************************************
-<<<<<<< HEAD
 
        COPY "BD001".
-=======
-       01   DB-CONN.
-           05  DB-USER                 PIC X(20) VALUE 'mysql'.
-           05  DB-PASSWORD             PIC X(20) VALUE 'root'.
-           05  DB-NAME                 PIC X(20) VALUE 'banco'.
-           05  DB-HOST                 PIC X(20) VALUE 'localhost'.
-           05  DB-PORT                 PIC 9(5)  VALUE 3306.
->>>>>>> origin/main
+       COPY "AUDIT0001".
+
+       01  WS-DBPARM-STATUS            PIC XX.
+       01  WS-DBPARM-KEY               PIC X(20).
+       01  WS-DBPARM-VAL               PIC X(20).
 
       *EXEC SQL
       *    BEGIN DECLARE SECTION
       *END-EXEC
 
        01  SEARCH-APELLI PIC X(10).
+       01  WS-APELLIDO-LIKE             PIC X(12).
+       01  WS-APELLIDO-MATCHES          PIC 999 VALUE 0.
 
        01  DB-VARS.
-           05  WS-MAX-ID      PIC 9(3).
-           05  DB-DOCUMENT    PIC X(12).
+           05  WS-MAX-ID      PIC 9(5).
+           05  DB-DOCUMENT    PIC X(13).
            05  BUFFER                  PIC X(1024).
            05  ST-COUNT                PIC 9(6).
            05  CLIENT.
-               10  ID-CLIENTE                PIC 9(3).
+               10  ID-CLIENTE                PIC 9(5).
                10  TIPO-DOC                  PIC X(3).
-               10  DOCUMENT                  PIC X(12).
+               10  DOCUMENT                  PIC X(13).
                10  FECHA-ALTA                PIC X(10).
                10  NOMBRE                    PIC X(25).
                10  APELLIDO                  PIC X(25).
@@ -233,11 +250,6 @@
                10  FECHA-CIERRE              PIC X(10).
                10  SALDO                     PIC 9(12)V99.
 
-<<<<<<< HEAD
-=======
-
-
->>>>>>> origin/main
       *    EXEC SQL
       *        END DECLARE SECTION
       *    END-EXEC
@@ -256,7 +268,10 @@
                10 WS-TXTMN2 PIC X(30) VALUE "2. Actualizar Info".
                10 WS-TXTMN3 PIC X(30) VALUE "3. Eliminar cliente".
                10 WS-TXTMN4 PIC X(30) VALUE "4. Consultar cliente".
-               10 WS-TXTMN5 PIC X(30) VALUE "5. Salir".
+               10 WS-TXTMN5 PIC X(30) VALUE "5. Reactivar cliente".
+               10 WS-TXTMN6 PIC X(30) VALUE "6. Buscar por apellido".
+               10 WS-TXTMN7 PIC X(30) VALUE "7. Importacion masiva".
+               10 WS-TXTMN8 PIC X(30) VALUE "8. Salir".
 
        01  WS-UPDATE-MENU.
            05 WS-UD-MENU.
@@ -265,12 +280,13 @@
                10 WS-UD-MN3 PIC X(30) VALUE "3. Actualizar Dirección".
                10 WS-UD-MN4 PIC X(30) VALUE "4. Actualizar Telefono".
                10 WS-UD-MN5 PIC X(30) VALUE "5. Actualizar Correo".
-               10 WS-UD-MN6 PIC X(30) VALUE "6. Volver".
+               10 WS-UD-MN6 PIC X(30) VALUE "6. Actualizar todo".
+               10 WS-UD-MN7 PIC X(30) VALUE "7. Volver".
 
        01  WS-CLIENT.
-               05  WS-ID-CLIENTE                PIC 9(3).
+               05  WS-ID-CLIENTE                PIC 9(5).
                05  WS-TIPO-DOC                  PIC X(3).
-               05  WS-DOCUMENT                  PIC X(12).
+               05  WS-DOCUMENT                  PIC X(13).
                05  WS-FECHA-ALTA                PIC X(10).
                05  WS-NOMBRE                    PIC X(25).
                05  WS-APELLIDO                  PIC X(25).
@@ -285,28 +301,42 @@
                05  WS-SALDO                     PIC 9(12)V99.
 
        01  WS-OPTION                            PIC 9 VALUE 0.
-<<<<<<< HEAD
        01  WS-SALDO-PRNT                        PIC Z9(12),99.
-=======
-
-       *>01  WS-FECHA-RAW   PIC X(6).
 
-       *> 01  WS-FECHA-FORMAT.
-           *> 02  WS-YYYY    PIC 9(4).
-           *> 02  WS-SEP1    PIC X VALUE "-".
-           *> 02  WS-MM      PIC 99.
-           *> 02  WS-SEP2    PIC X VALUE "-".
-           *> 02  WS-DD      PIC 99.
->>>>>>> origin/main
+       01  WS-CLIENTE-360.
+           05  WS-360-SALDO-CTACTE       PIC S9(13)V99 COMP-3.
+           05  WS-360-SALDO-HIPOTECA     PIC S9(13)V99 COMP-3.
+           05  WS-360-SALDO-TARJETA      PIC S9(13)V99 COMP-3.
+           05  WS-360-LIMITE-TARJETA     PIC S9(13)V99 COMP-3.
+       01  WS-360-CTACTE-PRNT                   PIC Z9(12).99.
+       01  WS-360-HIPOTECA-PRNT                 PIC Z9(12).99.
+       01  WS-360-TARJETA-PRNT                  PIC Z9(12).99.
+       01  WS-360-LIMITE-PRNT                   PIC Z9(12).99.
+
+       01  WS-CEDULA-VALIDA                     PIC 9(1) VALUE 0.
+       01  WS-DOC-BUFFER                        PIC X(15) VALUE SPACES.
+       01  WS-VAL-EMAIL                         PIC 9 VALUE 0.
+       01  WS-CAMPO-VALIDO                      PIC 9 VALUE 0.
+       01  WS-CONFIRMA-ALTA                     PIC X(01) VALUE 'N'.
+       01  WS-CAMPO-CORREGIR                    PIC 9(01) VALUE 0.
+
+       01  WS-IMPORT-FSTATUS                    PIC XX VALUE SPACES.
+       01  WS-IMPORT-DATA.
+           05  WS-IMPORT-OK                     PIC 9(5) VALUE 0.
+           05  WS-IMPORT-ERR                    PIC 9(5) VALUE 0.
+           05  WS-IMPORT-LINEA                  PIC 9(5) VALUE 0.
 
        LINKAGE SECTION.
        01  LK-OPTION PIC 9(1).
-       PROCEDURE DIVISION USING LK-OPTION.
+       01  LK-OPERADOR PIC X(30).
+       PROCEDURE DIVISION USING LK-OPTION LK-OPERADOR.
+           MOVE LK-OPERADOR TO WT-AUDIT-USUARIO
            PERFORM 0100-INICIO THRU 0210-CLIENTES.
            STOP RUN.
 
        0100-INICIO.
        0110-BD.
+           PERFORM 0105-LOAD-DB-PARAMS.
       *-----------------------------------------------------------------
       * CONNECT TO THE DATABASE
       * also possible with DSN: 'youruser/yourpasswd@yourODBC_DSN'
@@ -342,10 +372,7 @@
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-0
                                    SQLCA
-<<<<<<< HEAD
-=======
                SET SQL-HCONN OF SQLCA TO NULL
->>>>>>> origin/main
            END-IF
            CALL 'OCSQLEXE' USING SQL-STMT-0
                                SQLCA
@@ -358,19 +385,13 @@
 
        0100-END.
 
+       COPY "DBPARM001".
+
        0200-PROCEDIMIENTO.
 
        0210-CLIENTES.
-<<<<<<< HEAD
            INITIALIZE WS-OPTION WS-TXT-TITLE.
            MOVE "Menu clientes   " TO WS-TXT-TITLE(07:16).
-=======
-       *>    MENU TITLE
-           GO TO 0240-UPDT-CLIENT
-
-           INITIALIZE WS-OPTION.
-           MOVE "Menu clientes" TO WS-TXT-TITLE(07:13).
->>>>>>> origin/main
            MOVE ":Modulos disponibles:" TO WS-TXT-SUBTITLE.
 
            PERFORM 0221-PRINT-MENU.
@@ -384,7 +405,6 @@
                    PERFORM 0210-CLIENTES
                WHEN 2
            *>   Actualizar info Cliente
-<<<<<<< HEAD
            *>        DISPLAY "Actualizar clientes"
                    PERFORM 0240-UPDATE-CLIENT
                    PERFORM 0210-CLIENTES
@@ -395,29 +415,24 @@
                WHEN 4
                    PERFORM 0260-DETALLE-CLIENTE
                    PERFORM 0210-CLIENTES
-=======
-                   DISPLAY "Actualizar clientes"
-                   PERFORM 0240-UPDT-CLIENT
-               WHEN 3
-
+               WHEN 5
+                   PERFORM 0270-REACTIVAR-CLIENTE
                    PERFORM 0210-CLIENTES
-               WHEN 4
-
+               WHEN 6
+                   PERFORM 0280-BUSCAR-APELLIDO
                    PERFORM 0210-CLIENTES
-
->>>>>>> origin/main
-               WHEN 5
+               WHEN 7
+                   PERFORM 0237-IMPORTAR-CLIENTES
+                   PERFORM 0210-CLIENTES
+               WHEN 8
                    PERFORM 0300-FIN
 
                WHEN OTHER
                    DISPLAY "(" WS-OPTION ") - " "Opcion invalida."
                    PERFORM 0210-CLIENTES
+           END-EVALUATE
 
-<<<<<<< HEAD
-           DISPLAY "DEBUG: (-1) Salida incorrecta".
-=======
            DISPLAY "Salida incorrecta".
->>>>>>> origin/main
 
        0221-PRINT-MENU.
            DISPLAY "+" WS-LINE "+".
@@ -429,14 +444,13 @@
            DISPLAY WS-LEFT-WALL WS-TXTMN3 WS-RGTH-WALL.
            DISPLAY WS-LEFT-WALL WS-TXTMN4 WS-RGTH-WALL.
            DISPLAY WS-LEFT-WALL WS-TXTMN5 WS-RGTH-WALL.
+           DISPLAY WS-LEFT-WALL WS-TXTMN6 WS-RGTH-WALL.
+           DISPLAY WS-LEFT-WALL WS-TXTMN7 WS-RGTH-WALL.
+           DISPLAY WS-LEFT-WALL WS-TXTMN8 WS-RGTH-WALL.
            DISPLAY "+" WS-LINE "+".
        0221-END.
 
-<<<<<<< HEAD
        0222-PRINT-UPDATE-MENU.
-=======
-       0222-PRINT-UD-MENU.
->>>>>>> origin/main
            DISPLAY "+" WS-LINE "+".
            DISPLAY WS-TITLE.
            DISPLAY "+" WS-LINE "+".
@@ -447,6 +461,7 @@
            DISPLAY WS-LEFT-WALL WS-UD-MN4 WS-RGTH-WALL.
            DISPLAY WS-LEFT-WALL WS-UD-MN5 WS-RGTH-WALL.
            DISPLAY WS-LEFT-WALL WS-UD-MN6 WS-RGTH-WALL.
+           DISPLAY WS-LEFT-WALL WS-UD-MN7 WS-RGTH-WALL.
            DISPLAY "+" WS-LINE "+".
        0222-END.
 
@@ -456,34 +471,88 @@
            DISPLAY WS-TITLE.
            DISPLAY "+" WS-LINE "+".
 
-           DISPLAY "-Inserte el tipo de documento:"
-           ACCEPT WS-TIPO-DOC
-           *> VALIDAR TIPO DOC
-
-           DISPLAY "Inserte el documento: "
-           ACCEPT WS-DOCUMENT
-           *> VALIDAR DOCUENT
+           MOVE 0 TO WS-CEDULA-VALIDA
+           PERFORM UNTIL WS-CEDULA-VALIDA = 1
+               DISPLAY "-Inserte el tipo de documento (DNI/PAS/RUC):"
+               ACCEPT WS-TIPO-DOC
 
-           DISPLAY "Inserte el Nombre:"
-           ACCEPT WS-NOMBRE
+               DISPLAY "Inserte el documento: "
+               ACCEPT WS-DOCUMENT
 
-           DISPLAY "Inserte el Apellido:"
-           ACCEPT WS-APELLIDO
+               MOVE SPACES TO WS-DOC-BUFFER
+               MOVE WS-DOCUMENT TO WS-DOC-BUFFER
+               MOVE 0 TO WS-CEDULA-VALIDA
+               CALL 'VALCED' USING WS-CEDULA-VALIDA
+                                   WS-DOC-BUFFER
+                                   WS-TIPO-DOC
+               END-CALL
 
-           DISPLAY "Inserte la direccion:"
-           ACCEPT WS-DIRECCION
+               IF WS-CEDULA-VALIDA = 1
+                   PERFORM 0232-SEARCH-CLIENT
+                   IF SQLCODE = 0
+                       DISPLAY "Ya existe un cliente con ese documento."
+                       MOVE 0 TO WS-CEDULA-VALIDA
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = 1
+               DISPLAY "Inserte el Nombre:"
+               ACCEPT WS-NOMBRE
+               IF FUNCTION TRIM(WS-NOMBRE) = SPACES
+                   OR FUNCTION LENGTH(FUNCTION TRIM(WS-NOMBRE)) < 2
+                   DISPLAY "Nombre invalido, debe tener al menos 2"
+                       " caracteres."
+               ELSE
+                   MOVE 1 TO WS-CAMPO-VALIDO
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = 1
+               DISPLAY "Inserte el Apellido:"
+               ACCEPT WS-APELLIDO
+               IF FUNCTION TRIM(WS-APELLIDO) = SPACES
+                   OR FUNCTION LENGTH(FUNCTION TRIM(WS-APELLIDO)) < 2
+                   DISPLAY "Apellido invalido, debe tener al menos 2"
+                       " caracteres."
+               ELSE
+                   MOVE 1 TO WS-CAMPO-VALIDO
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = 1
+               DISPLAY "Inserte la direccion:"
+               ACCEPT WS-DIRECCION
+               IF FUNCTION TRIM(WS-DIRECCION) = SPACES
+                   OR FUNCTION LENGTH(FUNCTION TRIM(WS-DIRECCION)) < 5
+                   DISPLAY "Direccion invalida, debe tener al menos 5"
+                       " caracteres."
+               ELSE
+                   MOVE 1 TO WS-CAMPO-VALIDO
+               END-IF
+           END-PERFORM
 
            DISPLAY "Inserte el telefono:"
            ACCEPT WS-TELEFONO
 
-           DISPLAY "Inserte el correo:"
-           ACCEPT WS-MAIL
+           MOVE 0 TO WS-VAL-EMAIL
+           PERFORM UNTIL WS-VAL-EMAIL = 1
+               DISPLAY "Inserte el correo:"
+               ACCEPT WS-MAIL
+
+               MOVE 0 TO WS-VAL-EMAIL
+               CALL 'VALEMAIL' USING WS-MAIL WS-VAL-EMAIL
+               END-CALL
+
+               IF WS-VAL-EMAIL NOT = 1
+                   DISPLAY "Correo invalido, intente de nuevo."
+               END-IF
+           END-PERFORM
 
-<<<<<<< HEAD
            *> WS-MAX-ID Indice para el siguiente registro
-=======
-           *> Indice para el siguiente registro
->>>>>>> origin/main
       *    EXEC SQL
       *        SELECT MAX(ID_CLIENTE) + 1
       *        INTO :WS-MAX-ID
@@ -493,24 +562,290 @@
                SET SQL-ADDR(1) TO ADDRESS OF
                  SQL-VAR-0001
                MOVE '3' TO SQL-TYPE(1)
-               MOVE 2 TO SQL-LEN(1)
+               MOVE 3 TO SQL-LEN(1)
                MOVE X'00' TO SQL-PREC(1)
                MOVE 1 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-1
                                    SQLCA
-<<<<<<< HEAD
-=======
                SET SQL-HCONN OF SQLCA TO NULL
->>>>>>> origin/main
            END-IF
            CALL 'OCSQLEXE' USING SQL-STMT-1
                                SQLCA
            MOVE SQL-VAR-0001 TO WS-MAX-ID
 
-           PERFORM 0231-INSERT-CLIENT.
+           PERFORM 0236-CONFIRMA-CLIENTE
+           IF WS-CONFIRMA-ALTA = 'S' OR WS-CONFIRMA-ALTA = 's'
+               PERFORM 0231-INSERT-CLIENT
+           ELSE
+               DISPLAY "Registro cancelado."
+           END-IF.
        0230-END.
 
+       0236-CONFIRMA-CLIENTE.
+           DISPLAY "+" WS-LINE "+"
+           DISPLAY "  REVISE LOS DATOS ANTES DE CONFIRMAR"
+           DISPLAY "+" WS-LINE "+"
+           DISPLAY "  1-Tipo Documento : " WS-TIPO-DOC
+           DISPLAY "  2-Documento      : " WS-DOCUMENT
+           DISPLAY "  3-Nombre         : " WS-NOMBRE
+           DISPLAY "  4-Apellido       : " WS-APELLIDO
+           DISPLAY "  5-Direccion      : " WS-DIRECCION
+           DISPLAY "  6-Telefono       : " WS-TELEFONO
+           DISPLAY "  7-Correo         : " WS-MAIL
+           DISPLAY "+" WS-LINE "+"
+           DISPLAY "-Confirma el registro de este cliente? "
+               "(S=Si, N=No/cancelar, C=Corregir un campo):"
+           ACCEPT WS-CONFIRMA-ALTA
+
+           IF WS-CONFIRMA-ALTA = 'C' OR WS-CONFIRMA-ALTA = 'c'
+               PERFORM 0238-CORREGIR-CAMPO
+               PERFORM 0236-CONFIRMA-CLIENTE
+           END-IF.
+       0236-END.
+
+       0238-CORREGIR-CAMPO.
+           DISPLAY "Que campo desea corregir? (1-7):"
+           ACCEPT WS-CAMPO-CORREGIR
+
+           EVALUATE WS-CAMPO-CORREGIR
+               WHEN 1
+                   MOVE 0 TO WS-CEDULA-VALIDA
+                   PERFORM UNTIL WS-CEDULA-VALIDA = 1
+                       DISPLAY "-Inserte el tipo de documento (DNI/"
+                           "PAS/RUC):"
+                       ACCEPT WS-TIPO-DOC
+                       MOVE SPACES TO WS-DOC-BUFFER
+                       MOVE WS-DOCUMENT TO WS-DOC-BUFFER
+                       MOVE 0 TO WS-CEDULA-VALIDA
+                       CALL 'VALCED' USING WS-CEDULA-VALIDA
+                                           WS-DOC-BUFFER
+                                           WS-TIPO-DOC
+                       END-CALL
+                       IF WS-CEDULA-VALIDA = 1
+                           PERFORM 0232-SEARCH-CLIENT
+                           IF SQLCODE = 0
+                               DISPLAY "Ya existe un cliente con ese "
+                                   "documento."
+                               MOVE 0 TO WS-CEDULA-VALIDA
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               WHEN 2
+                   MOVE 0 TO WS-CEDULA-VALIDA
+                   PERFORM UNTIL WS-CEDULA-VALIDA = 1
+                       DISPLAY "Inserte el documento: "
+                       ACCEPT WS-DOCUMENT
+                       MOVE SPACES TO WS-DOC-BUFFER
+                       MOVE WS-DOCUMENT TO WS-DOC-BUFFER
+                       MOVE 0 TO WS-CEDULA-VALIDA
+                       CALL 'VALCED' USING WS-CEDULA-VALIDA
+                                           WS-DOC-BUFFER
+                                           WS-TIPO-DOC
+                       END-CALL
+                       IF WS-CEDULA-VALIDA = 1
+                           PERFORM 0232-SEARCH-CLIENT
+                           IF SQLCODE = 0
+                               DISPLAY "Ya existe un cliente con ese "
+                                   "documento."
+                               MOVE 0 TO WS-CEDULA-VALIDA
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               WHEN 3
+                   MOVE 0 TO WS-CAMPO-VALIDO
+                   PERFORM UNTIL WS-CAMPO-VALIDO = 1
+                       DISPLAY "Inserte el Nombre:"
+                       ACCEPT WS-NOMBRE
+                       IF FUNCTION TRIM(WS-NOMBRE) = SPACES
+                           OR FUNCTION LENGTH(
+                               FUNCTION TRIM(WS-NOMBRE)) < 2
+                           DISPLAY "Nombre invalido, debe tener al "
+                               "menos 2 caracteres."
+                       ELSE
+                           MOVE 1 TO WS-CAMPO-VALIDO
+                       END-IF
+                   END-PERFORM
+               WHEN 4
+                   MOVE 0 TO WS-CAMPO-VALIDO
+                   PERFORM UNTIL WS-CAMPO-VALIDO = 1
+                       DISPLAY "Inserte el Apellido:"
+                       ACCEPT WS-APELLIDO
+                       IF FUNCTION TRIM(WS-APELLIDO) = SPACES
+                           OR FUNCTION LENGTH(
+                               FUNCTION TRIM(WS-APELLIDO)) < 2
+                           DISPLAY "Apellido invalido, debe tener al "
+                               "menos 2 caracteres."
+                       ELSE
+                           MOVE 1 TO WS-CAMPO-VALIDO
+                       END-IF
+                   END-PERFORM
+               WHEN 5
+                   MOVE 0 TO WS-CAMPO-VALIDO
+                   PERFORM UNTIL WS-CAMPO-VALIDO = 1
+                       DISPLAY "Inserte la direccion:"
+                       ACCEPT WS-DIRECCION
+                       IF FUNCTION TRIM(WS-DIRECCION) = SPACES
+                           OR FUNCTION LENGTH(
+                               FUNCTION TRIM(WS-DIRECCION)) < 5
+                           DISPLAY "Direccion invalida, debe tener al "
+                               "menos 5 caracteres."
+                       ELSE
+                           MOVE 1 TO WS-CAMPO-VALIDO
+                       END-IF
+                   END-PERFORM
+               WHEN 6
+                   DISPLAY "Inserte el telefono:"
+                   ACCEPT WS-TELEFONO
+               WHEN 7
+                   MOVE 0 TO WS-VAL-EMAIL
+                   PERFORM UNTIL WS-VAL-EMAIL = 1
+                       DISPLAY "Inserte el correo:"
+                       ACCEPT WS-MAIL
+                       MOVE 0 TO WS-VAL-EMAIL
+                       CALL 'VALEMAIL' USING WS-MAIL WS-VAL-EMAIL
+                       END-CALL
+                       IF WS-VAL-EMAIL NOT = 1
+                           DISPLAY "Correo invalido, intente de nuevo."
+                       END-IF
+                   END-PERFORM
+               WHEN OTHER
+                   DISPLAY "Opcion invalida."
+           END-EVALUATE.
+       0238-CORREGIR-CAMPO-END.
+
+       0237-IMPORTAR-CLIENTES.
+           MOVE 0 TO WS-IMPORT-OK WS-IMPORT-ERR WS-IMPORT-LINEA
+
+           DISPLAY "+" WS-LINE "+"
+           DISPLAY "  IMPORTACION MASIVA DE CLIENTES"
+           DISPLAY "+" WS-LINE "+"
+           DISPLAY "Leyendo CLIENTES_IMPORT.CSV..."
+           DISPLAY "Formato por linea: TIPO_DOC,DOCUMENTO,NOMBRE,"
+                   "APELLIDO,DIRECCION,TELEFONO,MAIL"
+
+           OPEN INPUT IMPORT-FILE
+           IF WS-IMPORT-FSTATUS NOT = '00'
+               DISPLAY "No se pudo abrir CLIENTES_IMPORT.CSV. "
+                       "Estado: " WS-IMPORT-FSTATUS
+           ELSE
+               PERFORM UNTIL WS-IMPORT-FSTATUS = '10'
+                   READ IMPORT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-IMPORT-LINEA
+                           PERFORM 0238-PROCESA-LINEA-IMPORT
+                   END-READ
+               END-PERFORM
+               CLOSE IMPORT-FILE
+           END-IF
+
+           DISPLAY "+" WS-LINE "+"
+           DISPLAY "Clientes importados : " WS-IMPORT-OK
+           DISPLAY "Lineas con error     : " WS-IMPORT-ERR
+           DISPLAY "+" WS-LINE "+".
+       0237-END.
+
+       0238-PROCESA-LINEA-IMPORT.
+           UNSTRING IMPORT-RECORD DELIMITED BY ","
+               INTO WS-TIPO-DOC, WS-DOCUMENT, WS-NOMBRE,
+                    WS-APELLIDO, WS-DIRECCION, WS-TELEFONO, WS-MAIL
+           END-UNSTRING
+
+           IF FUNCTION TRIM(WS-DOCUMENT) = SPACES
+               DISPLAY "Linea " WS-IMPORT-LINEA
+                       ": documento vacio, se omite."
+               ADD 1 TO WS-IMPORT-ERR
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-DOC-BUFFER
+           MOVE WS-DOCUMENT TO WS-DOC-BUFFER
+           MOVE 0 TO WS-CEDULA-VALIDA
+           CALL 'VALCED' USING WS-CEDULA-VALIDA
+                               WS-DOC-BUFFER
+                               WS-TIPO-DOC
+           END-CALL
+
+           IF WS-CEDULA-VALIDA NOT = 1
+               DISPLAY "Linea " WS-IMPORT-LINEA
+                       ": documento invalido " WS-DOCUMENT
+                       ", se omite."
+               ADD 1 TO WS-IMPORT-ERR
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 0232-SEARCH-CLIENT
+           IF SQLCODE = 0
+               DISPLAY "Linea " WS-IMPORT-LINEA
+                       ": ya existe un cliente con documento "
+                       WS-DOCUMENT ", se omite."
+               ADD 1 TO WS-IMPORT-ERR
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-VAL-EMAIL
+           CALL 'VALEMAIL' USING WS-MAIL WS-VAL-EMAIL
+           END-CALL
+
+           IF WS-VAL-EMAIL NOT = 1
+               DISPLAY "Linea " WS-IMPORT-LINEA
+                       ": correo invalido " WS-MAIL ", se omite."
+               ADD 1 TO WS-IMPORT-ERR
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TRIM(WS-NOMBRE) = SPACES
+               OR FUNCTION LENGTH(FUNCTION TRIM(WS-NOMBRE)) < 2
+               DISPLAY "Linea " WS-IMPORT-LINEA
+                       ": nombre invalido, se omite."
+               ADD 1 TO WS-IMPORT-ERR
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TRIM(WS-APELLIDO) = SPACES
+               OR FUNCTION LENGTH(FUNCTION TRIM(WS-APELLIDO)) < 2
+               DISPLAY "Linea " WS-IMPORT-LINEA
+                       ": apellido invalido, se omite."
+               ADD 1 TO WS-IMPORT-ERR
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TRIM(WS-DIRECCION) = SPACES
+               OR FUNCTION LENGTH(FUNCTION TRIM(WS-DIRECCION)) < 5
+               DISPLAY "Linea " WS-IMPORT-LINEA
+                       ": direccion invalida, se omite."
+               ADD 1 TO WS-IMPORT-ERR
+               EXIT PARAGRAPH
+           END-IF
+
+      *    EXEC SQL
+      *        SELECT MAX(ID_CLIENTE) + 1
+      *        INTO :WS-MAX-ID
+      *        FROM clientes
+      *    END-EXEC
+           IF SQL-PREP OF SQL-STMT-1 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0001
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               MOVE 1 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-1
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLEXE' USING SQL-STMT-1
+                               SQLCA
+           MOVE SQL-VAR-0001 TO WS-MAX-ID
+
+           PERFORM 0231-INSERT-CLIENT
+           ADD 1 TO WS-IMPORT-OK
+                   .
+       0238-IMPORT-END.
+
        0231-INSERT-CLIENT.
            *> Mover de WS a las de DB
            MOVE WS-MAX-ID TO ID-CLIENTE.
@@ -554,7 +889,7 @@
                SET SQL-ADDR(1) TO ADDRESS OF
                  SQL-VAR-0003
                MOVE '3' TO SQL-TYPE(1)
-               MOVE 2 TO SQL-LEN(1)
+               MOVE 3 TO SQL-LEN(1)
                MOVE X'00' TO SQL-PREC(1)
                SET SQL-ADDR(2) TO ADDRESS OF
                  TIPO-DOC
@@ -563,7 +898,7 @@
                SET SQL-ADDR(3) TO ADDRESS OF
                  DOCUMENT
                MOVE 'X' TO SQL-TYPE(3)
-               MOVE 12 TO SQL-LEN(3)
+               MOVE 13 TO SQL-LEN(3)
                SET SQL-ADDR(4) TO ADDRESS OF
                  NOMBRE
                MOVE 'X' TO SQL-TYPE(4)
@@ -613,10 +948,7 @@
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-2
                                    SQLCA
-<<<<<<< HEAD
-=======
                SET SQL-HCONN OF SQLCA TO NULL
->>>>>>> origin/main
            END-IF
            MOVE ID-CLIENTE
              TO SQL-VAR-0003
@@ -636,12 +968,7 @@
            PERFORM 0291-COMMIT.
        0231-END.
 
-
-<<<<<<< HEAD
        0232-SEARCH-CLIENT.
-=======
-       0232-SEARCH-CLIE.
->>>>>>> origin/main
            MOVE WS-DOCUMENT TO DB-DOCUMENT
 
       *    EXEC SQL
@@ -651,7 +978,6 @@
       *            C.APELLIDOS_CLIENTE,
       *            C.DIRECCION_CLIENTE,
       *            C.TELEF_CLIENTE,
-<<<<<<< HEAD
       *            C.EMAIL_CLIENTE,
       *            C.TARJETA,
       *            C.CREDITO,
@@ -659,9 +985,6 @@
       *            C.CTA_ACTIVA,
       *            C.SALDO_CLIENTE,
       *            C.FECHA_CIERRE
-=======
-      *            C.EMAIL_CLIENTE
->>>>>>> origin/main
 
       *    INTO    :ID-CLIENTE,
       *            :DOCUMENT,
@@ -669,7 +992,6 @@
       *            :APELLIDO,
       *            :DIRECCION,
       *            :TELEFONO,
-<<<<<<< HEAD
       *            :MAIL,
       *            :TARJETA,
       *            :CREDITO,
@@ -677,9 +999,6 @@
       *            :ACTIVA,
       *            :SALDO,
       *            :FECHA-CIERRE
-=======
-      *            :MAIL
->>>>>>> origin/main
 
       *    FROM banco.clientes C
       *    WHERE C.DOC_CLIENTE = TRIM(:DB-DOCUMENT)
@@ -689,12 +1008,12 @@
                SET SQL-ADDR(1) TO ADDRESS OF
                  SQL-VAR-0003
                MOVE '3' TO SQL-TYPE(1)
-               MOVE 2 TO SQL-LEN(1)
+               MOVE 3 TO SQL-LEN(1)
                MOVE X'00' TO SQL-PREC(1)
                SET SQL-ADDR(2) TO ADDRESS OF
                  DOCUMENT
                MOVE 'X' TO SQL-TYPE(2)
-               MOVE 12 TO SQL-LEN(2)
+               MOVE 13 TO SQL-LEN(2)
                SET SQL-ADDR(3) TO ADDRESS OF
                  NOMBRE
                MOVE 'X' TO SQL-TYPE(3)
@@ -716,7 +1035,6 @@
                MOVE 'X' TO SQL-TYPE(7)
                MOVE 40 TO SQL-LEN(7)
                SET SQL-ADDR(8) TO ADDRESS OF
-<<<<<<< HEAD
                  SQL-VAR-0004
                MOVE '3' TO SQL-TYPE(8)
                MOVE 1 TO SQL-LEN(8)
@@ -748,26 +1066,16 @@
                SET SQL-ADDR(14) TO ADDRESS OF
                  DB-DOCUMENT
                MOVE 'X' TO SQL-TYPE(14)
-               MOVE 12 TO SQL-LEN(14)
+               MOVE 13 TO SQL-LEN(14)
                MOVE 14 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-3
                                    SQLCA
-=======
-                 DB-DOCUMENT
-               MOVE 'X' TO SQL-TYPE(8)
-               MOVE 12 TO SQL-LEN(8)
-               MOVE 8 TO SQL-COUNT
-               CALL 'OCSQLPRE' USING SQLV
-                                   SQL-STMT-3
-                                   SQLCA
                SET SQL-HCONN OF SQLCA TO NULL
->>>>>>> origin/main
            END-IF
            CALL 'OCSQLEXE' USING SQL-STMT-3
                                SQLCA
            MOVE SQL-VAR-0003 TO ID-CLIENTE
-<<<<<<< HEAD
            MOVE SQL-VAR-0004 TO TARJETA
            MOVE SQL-VAR-0005 TO CREDITO
            MOVE SQL-VAR-0006 TO HIPOTECA
@@ -778,22 +1086,78 @@
            PERFORM 0291-SQLSTATE-CHECK.
        0232-END.
 
-       0233-UPDATE-DATA-CLIENT.
-           INITIALIZE WS-CLIENT
-=======
-                   .
+       0235-GET-CLIENTE-360.
+           INITIALIZE WS-CLIENTE-360
 
-           PERFORM 0291-SQLSTATE-CHECK
-
-           IF SQLCODE NOT EQUAL 0
-           DISPLAY "Client not Found"
-           PERFORM 0240-UPDT-CLIENT
-           END-IF.
+      *    EXEC SQL
+      *    SELECT  COALESCE(CT.SALDO_ACTUAL,0),
+      *            COALESCE(H.SALDO_ACTUAL,0),
+      *            COALESCE(T.LIQUIDACION_MES,0),
+      *            COALESCE(T.LIMITE_TARJETA,0)
+      *    FROM banco.clientes C
+      *    LEFT JOIN (SELECT MAX(ID_CTACTES) ID_CTACTES,
+      *                      MAX(ID_CLIENTE) ID_CLIENTE,
+      *                      MAX(SALDO_ACTUAL) SALDO_ACTUAL
+      *               FROM banco.ctactes
+      *               GROUP BY ID_CLIENTE) CT
+      *           ON C.ID_CLIENTE = CT.ID_CLIENTE
+      *    LEFT JOIN banco.hipotecas H
+      *           ON C.ID_CLIENTE = H.ID_CLIENTE
+      *    LEFT JOIN banco.tarjetas T
+      *           ON C.ID_CLIENTE = T.ID_CLIENTE
+      *    INTO    :WS-360-SALDO-CTACTE,
+      *            :WS-360-SALDO-HIPOTECA,
+      *            :WS-360-SALDO-TARJETA,
+      *            :WS-360-LIMITE-TARJETA
+      *    WHERE C.ID_CLIENTE = :ID-CLIENTE
+      *    LIMIT 1
+      *    END-EXEC.
+           IF SQL-PREP OF SQL-STMT-13 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0017
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 15 TO SQL-LEN(1)
+               MOVE X'02' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 SQL-VAR-0018
+               MOVE '3' TO SQL-TYPE(2)
+               MOVE 15 TO SQL-LEN(2)
+               MOVE X'02' TO SQL-PREC(2)
+               SET SQL-ADDR(3) TO ADDRESS OF
+                 SQL-VAR-0019
+               MOVE '3' TO SQL-TYPE(3)
+               MOVE 15 TO SQL-LEN(3)
+               MOVE X'02' TO SQL-PREC(3)
+               SET SQL-ADDR(4) TO ADDRESS OF
+                 SQL-VAR-0020
+               MOVE '3' TO SQL-TYPE(4)
+               MOVE 15 TO SQL-LEN(4)
+               MOVE X'02' TO SQL-PREC(4)
+               SET SQL-ADDR(5) TO ADDRESS OF
+                 SQL-VAR-0003
+               MOVE '3' TO SQL-TYPE(5)
+               MOVE 3 TO SQL-LEN(5)
+               MOVE X'00' TO SQL-PREC(5)
+               MOVE 5 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-13
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           MOVE ID-CLIENTE
+             TO SQL-VAR-0003
+           CALL 'OCSQLEXE' USING SQL-STMT-13
+                               SQLCA
+           MOVE SQL-VAR-0017 TO WS-360-SALDO-CTACTE
+           MOVE SQL-VAR-0018 TO WS-360-SALDO-HIPOTECA
+           MOVE SQL-VAR-0019 TO WS-360-SALDO-TARJETA
+           MOVE SQL-VAR-0020 TO WS-360-LIMITE-TARJETA
 
-       0232-END.
+           PERFORM 0291-SQLSTATE-CHECK.
+       0235-END.
 
-       0233-UTD-CLIENT.
->>>>>>> origin/main
+       0233-UPDATE-DATA-CLIENT.
+           INITIALIZE WS-CLIENT
 
            EVALUATE WS-OPTION
                WHEN 1
@@ -815,16 +1179,13 @@
                SET SQL-ADDR(2) TO ADDRESS OF
                  SQL-VAR-0003
                MOVE '3' TO SQL-TYPE(2)
-               MOVE 2 TO SQL-LEN(2)
+               MOVE 3 TO SQL-LEN(2)
                MOVE X'00' TO SQL-PREC(2)
                MOVE 2 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-4
                                    SQLCA
-<<<<<<< HEAD
-=======
                SET SQL-HCONN OF SQLCA TO NULL
->>>>>>> origin/main
            END-IF
            MOVE ID-CLIENTE
              TO SQL-VAR-0003
@@ -858,16 +1219,13 @@
                SET SQL-ADDR(2) TO ADDRESS OF
                  SQL-VAR-0003
                MOVE '3' TO SQL-TYPE(2)
-               MOVE 2 TO SQL-LEN(2)
+               MOVE 3 TO SQL-LEN(2)
                MOVE X'00' TO SQL-PREC(2)
                MOVE 2 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-5
                                    SQLCA
-<<<<<<< HEAD
-=======
                SET SQL-HCONN OF SQLCA TO NULL
->>>>>>> origin/main
            END-IF
            MOVE ID-CLIENTE
              TO SQL-VAR-0003
@@ -901,16 +1259,13 @@
                SET SQL-ADDR(2) TO ADDRESS OF
                  SQL-VAR-0003
                MOVE '3' TO SQL-TYPE(2)
-               MOVE 2 TO SQL-LEN(2)
+               MOVE 3 TO SQL-LEN(2)
                MOVE X'00' TO SQL-PREC(2)
                MOVE 2 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-6
                                    SQLCA
-<<<<<<< HEAD
-=======
                SET SQL-HCONN OF SQLCA TO NULL
->>>>>>> origin/main
            END-IF
            MOVE ID-CLIENTE
              TO SQL-VAR-0003
@@ -925,7 +1280,6 @@
                    DISPLAY "Se ha actualizado la direccion del cliente"
                    END-IF
 
-<<<<<<< HEAD
                 WHEN 4
                    DISPLAY "Inserte nuevo no. de telefono: "
                    ACCEPT WS-TELEFONO
@@ -945,12 +1299,13 @@
                SET SQL-ADDR(2) TO ADDRESS OF
                  SQL-VAR-0003
                MOVE '3' TO SQL-TYPE(2)
-               MOVE 2 TO SQL-LEN(2)
+               MOVE 3 TO SQL-LEN(2)
                MOVE X'00' TO SQL-PREC(2)
                MOVE 2 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-7
                                    SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
            END-IF
            MOVE ID-CLIENTE
              TO SQL-VAR-0003
@@ -984,12 +1339,13 @@
                SET SQL-ADDR(2) TO ADDRESS OF
                  SQL-VAR-0003
                MOVE '3' TO SQL-TYPE(2)
-               MOVE 2 TO SQL-LEN(2)
+               MOVE 3 TO SQL-LEN(2)
                MOVE X'00' TO SQL-PREC(2)
                MOVE 2 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-8
                                    SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
            END-IF
            MOVE ID-CLIENTE
              TO SQL-VAR-0003
@@ -1005,30 +1361,194 @@
                    END-IF
 
                 WHEN 6
+                   PERFORM 0234-UPDATE-ALL-CLIENT
+
+                WHEN 7
                    DISPLAY "Regresando..."
                    EXIT PARAGRAPH
 
            END-EVALUATE.
        0233-END.
 
+       0234-UPDATE-ALL-CLIENT.
+           DISPLAY "--------------------------------"
+           DISPLAY "Actualizacion en un solo paso"
+           DISPLAY "(ENTER para mantener el valor actual)"
+           PERFORM 0242-PRNT-CLIENT
 
-       0240-UPDATE-CLIENT.
-=======
-           END-EVALUATE.
+           MOVE SPACES TO WS-NOMBRE
+           DISPLAY "Nuevo Nombre: "
+           ACCEPT WS-NOMBRE
 
-       0233-END.
+           MOVE SPACES TO WS-APELLIDO
+           DISPLAY "Nuevo Apellido: "
+           ACCEPT WS-APELLIDO
+
+           MOVE SPACES TO WS-DIRECCION
+           DISPLAY "Nueva Direccion: "
+           ACCEPT WS-DIRECCION
+
+           MOVE SPACES TO WS-TELEFONO
+           DISPLAY "Nuevo Telefono: "
+           ACCEPT WS-TELEFONO
+
+           MOVE SPACES TO WS-MAIL
+           DISPLAY "Nuevo Correo: "
+           ACCEPT WS-MAIL
+
+           IF WS-MAIL NOT = SPACES
+               MOVE 0 TO WS-VAL-EMAIL
+               CALL 'VALEMAIL' USING WS-MAIL WS-VAL-EMAIL
+               IF WS-VAL-EMAIL NOT = 1
+                   DISPLAY "Correo invalido, no se actualizara"
+                   MOVE SPACES TO WS-MAIL
+               END-IF
+           END-IF
+
+           IF WS-NOMBRE NOT = SPACES
+               MOVE WS-NOMBRE TO NOMBRE
+               IF SQL-PREP OF SQL-STMT-4 = 'N'
+                   SET SQL-ADDR(1) TO ADDRESS OF
+                     NOMBRE
+                   MOVE 'X' TO SQL-TYPE(1)
+                   MOVE 25 TO SQL-LEN(1)
+                   SET SQL-ADDR(2) TO ADDRESS OF
+                     SQL-VAR-0003
+                   MOVE '3' TO SQL-TYPE(2)
+                   MOVE 3 TO SQL-LEN(2)
+                   MOVE X'00' TO SQL-PREC(2)
+                   MOVE 2 TO SQL-COUNT
+                   CALL 'OCSQLPRE' USING SQLV
+                                       SQL-STMT-4
+                                       SQLCA
+                   SET SQL-HCONN OF SQLCA TO NULL
+               END-IF
+               MOVE ID-CLIENTE
+                 TO SQL-VAR-0003
+               CALL 'OCSQLEXE' USING SQL-STMT-4
+                                   SQLCA
+               PERFORM 0291-SQLSTATE-CHECK
+               DISPLAY "Nombre marcado para actualizar"
+           END-IF
+
+           IF WS-APELLIDO NOT = SPACES
+               MOVE WS-APELLIDO TO APELLIDO
+               IF SQL-PREP OF SQL-STMT-5 = 'N'
+                   SET SQL-ADDR(1) TO ADDRESS OF
+                     APELLIDO
+                   MOVE 'X' TO SQL-TYPE(1)
+                   MOVE 25 TO SQL-LEN(1)
+                   SET SQL-ADDR(2) TO ADDRESS OF
+                     SQL-VAR-0003
+                   MOVE '3' TO SQL-TYPE(2)
+                   MOVE 3 TO SQL-LEN(2)
+                   MOVE X'00' TO SQL-PREC(2)
+                   MOVE 2 TO SQL-COUNT
+                   CALL 'OCSQLPRE' USING SQLV
+                                       SQL-STMT-5
+                                       SQLCA
+                   SET SQL-HCONN OF SQLCA TO NULL
+               END-IF
+               MOVE ID-CLIENTE
+                 TO SQL-VAR-0003
+               CALL 'OCSQLEXE' USING SQL-STMT-5
+                                   SQLCA
+               PERFORM 0291-SQLSTATE-CHECK
+               DISPLAY "Apellido marcado para actualizar"
+           END-IF
+
+           IF WS-DIRECCION NOT = SPACES
+               MOVE WS-DIRECCION TO DIRECCION
+               IF SQL-PREP OF SQL-STMT-6 = 'N'
+                   SET SQL-ADDR(1) TO ADDRESS OF
+                     DIRECCION
+                   MOVE 'X' TO SQL-TYPE(1)
+                   MOVE 45 TO SQL-LEN(1)
+                   SET SQL-ADDR(2) TO ADDRESS OF
+                     SQL-VAR-0003
+                   MOVE '3' TO SQL-TYPE(2)
+                   MOVE 3 TO SQL-LEN(2)
+                   MOVE X'00' TO SQL-PREC(2)
+                   MOVE 2 TO SQL-COUNT
+                   CALL 'OCSQLPRE' USING SQLV
+                                       SQL-STMT-6
+                                       SQLCA
+                   SET SQL-HCONN OF SQLCA TO NULL
+               END-IF
+               MOVE ID-CLIENTE
+                 TO SQL-VAR-0003
+               CALL 'OCSQLEXE' USING SQL-STMT-6
+                                   SQLCA
+               PERFORM 0291-SQLSTATE-CHECK
+               DISPLAY "Direccion marcada para actualizar"
+           END-IF
+
+           IF WS-TELEFONO NOT = SPACES
+               MOVE WS-TELEFONO TO TELEFONO
+               IF SQL-PREP OF SQL-STMT-7 = 'N'
+                   SET SQL-ADDR(1) TO ADDRESS OF
+                     TELEFONO
+                   MOVE 'X' TO SQL-TYPE(1)
+                   MOVE 12 TO SQL-LEN(1)
+                   SET SQL-ADDR(2) TO ADDRESS OF
+                     SQL-VAR-0003
+                   MOVE '3' TO SQL-TYPE(2)
+                   MOVE 3 TO SQL-LEN(2)
+                   MOVE X'00' TO SQL-PREC(2)
+                   MOVE 2 TO SQL-COUNT
+                   CALL 'OCSQLPRE' USING SQLV
+                                       SQL-STMT-7
+                                       SQLCA
+                   SET SQL-HCONN OF SQLCA TO NULL
+               END-IF
+               MOVE ID-CLIENTE
+                 TO SQL-VAR-0003
+               CALL 'OCSQLEXE' USING SQL-STMT-7
+                                   SQLCA
+               PERFORM 0291-SQLSTATE-CHECK
+               DISPLAY "Telefono marcado para actualizar"
+           END-IF
+
+           IF WS-MAIL NOT = SPACES
+               MOVE WS-MAIL TO MAIL
+               IF SQL-PREP OF SQL-STMT-8 = 'N'
+                   SET SQL-ADDR(1) TO ADDRESS OF
+                     MAIL
+                   MOVE 'X' TO SQL-TYPE(1)
+                   MOVE 40 TO SQL-LEN(1)
+                   SET SQL-ADDR(2) TO ADDRESS OF
+                     SQL-VAR-0003
+                   MOVE '3' TO SQL-TYPE(2)
+                   MOVE 3 TO SQL-LEN(2)
+                   MOVE X'00' TO SQL-PREC(2)
+                   MOVE 2 TO SQL-COUNT
+                   CALL 'OCSQLPRE' USING SQLV
+                                       SQL-STMT-8
+                                       SQLCA
+                   SET SQL-HCONN OF SQLCA TO NULL
+               END-IF
+               MOVE ID-CLIENTE
+                 TO SQL-VAR-0003
+               CALL 'OCSQLEXE' USING SQL-STMT-8
+                                   SQLCA
+               PERFORM 0291-SQLSTATE-CHECK
+               DISPLAY "Correo marcado para actualizar"
+           END-IF
 
+           PERFORM 0291-COMMIT
 
+           IF SQLCODE = 0
+               DISPLAY "Se han actualizado los datos del cliente"
+           END-IF.
+       0234-END.
 
-       0240-UPDT-CLIENT.
->>>>>>> origin/main
+       0240-UPDATE-CLIENT.
            INITIALIZE CLIENT WS-OPTION.
 
            MOVE "Actualizar info." TO WS-TXT-TITLE(07:16).
            DISPLAY "+" WS-LINE "+".
            DISPLAY WS-TITLE.
            DISPLAY "+" WS-LINE "+".
-<<<<<<< HEAD
            DISPLAY "Ingrese (-1) para salir"
            DISPLAY "Ingrese el Docuemento del cliente:"
            ACCEPT WS-DOCUMENT
@@ -1049,7 +1569,7 @@
                PERFORM 0240-UPDATE-CLIENT
            END-IF
 
-           PERFORM UNTIL WS-OPTION = 6
+           PERFORM UNTIL WS-OPTION = 7
                PERFORM 0241-PRNT-MN-UPDATE
                DISPLAY "Dato a actualizar:"
                ACCEPT WS-OPTION
@@ -1057,6 +1577,62 @@
            END-PERFORM.
        0240-END.
 
+       0241-PRNT-MN-UPDATE.
+           MOVE "Actualizar info." TO WS-TXT-TITLE(07:16)
+           DISPLAY "+" WS-LINE "+".
+           DISPLAY WS-TITLE.
+           DISPLAY "+" WS-LINE "+".
+
+           PERFORM 0242-PRNT-CLIENT
+           DISPLAY WS-LEFT-WALL WS-SPACE WS-TXT-SUBTITLE WS-RGTH-WALL
+           DISPLAY WS-LEFT-WALL WS-UD-MN1 WS-RGTH-WALL
+           DISPLAY WS-LEFT-WALL WS-UD-MN2 WS-RGTH-WALL
+           DISPLAY WS-LEFT-WALL WS-UD-MN3 WS-RGTH-WALL
+           DISPLAY WS-LEFT-WALL WS-UD-MN4 WS-RGTH-WALL
+           DISPLAY WS-LEFT-WALL WS-UD-MN5 WS-RGTH-WALL
+           DISPLAY WS-LEFT-WALL WS-UD-MN6 WS-RGTH-WALL
+           DISPLAY WS-LEFT-WALL WS-UD-MN7 WS-RGTH-WALL
+           DISPLAY "+" WS-LINE "+".
+       0241-END.
+
+       0242-PRNT-CLIENT.
+           DISPLAY '--------------------------------'
+           DISPLAY "Informacion del cliente"
+           DISPLAY '--------------------------------'
+           DISPLAY '> DOCUMENT   | ' DOCUMENT
+           DISPLAY '> NOMBRE     | ' NOMBRE
+           DISPLAY '> APELLIDO   | ' APELLIDO
+           DISPLAY '> DIRECCION  | ' DIRECCION
+           DISPLAY '> TELEFONO   | ' TELEFONO
+           DISPLAY '> MAIL       | ' MAIL
+           DISPLAY '--------------------------------'.
+       0242-END.
+
+       0243-ERROR-UPDATE.
+           DISPLAY "x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x"
+           DISPLAY "La cuenta no se puede cerrar debido a:"
+
+           IF TARJETA = 1
+               DISPLAY "La cuenta posee tarjetas activas."
+           END-IF.
+
+           IF CREDITO = 1
+               DISPLAY "La cuenta posee creditos pendientes."
+           END-IF.
+
+           IF HIPOTECA = 1
+               DISPLAY "La cuenta posee una hipoteca pendiente."
+           END-IF.
+
+           IF ACTIVA = 0
+               DISPLAY "La cuenta ya no esta ACTIVA."
+           END-IF.
+
+           IF SALDO NOT = 0.00
+               DISPLAY "La cuenta posee saldo."
+           END-IF.
+           DISPLAY "x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x".
+       0243-END.
 
        0250-BAJA-CLIENTE.
            MOVE "Dar de Baja a Cliente" TO WS-TXT-TITLE(03:21)
@@ -1092,32 +1668,37 @@
        0251-UPDATE-BAJA.
       *    EXEC SQL
       *        UPDATE CLIENTES
-      *        SET  EMAIL_CLIENTE = TRIM(:MAIL)
+      *        SET  CTA_ACTIVA = 0, FECHA_CIERRE = CURRENT_DATE
       *        WHERE ID_CLIENTE =: ID-CLIENTE
       *    END-EXEC
            IF SQL-PREP OF SQL-STMT-9 = 'N'
                SET SQL-ADDR(1) TO ADDRESS OF
-                 MAIL
-               MOVE 'X' TO SQL-TYPE(1)
-               MOVE 40 TO SQL-LEN(1)
-               SET SQL-ADDR(2) TO ADDRESS OF
                  SQL-VAR-0003
-               MOVE '3' TO SQL-TYPE(2)
-               MOVE 2 TO SQL-LEN(2)
-               MOVE X'00' TO SQL-PREC(2)
-               MOVE 2 TO SQL-COUNT
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               MOVE 1 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-9
                                    SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
            END-IF
            MOVE ID-CLIENTE
              TO SQL-VAR-0003
            CALL 'OCSQLEXE' USING SQL-STMT-9
                                SQLCA
 
+           MOVE 'CLIENTES' TO WT-AUDIT-TABLA
+           MOVE ID-CLIENTE TO WT-AUDIT-ID-REG
+           MOVE 'CTA_ACTIVA' TO WT-AUDIT-CAMPO
+           MOVE '1' TO WT-AUDIT-VALOR-ANT
+           MOVE '0' TO WT-AUDIT-VALOR-NUE
+           PERFORM 0296-REGISTRA-AUDITORIA
+
            PERFORM 0291-COMMIT
 
            IF SQLCODE = 0
+               MOVE 0 TO ACTIVA
                DISPLAY "Se ha dado de baja al cliente"
            END-IF.
        0251-END.
@@ -1155,6 +1736,15 @@
            INITIALIZE WS-SALDO-PRNT
            MOVE SALDO TO WS-SALDO-PRNT
 
+           PERFORM 0235-GET-CLIENTE-360
+
+           INITIALIZE WS-360-CTACTE-PRNT WS-360-HIPOTECA-PRNT
+                      WS-360-TARJETA-PRNT WS-360-LIMITE-PRNT
+           MOVE WS-360-SALDO-CTACTE TO WS-360-CTACTE-PRNT
+           MOVE WS-360-SALDO-HIPOTECA TO WS-360-HIPOTECA-PRNT
+           MOVE WS-360-SALDO-TARJETA TO WS-360-TARJETA-PRNT
+           MOVE WS-360-LIMITE-TARJETA TO WS-360-LIMITE-PRNT
+
            DISPLAY "**********************************************"
            DISPLAY "          DETALLE DE CUENTA                  "
            DISPLAY "**********************************************"
@@ -1193,123 +1783,176 @@
            END-IF
 
            DISPLAY "----------------------------------------------"
-           DISPLAY " Saldo disponible  : $" WS-SALDO-PRNT
+           DISPLAY " Saldo: $" WS-SALDO-PRNT
+           DISPLAY "----------------------------------------------"
+           DISPLAY " Saldo Cta. Corriente : $" WS-360-CTACTE-PRNT
+           DISPLAY " Saldo Hipoteca       : $" WS-360-HIPOTECA-PRNT
+           DISPLAY " Deuda Tarjeta        : $" WS-360-TARJETA-PRNT
+           DISPLAY " Limite Tarjeta       : $" WS-360-LIMITE-PRNT
            DISPLAY "**********************************************".
-
-
        0261-END.
 
-
-
-       0241-PRNT-MN-UPDATE.
-=======
-           DISPLAY "Ingrese el Docuemento del cliente:"
-           ACCEPT WS-DOCUMENT
-
-           PERFORM 0232-SEARCH-CLIE.
-
-           PERFORM UNTIL WS-OPTION = 6
-               PERFORM 0241-PRNT-MN-UPDT
-               DISPLAY "Dato a actualizar:"
-               ACCEPT WS-OPTION
-               PERFORM 0233-UTD-CLIENT
-
-           END-PERFORM.
-
-
-       0240-END.
-
-       0241-PRNT-MN-UPDT.
->>>>>>> origin/main
-           MOVE "Actualizar info." TO WS-TXT-TITLE(07:16)
+       0270-REACTIVAR-CLIENTE.
+           MOVE "Reactivar cliente" TO WS-TXT-TITLE(07:17)
            DISPLAY "+" WS-LINE "+"
            DISPLAY WS-TITLE
            DISPLAY "+" WS-LINE "+"
 
-<<<<<<< HEAD
-           PERFORM 0242-PRNT-CLIENT
-=======
+           DISPLAY "(-1) Para salir"
+           DISPLAY "Ingrese el Documento del cliente a reactivar:"
+           ACCEPT WS-DOCUMENT
 
-           PERFORM 0242-PRNT-CLT
+           IF WS-DOCUMENT = "-1"
+               DISPLAY "Regresando a Menu Clientes..."
+               EXIT PARAGRAPH
+           END-IF
 
+           PERFORM 0232-SEARCH-CLIENT.
 
-           MOVE "1. Actualizar Nombre" TO WS-TXTMN1
-           MOVE "2. Actualizar Apellido" TO WS-TXTMN2
-           MOVE "3. Actualizar Dirección" TO WS-TXTMN3
-           MOVE "4. Actualizar Telefono" TO WS-TXTMN4
-           MOVE "5. Actualizar Correo" TO WS-TXTMN5
-           MOVE "6. Volver" TO WS-TXTMN5
+           IF SQLCODE NOT EQUAL 0
+               DISPLAY "Client not Found"
+               EXIT PARAGRAPH
+           END-IF
 
+           IF ACTIVA = 1
+               DISPLAY "El cliente ya se encuentra activo."
+               EXIT PARAGRAPH
+           END-IF
 
->>>>>>> origin/main
-           DISPLAY WS-LEFT-WALL WS-SPACE WS-TXT-SUBTITLE WS-RGTH-WALL
-           DISPLAY WS-LEFT-WALL WS-UD-MN1 WS-RGTH-WALL
-           DISPLAY WS-LEFT-WALL WS-UD-MN2 WS-RGTH-WALL
-           DISPLAY WS-LEFT-WALL WS-UD-MN3 WS-RGTH-WALL
-           DISPLAY WS-LEFT-WALL WS-UD-MN4 WS-RGTH-WALL
-           DISPLAY WS-LEFT-WALL WS-UD-MN5 WS-RGTH-WALL
-           DISPLAY WS-LEFT-WALL WS-UD-MN6 WS-RGTH-WALL
-           DISPLAY "+" WS-LINE "+".
-<<<<<<< HEAD
-       0241-END.
+           PERFORM 0271-UPDATE-REACTIVAR.
+       0270-END.
 
-       0242-PRNT-CLIENT.
-=======
+       0271-UPDATE-REACTIVAR.
+      *    EXEC SQL
+      *        UPDATE CLIENTES
+      *        SET  CTA_ACTIVA = 1, FECHA_CIERRE = NULL
+      *        WHERE ID_CLIENTE =: ID-CLIENTE
+      *    END-EXEC
+           IF SQL-PREP OF SQL-STMT-10 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0003
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               MOVE 1 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-10
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           MOVE ID-CLIENTE
+             TO SQL-VAR-0003
+           CALL 'OCSQLEXE' USING SQL-STMT-10
+                               SQLCA
 
-       0241-END.
+           MOVE 'CLIENTES' TO WT-AUDIT-TABLA
+           MOVE ID-CLIENTE TO WT-AUDIT-ID-REG
+           MOVE 'CTA_ACTIVA' TO WT-AUDIT-CAMPO
+           MOVE '0' TO WT-AUDIT-VALOR-ANT
+           MOVE '1' TO WT-AUDIT-VALOR-NUE
+           PERFORM 0296-REGISTRA-AUDITORIA
 
-       0242-PRNT-CLT.
+           PERFORM 0291-COMMIT
 
->>>>>>> origin/main
-           DISPLAY '--------------------------------'
-           DISPLAY "Informacion del cliente"
-           DISPLAY '--------------------------------'
-           DISPLAY '> DOCUMENT   | ' DOCUMENT
-           DISPLAY '> NOMBRE     | ' NOMBRE
-           DISPLAY '> APELLIDO   | ' APELLIDO
-           DISPLAY '> DIRECCION  | ' DIRECCION
-           DISPLAY '> TELEFONO   | ' TELEFONO
-           DISPLAY '> MAIL       | ' MAIL
-           DISPLAY '--------------------------------'.
-<<<<<<< HEAD
-       0242-END.
+           IF SQLCODE = 0
+               MOVE 1 TO ACTIVA
+               DISPLAY "Se ha reactivado al cliente"
+           END-IF.
+       0271-END.
 
-       0243-ERROR-UPDATE.
-           DISPLAY "x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x"
-           DISPLAY "La cuenta no se puede cerrar debido a:"
+       0280-BUSCAR-APELLIDO.
+           MOVE "Buscar por apellido" TO WS-TXT-TITLE(06:19)
+           DISPLAY "+" WS-LINE "+"
+           DISPLAY WS-TITLE
+           DISPLAY "+" WS-LINE "+"
 
-           IF TARJETA = 1
-               DISPLAY "La cuenta posee tarjetas activas."
-           END-IF.
+           DISPLAY "(-1) Para salir"
+           DISPLAY "Ingrese el apellido (o parte) a buscar:"
+           ACCEPT SEARCH-APELLI
 
-           IF CREDITO = 1
-               DISPLAY "La cuenta posee creditos pendientes."
-           END-IF.
+           IF SEARCH-APELLI = "-1"
+               DISPLAY "Regresando a Menu Clientes..."
+               EXIT PARAGRAPH
+           END-IF
 
-           IF HIPOTECA = 1
-               DISPLAY "La cuenta posee una hipoteca pendiente."
-           END-IF.
+           STRING '%' FUNCTION TRIM(SEARCH-APELLI) '%'
+               INTO WS-APELLIDO-LIKE
 
-           IF ACTIVA = 0
-               DISPLAY "La cuenta ya no esta ACTIVA."
-           END-IF.
+           MOVE 0 TO WS-APELLIDO-MATCHES
+           PERFORM 0281-SEARCH-APELLIDO-CURSOR.
 
-           IF SALDO NOT = 0.00
-               DISPLAY "La cuenta posee saldo."
+           IF WS-APELLIDO-MATCHES = 0
+               DISPLAY "No se encontraron clientes con ese apellido."
            END-IF.
-           DISPLAY "x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x-x".
-       0243-END.
+       0280-END.
 
-       0291-COMMIT.
-=======
+       0281-SEARCH-APELLIDO-CURSOR.
+      *    EXEC SQL
+      *        DECLARE CUR_APELLIDO CURSOR FOR
+      *        SELECT ID_CLIENTE, DOC_CLIENTE, NOMBRE_CLIENTE,
+      *               APELLIDOS_CLIENTE, CTA_ACTIVA
+      *        FROM CLIENTES
+      *        WHERE APELLIDOS_CLIENTE LIKE :WS-APELLIDO-LIKE
+      *        ORDER BY APELLIDOS_CLIENTE
+      *    END-EXEC
+           IF SQL-PREP OF SQL-STMT-11 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 WS-APELLIDO-LIKE
+               MOVE 'X' TO SQL-TYPE(1)
+               MOVE 12 TO SQL-LEN(1)
+               MOVE 1 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-11
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-11
+                               SQLCA
+           END-CALL
 
-       0242-END.
+           PERFORM UNTIL SQLCODE = 100
+      *        EXEC SQL
+      *          FETCH CUR_APELLIDO
+      *          INTO :SQL-VAR-0012, :SQL-VAR-0013,
+      *               :SQL-VAR-0014, :SQL-VAR-0015, :SQL-VAR-0016
+      *        END-EXEC
+               SET SQL-ADDR(1) TO ADDRESS OF SQL-VAR-0012
+               MOVE '3'  TO SQL-TYPE(1)
+               MOVE 5    TO SQL-LEN(1)
+               SET SQL-ADDR(2) TO ADDRESS OF SQL-VAR-0013
+               MOVE 'X'  TO SQL-TYPE(2)
+               MOVE 12   TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF SQL-VAR-0014
+               MOVE 'X'  TO SQL-TYPE(3)
+               MOVE 25   TO SQL-LEN(3)
+               SET SQL-ADDR(4) TO ADDRESS OF SQL-VAR-0015
+               MOVE 'X'  TO SQL-TYPE(4)
+               MOVE 25   TO SQL-LEN(4)
+               SET SQL-ADDR(5) TO ADDRESS OF SQL-VAR-0016
+               MOVE '3'  TO SQL-TYPE(5)
+               MOVE 1    TO SQL-LEN(5)
+               MOVE 5 TO SQL-COUNT
+               CALL 'OCSQLFTC' USING SQLV
+                                   SQL-STMT-11
+                                   SQLCA
+               IF SQLCODE NOT = 100
+                   ADD 1 TO WS-APELLIDO-MATCHES
+                   DISPLAY FUNCTION TRIM(SQL-VAR-0013) " - "
+                       FUNCTION TRIM(SQL-VAR-0014) " "
+                       FUNCTION TRIM(SQL-VAR-0015) " (ID "
+                       FUNCTION TRIM(SQL-VAR-0012) ") "
+                       "Activo: " SQL-VAR-0016
+               END-IF
+           END-PERFORM.
+      *    EXEC SQL CLOSE CUR_APELLIDO END-EXEC.
+           CALL 'OCSQLCCU' USING SQL-STMT-11
+                               SQLCA.
+       0281-END.
 
        0291-COMMIT.
       *-----------------------------------------------------------------
       * COMMIT CHANGES
       *-----------------------------------------------------------------
->>>>>>> origin/main
       *    EXEC SQL
       *        COMMIT
       *    END-EXEC
@@ -1317,6 +1960,48 @@
            PERFORM 0291-SQLSTATE-CHECK.
        0291-END.
 
+       0296-REGISTRA-AUDITORIA.
+      *    EXEC SQL
+      *        SELECT RegistrarAuditoria(:WT-AUDIT-TABLA,
+      *               :WT-AUDIT-ID-REG, :WT-AUDIT-CAMPO,
+      *               :WT-AUDIT-VALOR-ANT, :WT-AUDIT-VALOR-NUE,
+      *               :WT-AUDIT-USUARIO) INTO :WT-AUDIT-RESULT
+      *          FROM DUAL;
+      *    END-EXEC
+           IF SQL-PREP OF SQL-STMT-12 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF WT-AUDIT-RESULT
+               MOVE 'X' TO SQL-TYPE(1)
+               MOVE 1 TO SQL-LEN(1)
+               SET SQL-ADDR(2) TO ADDRESS OF WT-AUDIT-TABLA
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 30 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF WT-AUDIT-ID-REG
+               MOVE 'X' TO SQL-TYPE(3)
+               MOVE 20 TO SQL-LEN(3)
+               SET SQL-ADDR(4) TO ADDRESS OF WT-AUDIT-CAMPO
+               MOVE 'X' TO SQL-TYPE(4)
+               MOVE 30 TO SQL-LEN(4)
+               SET SQL-ADDR(5) TO ADDRESS OF WT-AUDIT-VALOR-ANT
+               MOVE 'X' TO SQL-TYPE(5)
+               MOVE 30 TO SQL-LEN(5)
+               SET SQL-ADDR(6) TO ADDRESS OF WT-AUDIT-VALOR-NUE
+               MOVE 'X' TO SQL-TYPE(6)
+               MOVE 30 TO SQL-LEN(6)
+               SET SQL-ADDR(7) TO ADDRESS OF WT-AUDIT-USUARIO
+               MOVE 'X' TO SQL-TYPE(7)
+               MOVE 30 TO SQL-LEN(7)
+               MOVE 7 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-12
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLEXE' USING SQL-STMT-12
+                               SQLCA
+           CALL 'OCSQLCMT' USING SQLCA END-CALL
+                   .
+       0296-END.
+
        0291-SQLSTATE-CHECK.
            IF SQLCODE < 0
                DISPLAY 'SQLSTATE='  SQLSTATE,
@@ -1336,12 +2021,11 @@
                END-IF.
        0291-END.
 
-
        0200-END.
 
        0300-FIN.
-       DISPLAY "Regresando a Menu Principal..."
-       EXIT PROGRAM.
+           DISPLAY "Regresando a Menu Principal..."
+           EXIT PROGRAM.
        0300-END.
 
       *-----------------------------------------------------------------
@@ -1350,55 +2034,22 @@
 
        END PROGRAM MODCLI001.
       **********************************************************************
-<<<<<<< HEAD
-      *  : ESQL for GnuCOBOL/OpenCobol Version 2 (2021.05.29) Build May 29 2021
-=======
       *  : ESQL for GnuCOBOL/OpenCOBOL Version 3 (2024.04.30) Build May 10 2024
->>>>>>> origin/main
-
       *******               EMBEDDED SQL VARIABLES USAGE             *******
       *  ACTIVA                   IN USE THROUGH TEMP VAR SQL-VAR-0007 DECIMAL(1,0)
       *  APELLIDO                 IN USE CHAR(25)
       *  BUFFER                   IN USE CHAR(1024)
-      *  CLIENT               NOT IN USE
       *  CREDITO                  IN USE THROUGH TEMP VAR SQL-VAR-0005 DECIMAL(1,0)
-      *  DB-DOCUMENT              IN USE CHAR(12)
-      *  DB-VARS              NOT IN USE
-      *  DB-VARS.ACTIVA       NOT IN USE
-      *  DB-VARS.APELLIDO     NOT IN USE
-      *  DB-VARS.BUFFER       NOT IN USE
-      *  DB-VARS.CLIENT       NOT IN USE
-      *  DB-VARS.CREDITO      NOT IN USE
-      *  DB-VARS.DB-DOCUMENT  NOT IN USE
-      *  DB-VARS.DIRECCION    NOT IN USE
-      *  DB-VARS.DOCUMENT     NOT IN USE
-      *  DB-VARS.FECHA-ALTA   NOT IN USE
-      *  DB-VARS.FECHA-CIERRE NOT IN USE
-      *  DB-VARS.HIPOTECA     NOT IN USE
-      *  DB-VARS.ID-CLIENTE   NOT IN USE
-      *  DB-VARS.MAIL         NOT IN USE
-      *  DB-VARS.NOMBRE       NOT IN USE
-      *  DB-VARS.SALDO        NOT IN USE
-      *  DB-VARS.ST-COUNT     NOT IN USE
-      *  DB-VARS.TARJETA      NOT IN USE
-      *  DB-VARS.TELEFONO     NOT IN USE
-      *  DB-VARS.TIPO-DOC     NOT IN USE
-      *  DB-VARS.WS-MAX-ID    NOT IN USE
+      *  DB-DOCUMENT              IN USE CHAR(13)
       *  DIRECCION                IN USE CHAR(45)
-      *  DOCUMENT                 IN USE CHAR(12)
-      *  FECHA-ALTA           NOT IN USE
-<<<<<<< HEAD
+      *  DOCUMENT                 IN USE CHAR(13)
       *  FECHA-CIERRE             IN USE CHAR(10)
-=======
-      *  FECHA-CIERRE         NOT IN USE
->>>>>>> origin/main
       *  HIPOTECA                 IN USE THROUGH TEMP VAR SQL-VAR-0006 DECIMAL(1,0)
       *  ID-CLIENTE               IN USE THROUGH TEMP VAR SQL-VAR-0003 DECIMAL(3,0)
       *  MAIL                     IN USE CHAR(40)
       *  NOMBRE                   IN USE CHAR(25)
       *  SALDO                    IN USE THROUGH TEMP VAR SQL-VAR-0008 DECIMAL(15,2)
-      *  SEARCH-APELLI        NOT IN USE
-      *  ST-COUNT             NOT IN USE
+      *  SEARCH-APELLI            NOT IN USE CHAR(10)
       *  TARJETA                  IN USE THROUGH TEMP VAR SQL-VAR-0004 DECIMAL(1,0)
       *  TELEFONO                 IN USE CHAR(12)
       *  TIPO-DOC                 IN USE CHAR(3)
