@@ -5,9 +5,14 @@
        FILE-CONTROL.
            SELECT RPT-FILE-DETAIL ASSIGN TO "EXTRACTO_DETAIL.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DBPARM-FILE ASSIGN TO "DBPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DBPARM-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  DBPARM-FILE.
+       01  DBPARM-RECORD               PIC X(80).
        FD  RPT-FILE-DETAIL.
        01  RPT-DETALLE-CLI.
            05  RPT-NOMBRE           PIC X(15).  *> Nombre del cliente
@@ -41,12 +46,12 @@
            05 FILLER   PIC X(4).
            05 SQL-HCONN USAGE POINTER VALUE NULL.
        01 SQLV.
-           05 SQL-ARRSZ  PIC S9(9) COMP-5 VALUE 6.
+           05 SQL-ARRSZ  PIC S9(9) COMP-5 VALUE 7.
            05 SQL-COUNT  PIC S9(9) COMP-5 VALUE ZERO.
-           05 SQL-ADDR   POINTER OCCURS 6 TIMES VALUE NULL.
-           05 SQL-LEN    PIC S9(9) COMP-5 OCCURS 6 TIMES VALUE ZERO.
-           05 SQL-TYPE   PIC X OCCURS 6 TIMES.
-           05 SQL-PREC   PIC X OCCURS 6 TIMES.
+           05 SQL-ADDR   POINTER OCCURS 7 TIMES VALUE NULL.
+           05 SQL-LEN    PIC S9(9) COMP-5 OCCURS 7 TIMES VALUE ZERO.
+           05 SQL-TYPE   PIC X OCCURS 7 TIMES.
+           05 SQL-PREC   PIC X OCCURS 7 TIMES.
       **********************************************************************
        01 SQL-STMT-0.
            05 SQL-IPTR   POINTER VALUE NULL.
@@ -69,13 +74,14 @@
            05 SQL-IPTR   POINTER VALUE NULL.
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE 'C'.
-           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 1.
-           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 253.
-           05 SQL-STMT   PIC X(253) VALUE 'SELECT FECHA_MOV,CASE WHEN IM
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 3.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 283.
+           05 SQL-STMT   PIC X(283) VALUE 'SELECT FECHA_MOV,CASE WHEN IM
       -    'PORTE_MOV > 0 THEN ''DEPOSITO'' ELSE ''EXTRACCION'' END AS T
       -    'IPO_MOV,IMPORTE_MOV,SALDO_ACTUAL FROM BANCO.MOVIMIENTOS_CTAC
       -    'TES WHERE ID_CLIENTE = (SELECT ID_CLIENTE FROM BANCO.CLIENTE
-      -    'S WHERE DOC_CLIENTE =TRIM(?)) ORDER BY FECHA_MOV'.
+      -    'S WHERE DOC_CLIENTE =TRIM(?)) AND FECHA_MOV BETWEEN ? AND ? 
+      -    'ORDER BY FECHA_MOV'.
            05 SQL-CNAME  PIC X(7) VALUE 'CUR_ALL'.
            05 FILLER     PIC X VALUE LOW-VALUE.
       **********************************************************************
@@ -104,6 +110,47 @@
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
            05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 17.
            05 SQL-STMT   PIC X(17) VALUE 'SELECT DATABASE()'.
+      **********************************************************************
+       01 SQL-STMT-5.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 6.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 48.
+           05 SQL-STMT   PIC X(48) VALUE 'SELECT RegistrarAuditoria(?,?,?,?,
+      -    '?,?) FROM DUAL'.
+      **********************************************************************
+       01 SQL-STMT-6.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 1.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 132.
+           05 SQL-STMT   PIC X(132) VALUE 'SELECT IFNULL((SELECT ''S'' F
+      -    'ROM CTACTES C, CLIENTES CL WHERE C.ID_CLIENTE = CL.ID_CLIENT
+      -    'E AND CL.DOC_CLIENTE = TRIM(?) LIMIT 1), ''N'')'.
+      **********************************************************************
+       01 SQL-STMT-7.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 2.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 151.
+           05 SQL-STMT   PIC X(151) VALUE 'INSERT INTO CTACTES (ID_CLIEN
+      -    'TE, COD_ULT_MOV, FECHA_ULT_MOV, SALDO_ACTUAL) SELECT ID_CLIE
+      -    'NTE, 0, CURDATE(), ? FROM CLIENTES WHERE DOC_CLIENTE = TRIM(
+      -    '?)'.
+      **********************************************************************
+       01 SQL-STMT-8.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 2.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 206.
+           05 SQL-STMT   PIC X(206) VALUE 'SELECT IFNULL((SELECT SALDO_A
+      -    'CTUAL FROM BANCO.MOVIMIENTOS_CTACTES WHERE ID_CLIENTE = (SEL
+      -    'ECT ID_CLIENTE FROM BANCO.CLIENTES WHERE DOC_CLIENTE = TRIM(
+      -    '?)) AND FECHA_MOV < ? ORDER BY FECHA_MOV DESC LIMIT 1),0)'.
       **********************************************************************
       *******          PRECOMPILER-GENERATED VARIABLES               *******
        01 SQLV-GEN-VARS.
@@ -112,9 +159,15 @@
            05 SQL-VAR-0004  PIC S9(3) COMP-3.
            05 SQL-VAR-0007  PIC S9(9)V9(2) COMP-3.
            05 SQL-VAR-0008  PIC S9(9)V9(2) COMP-3.
+           05 SQL-VAR-0009  PIC S9(9)V9(2) COMP-3.
       *******       END OF PRECOMPILER-GENERATED VARIABLES           *******
       **********************************************************************
            COPY "BD001".
+           COPY "AUDIT0001".
+
+       01  WS-DBPARM-STATUS            PIC XX.
+       01  WS-DBPARM-KEY               PIC X(20).
+       01  WS-DBPARM-VAL               PIC X(20).
 
 
       *    EXEC SQL
@@ -131,10 +184,11 @@
            05  BUFFER                  PIC X(1024).
            05  ST-COUNT                PIC 9(6).
            05  CTACTE.
-               10  WT-DOC-CLI                 PIC X(12).
+               10  WT-DOC-CLI                 PIC X(13).
                10  WT-MONTO                   PIC S9(8)V99.
                10  WS-EXISTE-CLIENTE          PIC X(01).
                10  WS-NEWID-CTACTE            PIC 999.
+               10  WS-EXISTE-CUENTA           PIC X(01).
 
        01  DB-EXTRACTO-DETALLE.
            05  WE-ID-CLIENTE                  PIC 9(10).
@@ -177,19 +231,32 @@
        01  WS-OPCION                   PIC 9.
        01  WS-SALDO                    PIC ZZZZZZ9.99.
        01  WS-MONTO                    PIC S9(8)V99.
-       01  WS-DOC-CLI                  PIC X(12).
+       01  WS-DEP-INICIAL              PIC S9(8)V99.
+       01  WT-AUDIT-MONTO-ED           PIC -(9)9.99.
+       01  WS-DOC-CLI                  PIC X(13).
        01  WS-TIPO-MOVIMIENTO          PIC X(02).
        01  WX-TIPO-MOVIMIENTO          PIC 9.
        01  WS-IMPORTE-FORM             PIC ZZZZZZ9.99-.
        01  WS-SALDO-FORM               PIC ZZZZZZ9.99-.
        01  WS-CONT                     PIC 999.
        01  WS-CONTX                    PIC 999.
+       01  WS-FECHA-DESDE              PIC X(10).
+       01  WS-FECHA-HASTA              PIC X(10).
+       01  WS-SALDO-INICIAL            PIC S9(9)V99 VALUE 0.
+       01  WS-SALDO-FINAL              PIC S9(9)V99 VALUE 0.
+       01  WS-SALDO-INICIAL-FORM       PIC ZZZZZZ9.99-.
+       01  WS-SALDO-FINAL-FORM         PIC ZZZZZZ9.99-.
+       01  WS-DOC-ORIGEN               PIC X(13).
+       01  WS-DOC-DESTINO              PIC X(13).
+       01  WS-MONTO-TRANSF             PIC S9(8)V99.
 
        LINKAGE SECTION.
        01 LK-USER-ID PIC 9(1).  *> Recibirá un ID de usuario
+       01 LK-OPERADOR PIC X(30).
 
-       PROCEDURE DIVISION USING LK-USER-ID.
+       PROCEDURE DIVISION USING LK-USER-ID LK-OPERADOR.
        MAIN-PROGRAM.
+           MOVE LK-OPERADOR TO WT-AUDIT-USUARIO
            PERFORM 0100-INICIO.
            PERFORM 100-MENU.
 
@@ -200,7 +267,9 @@
            DISPLAY "1 - Registrar Movimiento".
            DISPLAY "2 - Consultar Saldo"
            DISPLAY "3 - Generar Extracto"
-           DISPLAY "4 - Salir"
+           DISPLAY "4 - Abrir Cuenta Corriente"
+           DISPLAY "5 - Transferir entre Cuentas"
+           DISPLAY "6 - Salir"
            DISPLAY "Seleccione una opción: "
            ACCEPT WS-OPCION
            EVALUATE WS-OPCION
@@ -212,6 +281,10 @@
                WHEN 3
                    PERFORM 300-GENERAR-EXTRACTO
                WHEN 4
+                   PERFORM 500-ABRIR-CUENTA
+               WHEN 5
+                   PERFORM 600-TRANSFERIR-ENTRE-CUENTAS
+               WHEN 6
                    PERFORM 0300-FIN
                WHEN OTHER
                    DISPLAY "Opción inválida, intente nuevamente."
@@ -250,7 +323,7 @@
        350-VALIDAR-TIPO.
 
            DISPLAY "Ingrese (-1) para salir"
-           DISPLAY "Ingrese tipo de movim (D=Depósito, E=Extracción): "
+           DISPLAY "Ingrese tipo de movim (D=Deposito, E=Extraccion): "
            ACCEPT WS-TIPO-MOVIMIENTO
            IF WS-TIPO-MOVIMIENTO NOT = 'D' AND
                                  WS-TIPO-MOVIMIENTO NOT = 'E' THEN
@@ -275,8 +348,15 @@
                 MOVE 1 TO WX-TIPO-MOVIMIENTO
                 COMPUTE WS-MONTO = WS-MONTO * (1)
              ELSE
-                MOVE 2 TO WX-TIPO-MOVIMIENTO
-                COMPUTE WS-MONTO = WS-MONTO * (-1)
+                PERFORM 200-EXTRAE-INFO-SALDO
+                IF WS-MONTO > WS-SALDO-ACTUAL THEN
+                   DISPLAY "Fondos insuficientes. Saldo disponible: "
+                           WS-SALDO-ACTUAL
+                   PERFORM 360-VALIDAR-MONTO
+                ELSE
+                   MOVE 2 TO WX-TIPO-MOVIMIENTO
+                   COMPUTE WS-MONTO = WS-MONTO * (-1)
+                END-IF
              END-IF
 
            ELSE IF WS-MONTO = -1 THEN
@@ -342,11 +422,11 @@
                SET SQL-ADDR(5) TO ADDRESS OF
                  WT-DOC-CLI
                MOVE 'X' TO SQL-TYPE(5)
-               MOVE 12 TO SQL-LEN(5)
+               MOVE 13 TO SQL-LEN(5)
                SET SQL-ADDR(6) TO ADDRESS OF
                  WT-DOC-CLI
                MOVE 'X' TO SQL-TYPE(6)
-               MOVE 12 TO SQL-LEN(6)
+               MOVE 13 TO SQL-LEN(6)
                MOVE 6 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-0
@@ -370,6 +450,9 @@
            DISPLAY RPT-DETALLE-CLI.
 
        320-EXTRAE-EXTRATO-CURSOR.
+           MOVE ZEROES TO WS-CONT
+           INITIALIZE WS-EXTRACTO-DETAIL
+           MOVE 'N' TO FIN-DATOS
            MOVE WS-DOC-CLI TO WT-DOC-CLI
       *    EXEC SQL
       *        DECLARE CUR_ALL CURSOR FOR
@@ -383,6 +466,7 @@
       *    WHERE ID_CLIENTE = (SELECT ID_CLIENTE
       *                           FROM BANCO.CLIENTES
       *                          WHERE DOC_CLIENTE =TRIM(:WT-DOC-CLI))
+      *      AND FECHA_MOV BETWEEN :WS-FECHA-DESDE AND :WS-FECHA-HASTA
       *    ORDER BY FECHA_MOV
       *    END-EXEC.
                    .
@@ -393,8 +477,16 @@
                SET SQL-ADDR(1) TO ADDRESS OF
                  WT-DOC-CLI
                MOVE 'X' TO SQL-TYPE(1)
-               MOVE 12 TO SQL-LEN(1)
-               MOVE 1 TO SQL-COUNT
+               MOVE 13 TO SQL-LEN(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 WS-FECHA-DESDE
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 10 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF
+                 WS-FECHA-HASTA
+               MOVE 'X' TO SQL-TYPE(3)
+               MOVE 10 TO SQL-LEN(3)
+               MOVE 3 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-1
                                    SQLCA
@@ -454,11 +546,23 @@
            CALL 'OCSQLCCU' USING SQL-STMT-1
                                SQLCA
                                           .
+           IF WS-CONT > 0
+               MOVE EXT-SALDO(WS-CONT) TO WS-SALDO-FINAL
+           ELSE
+               MOVE WS-SALDO-INICIAL TO WS-SALDO-FINAL
+           END-IF
+           MOVE WS-SALDO-INICIAL TO WS-SALDO-INICIAL-FORM
+           MOVE WS-SALDO-FINAL   TO WS-SALDO-FINAL-FORM
+
            DISPLAY"                                                  "
            DISPLAY"                                                  "
            DISPLAY WS-HEADER2
+           DISPLAY "SALDO INICIAL: " WS-SALDO-INICIAL-FORM
            DISPLAY WS-HEADER
            WRITE RPT-DETALLE-CLI FROM WS-HEADER2
+           STRING "SALDO INICIAL: " WS-SALDO-INICIAL-FORM
+             INTO PRTEC
+           WRITE RPT-DETALLE-CLI FROM PRTEC
            WRITE RPT-DETALLE-CLI FROM WS-HEADER
            PERFORM VARYING WS-CONTX FROM 1 BY 1 UNTIL WS-CONTX > WS-CONT
 
@@ -472,6 +576,10 @@
              DISPLAY PRTEC
              WRITE RPT-DETALLE-CLI FROM PRTEC
            END-PERFORM.
+             DISPLAY "SALDO FINAL  : " WS-SALDO-FINAL-FORM
+             STRING "SALDO FINAL  : " WS-SALDO-FINAL-FORM
+               INTO PRTEC
+             WRITE RPT-DETALLE-CLI FROM PRTEC
              WRITE RPT-DETALLE-CLI FROM WS-HEADER3
              DISPLAY WS-HEADER3
              CLOSE RPT-FILE-DETAIL.
@@ -484,9 +592,52 @@
 
            PERFORM 310-INICIO.
            PERFORM 100-CONSULTA-CLIENTE.
+           DISPLAY "Ingrese fecha desde (YYYY-MM-DD): ".
+           ACCEPT WS-FECHA-DESDE.
+           DISPLAY "Ingrese fecha hasta (YYYY-MM-DD): ".
+           ACCEPT WS-FECHA-HASTA.
+           PERFORM 330-EXTRAE-SALDO-INICIAL.
            PERFORM 320-EXTRAE-EXTRATO-CURSOR.
            PERFORM 100-MENU.
 
+       330-EXTRAE-SALDO-INICIAL.
+           MOVE WS-DOC-CLI TO WT-DOC-CLI
+      *    EXEC SQL
+      *        SELECT IFNULL((SELECT SALDO_ACTUAL
+      *                         FROM BANCO.MOVIMIENTOS_CTACTES
+      *                        WHERE ID_CLIENTE = (SELECT ID_CLIENTE
+      *                                              FROM BANCO.CLIENTES
+      *                                             WHERE DOC_CLIENTE =
+      *                                             TRIM(:WT-DOC-CLI))
+      *                          AND FECHA_MOV < :WS-FECHA-DESDE
+      *                        ORDER BY FECHA_MOV DESC LIMIT 1),0)
+      *          INTO :WS-SALDO-INICIAL
+      *    END-EXEC.
+           IF SQL-PREP OF SQL-STMT-8 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0009
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 6 TO SQL-LEN(1)
+               MOVE X'02' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 WT-DOC-CLI
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 13 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF
+                 WS-FECHA-DESDE
+               MOVE 'X' TO SQL-TYPE(3)
+               MOVE 10 TO SQL-LEN(3)
+               MOVE 3 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-8
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLEXE' USING SQL-STMT-8
+                               SQLCA
+           MOVE SQL-VAR-0009 TO WS-SALDO-INICIAL
+                   .
+
        100-INSERTA-MOVIMIENTO.
            MOVE WS-MONTO TO WT-MONTO.
            MOVE WS-DOC-CLI TO WT-DOC-CLI.
@@ -504,7 +655,7 @@
                SET SQL-ADDR(2) TO ADDRESS OF
                  WT-DOC-CLI
                MOVE 'X' TO SQL-TYPE(2)
-               MOVE 12 TO SQL-LEN(2)
+               MOVE 13 TO SQL-LEN(2)
                SET SQL-ADDR(3) TO ADDRESS OF
                  SQL-VAR-0003
                MOVE '3' TO SQL-TYPE(3)
@@ -523,6 +674,62 @@
       *    EXEC SQL
       *        COMMIT
       *    END-EXEC.
+           CALL 'OCSQLCMT' USING SQLCA END-CALL
+
+           MOVE 'CTACTES' TO WT-AUDIT-TABLA
+           MOVE WS-DOC-CLI TO WT-AUDIT-ID-REG
+           MOVE 'SALDO_ACTUAL' TO WT-AUDIT-CAMPO
+           MOVE SPACES TO WT-AUDIT-VALOR-ANT
+           MOVE WT-MONTO TO WT-AUDIT-MONTO-ED
+           MOVE FUNCTION TRIM(WT-AUDIT-MONTO-ED) TO WT-AUDIT-VALOR-NUE
+           PERFORM 110-REGISTRA-AUDITORIA
+                   .
+
+       110-REGISTRA-AUDITORIA.
+      *    EXEC SQL
+      *        SELECT RegistrarAuditoria(:WT-AUDIT-TABLA,
+      *               :WT-AUDIT-ID-REG, :WT-AUDIT-CAMPO,
+      *               :WT-AUDIT-VALOR-ANT, :WT-AUDIT-VALOR-NUE,
+      *               :WT-AUDIT-USUARIO) INTO :WT-AUDIT-RESULT
+      *          FROM DUAL;
+      *    END-EXEC
+           IF SQL-PREP OF SQL-STMT-5 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 WT-AUDIT-RESULT
+               MOVE 'X' TO SQL-TYPE(1)
+               MOVE 1 TO SQL-LEN(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 WT-AUDIT-TABLA
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 30 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF
+                 WT-AUDIT-ID-REG
+               MOVE 'X' TO SQL-TYPE(3)
+               MOVE 20 TO SQL-LEN(3)
+               SET SQL-ADDR(4) TO ADDRESS OF
+                 WT-AUDIT-CAMPO
+               MOVE 'X' TO SQL-TYPE(4)
+               MOVE 30 TO SQL-LEN(4)
+               SET SQL-ADDR(5) TO ADDRESS OF
+                 WT-AUDIT-VALOR-ANT
+               MOVE 'X' TO SQL-TYPE(5)
+               MOVE 30 TO SQL-LEN(5)
+               SET SQL-ADDR(6) TO ADDRESS OF
+                 WT-AUDIT-VALOR-NUE
+               MOVE 'X' TO SQL-TYPE(6)
+               MOVE 30 TO SQL-LEN(6)
+               SET SQL-ADDR(7) TO ADDRESS OF
+                 WT-AUDIT-USUARIO
+               MOVE 'X' TO SQL-TYPE(7)
+               MOVE 30 TO SQL-LEN(7)
+               MOVE 7 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-5
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLEXE' USING SQL-STMT-5
+                               SQLCA
            CALL 'OCSQLCMT' USING SQLCA END-CALL
                    .
 
@@ -543,7 +750,7 @@
                SET SQL-ADDR(2) TO ADDRESS OF
                  WT-DOC-CLI
                MOVE 'X' TO SQL-TYPE(2)
-               MOVE 12 TO SQL-LEN(2)
+               MOVE 13 TO SQL-LEN(2)
                MOVE 2 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-3
@@ -554,11 +761,209 @@
                                SQLCA
                    .
 
+       500-ABRIR-CUENTA.
+
+           INITIALIZE WS-DOC-CLI
+           PERFORM 100-CONSULTA-CLIENTE
+           PERFORM 500-EXISTE-CUENTA
+
+           IF WS-EXISTE-CUENTA = 'S' THEN
+               DISPLAY "El cliente ya posee una cuenta corriente."
+           ELSE
+               PERFORM 510-MONTO-INICIAL
+               PERFORM 520-INSERTA-CUENTA
+
+               IF SQLCODE = 0
+                   DISPLAY "Cuenta corriente creada correctamente."
+               ELSE
+                   DISPLAY "No se pudo crear la cuenta corriente."
+               END-IF
+           END-IF.
+           PERFORM 100-MENU.
+
+       510-MONTO-INICIAL.
+
+           DISPLAY "Ingrese (-1) para salir"
+           DISPLAY "Ingrese el deposito inicial: "
+           ACCEPT WS-DEP-INICIAL.
+
+           IF WS-DEP-INICIAL = -1 THEN
+               DISPLAY "Regresando a Menu Clientes..."
+               PERFORM 0300-FIN
+           ELSE
+               IF WS-DEP-INICIAL < 0 THEN
+                   DISPLAY "El deposito inicial no puede ser negativo."
+                   PERFORM 510-MONTO-INICIAL
+               END-IF
+           END-IF.
+
+       500-EXISTE-CUENTA.
+           MOVE WS-DOC-CLI TO WT-DOC-CLI.
+      *    EXEC SQL
+      *    SELECT
+      *     IFNULL((SELECT 'S' FROM CTACTES C, CLIENTES CL WHERE
+      *             C.ID_CLIENTE = CL.ID_CLIENTE AND
+      *             CL.DOC_CLIENTE = TRIM(:WT-DOC-CLI) LIMIT 1), 'N')
+      *       INTO :WS-EXISTE-CUENTA
+      *       FROM DUAL
+      *    END-EXEC.
+           IF SQL-PREP OF SQL-STMT-6 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 WS-EXISTE-CUENTA
+               MOVE 'X' TO SQL-TYPE(1)
+               MOVE 1 TO SQL-LEN(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 WT-DOC-CLI
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 13 TO SQL-LEN(2)
+               MOVE 2 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-6
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLEXE' USING SQL-STMT-6
+                               SQLCA
+                   .
+
+       520-INSERTA-CUENTA.
+           MOVE WS-DEP-INICIAL TO SQL-VAR-0003.
+           MOVE WS-DOC-CLI TO WT-DOC-CLI.
+      *    EXEC SQL
+      *        INSERT INTO CTACTES (ID_CLIENTE, COD_ULT_MOV,
+      *               FECHA_ULT_MOV, SALDO_ACTUAL)
+      *        SELECT ID_CLIENTE, 0, CURDATE(), :WS-DEP-INICIAL
+      *          FROM CLIENTES WHERE DOC_CLIENTE = TRIM(:WT-DOC-CLI)
+      *    END-EXEC
+           IF SQL-PREP OF SQL-STMT-7 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0003
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 6 TO SQL-LEN(1)
+               MOVE X'02' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 WT-DOC-CLI
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 13 TO SQL-LEN(2)
+               MOVE 2 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-7
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLEXE' USING SQL-STMT-7
+                               SQLCA
+           PERFORM SQLSTATE-CHECK
+           CALL 'OCSQLCMT' USING SQLCA END-CALL
+
+           MOVE 'CTACTES' TO WT-AUDIT-TABLA
+           MOVE WS-DOC-CLI TO WT-AUDIT-ID-REG
+           MOVE 'SALDO_ACTUAL' TO WT-AUDIT-CAMPO
+           MOVE SPACES TO WT-AUDIT-VALOR-ANT
+           MOVE WS-DEP-INICIAL TO WT-AUDIT-MONTO-ED
+           MOVE FUNCTION TRIM(WT-AUDIT-MONTO-ED) TO WT-AUDIT-VALOR-NUE
+           PERFORM 110-REGISTRA-AUDITORIA
+                   .
+
+       600-TRANSFERIR-ENTRE-CUENTAS.
+
+           INITIALIZE WS-DOC-CLI
+           DISPLAY "===================================="
+           DISPLAY "    TRANSFERENCIA ENTRE CUENTAS      "
+           DISPLAY "===================================="
+           DISPLAY "Cuenta de origen:"
+           PERFORM 100-CONSULTA-CLIENTE
+           PERFORM 500-EXISTE-CUENTA
+
+           IF WS-EXISTE-CUENTA NOT = 'S' THEN
+               DISPLAY "El cliente origen no posee cuenta corriente."
+               PERFORM 100-MENU
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-DOC-CLI TO WS-DOC-ORIGEN
+
+           INITIALIZE WS-DOC-CLI
+           DISPLAY "Cuenta de destino:"
+           PERFORM 100-CONSULTA-CLIENTE
+           PERFORM 500-EXISTE-CUENTA
+
+           IF WS-EXISTE-CUENTA NOT = 'S' THEN
+               DISPLAY "El cliente destino no posee cuenta corriente."
+               PERFORM 100-MENU
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-DOC-CLI TO WS-DOC-DESTINO
+
+           IF WS-DOC-ORIGEN = WS-DOC-DESTINO THEN
+               DISPLAY "No se puede transferir a la misma cuenta."
+               PERFORM 100-MENU
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-DOC-ORIGEN TO WS-DOC-CLI
+           PERFORM 200-EXTRAE-INFO-SALDO
+           PERFORM 610-VALIDAR-MONTO-TRANSF
+
+           MOVE WS-DOC-ORIGEN TO WS-DOC-CLI
+           COMPUTE WS-MONTO = WS-MONTO-TRANSF * (-1)
+           PERFORM 100-INSERTA-MOVIMIENTO
+
+           IF WS-NEWID-CTACTE > 0 THEN
+               MOVE WS-DOC-DESTINO TO WS-DOC-CLI
+               MOVE WS-MONTO-TRANSF TO WS-MONTO
+               PERFORM 100-INSERTA-MOVIMIENTO
+
+               IF WS-NEWID-CTACTE > 0 THEN
+                   DISPLAY "Transferencia registrada correctamente."
+               ELSE
+                   DISPLAY "Error al acreditar en la cuenta destino."
+                   DISPLAY "Revirtiendo el debito en la cuenta origen."
+                   MOVE WS-DOC-ORIGEN TO WS-DOC-CLI
+                   MOVE WS-MONTO-TRANSF TO WS-MONTO
+                   PERFORM 100-INSERTA-MOVIMIENTO
+                   IF WS-NEWID-CTACTE > 0 THEN
+                       DISPLAY "Debito de origen revertido."
+                   ELSE
+                       DISPLAY "Error al revertir el debito de origen."
+                       DISPLAY "Contacte a soporte con el cliente: "
+                               WS-DOC-ORIGEN
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "Error al debitar la cuenta origen."
+           END-IF.
+           PERFORM 100-MENU.
+
+       610-VALIDAR-MONTO-TRANSF.
+
+           DISPLAY "Ingrese (-1) para salir"
+           DISPLAY "Ingrese el monto a transferir: "
+           ACCEPT WS-MONTO-TRANSF.
+
+           IF WS-MONTO-TRANSF = -1 THEN
+               DISPLAY "Regresando a Menu Clientes..."
+               PERFORM 0300-FIN
+           END-IF
+
+           IF WS-MONTO-TRANSF <= 0 THEN
+               DISPLAY "Error: El monto debe ser mayor a cero."
+               PERFORM 610-VALIDAR-MONTO-TRANSF
+           ELSE
+               IF WS-MONTO-TRANSF > WS-SALDO-ACTUAL THEN
+                   DISPLAY "Fondos insuficientes. Saldo disponible: "
+                           WS-SALDO-ACTUAL
+                   PERFORM 610-VALIDAR-MONTO-TRANSF
+               END-IF
+           END-IF.
+
+       COPY "DBPARM001".
+
        0100-INICIO.
       *-----------------------------------------------------------------
       * CONNECT TO THE DATABASE
       * also possible with DSN: 'youruser/yourpasswd@yourODBC_DSN'
       *-----------------------------------------------------------------
+           PERFORM 0105-LOAD-DB-PARAMS.
            STRING  'DRIVER={MySQL ODBC 8.0 ANSI Driver};'
                    'SERVER=',DB-HOST,';'
                    'PORT=',DB-PORT,';'
@@ -665,6 +1070,6 @@
       *  WS-NEWID-CTACTE          IN USE THROUGH TEMP VAR SQL-VAR-0004 DECIMAL(3,0)
       *  WS-NOMBRE                IN USE CHAR(15)
       *  WS-SALDO-ACTUAL          IN USE THROUGH TEMP VAR SQL-VAR-0001 DECIMAL(11,2)
-      *  WT-DOC-CLI               IN USE CHAR(12)
+      *  WT-DOC-CLI               IN USE CHAR(13)
       *  WT-MONTO                 IN USE THROUGH TEMP VAR SQL-VAR-0003 DECIMAL(11,2)
       **********************************************************************
