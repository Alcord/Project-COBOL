@@ -5,12 +5,50 @@
        FILE-CONTROL.
            SELECT RPT-FILE-DETAIL ASSIGN TO "CONSOLIDADO.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKP-FILE ASSIGN TO "CONSOLIDADO.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FSTATUS.
+           SELECT DBPARM-FILE ASSIGN TO "DBPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DBPARM-STATUS.
+           SELECT RECON-FILE ASSIGN TO "RECONCILIACION.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE-DETAIL ASSIGN TO "CONSOLIDADO.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CIERRE-LOG-FILE ASSIGN TO "CIERRE_MENSUAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CIERRE-FSTATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  DBPARM-FILE.
+       01  DBPARM-RECORD               PIC X(80).
+       FD  RECON-FILE.
+       01  RECON-RECORD                PIC X(120).
        FD  RPT-FILE-DETAIL.
        01  RPT-DETALLE-CLI   PIC X(200).
 
+       FD  CSV-FILE-DETAIL.
+       01  CSV-DETALLE-CLI   PIC X(200).
+
+       FD  CIERRE-LOG-FILE.
+       01  CIERRE-LOG-RECORD           PIC X(100).
+
+       FD  CKP-FILE.
+       01  CKP-RECORD.
+           05  CKP-DONE                PIC X.
+           05  CKP-LAST-ID             PIC 9(10).
+           05  CKP-CONT                PIC 9(03).
+           05  CKP-AC-SALDO-CTACTE     PIC S9(12)V99
+               SIGN LEADING SEPARATE.
+           05  CKP-AC-SALDO-HIPOTECA   PIC S9(12)V99
+               SIGN LEADING SEPARATE.
+           05  CKP-AC-SALDO-TARJETA    PIC S9(12)V99
+               SIGN LEADING SEPARATE.
+           05  CKP-AC-NRO-HIPOTECAS    PIC 9(03).
+           05  CKP-AC-NRO-CTACTE       PIC 9(03).
+           05  CKP-AC-NRO-TARJETA      PIC 9(03).
+
        WORKING-STORAGE SECTION.
       **********************************************************************
       *******                EMBEDDED SQL VARIABLES                  *******
@@ -33,28 +71,28 @@
            05 FILLER   PIC X(4).
            05 SQL-HCONN USAGE POINTER VALUE NULL.
        01 SQLV.
-           05 SQL-ARRSZ  PIC S9(9) COMP-5 VALUE 5.
+           05 SQL-ARRSZ  PIC S9(9) COMP-5 VALUE 8.
            05 SQL-COUNT  PIC S9(9) COMP-5 VALUE ZERO.
-           05 SQL-ADDR   POINTER OCCURS 5 TIMES VALUE NULL.
-           05 SQL-LEN    PIC S9(9) COMP-5 OCCURS 5 TIMES VALUE ZERO.
-           05 SQL-TYPE   PIC X OCCURS 5 TIMES.
-           05 SQL-PREC   PIC X OCCURS 5 TIMES.
+           05 SQL-ADDR   POINTER OCCURS 8 TIMES VALUE NULL.
+           05 SQL-LEN    PIC S9(9) COMP-5 OCCURS 8 TIMES VALUE ZERO.
+           05 SQL-TYPE   PIC X OCCURS 8 TIMES.
+           05 SQL-PREC   PIC X OCCURS 8 TIMES.
       **********************************************************************
        01 SQL-STMT-0.
            05 SQL-IPTR   POINTER VALUE NULL.
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE 'C'.
-           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
-           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 455.
-           05 SQL-STMT   PIC X(455) VALUE 'SELECT C.ID_CLIENTE,C.NOMBRE_
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 1.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 501.
+           05 SQL-STMT   PIC X(501) VALUE 'SELECT C.ID_CLIENTE,C.NOMBRE_
       -    'CLIENTE,COALESCE(CT.SALDO_ACTUAL,0) SALDO_CTACTE,COALESCE(H.
       -    'SALDO_ACTUAL,0) SALDO_HIPOTECA,COALESCE(T.LIQUIDACION_MES,0)
-      -    'SALDO_TARJETA FROM CLIENTES C LEFT JOIN (SELECT MAX(ID_CTACT
-      -    'ES) ID_CTACTES,MAX(ID_CLIENTE) ID_CLIENTE,MAX(SALDO_ACTUAL) 
-      -    'SALDO_ACTUAL FROM CTACTES GROUP BY ID_CLIENTE) CT ON C.ID_CL
-      -    'IENTE = CT.ID_CLIENTE LEFT JOIN HIPOTECAS H ON C.ID_CLIENTE 
-      -    '= H.ID_CLIENTE LEFT JOIN TARJETAS T ON C.ID_CLIENTE = T.ID_C
-      -    'LIENTE'.
+      -    ' SALDO_TARJETA FROM CLIENTES C LEFT JOIN (SELECT MAX(ID_CTAC
+      -    'TES) ID_CTACTES,MAX(ID_CLIENTE) ID_CLIENTE,MAX(SALDO_ACTUAL)
+      -    ' SALDO_ACTUAL FROM CTACTES GROUP BY ID_CLIENTE) CT ON C.ID_C
+      -    'LIENTE = CT.ID_CLIENTE LEFT JOIN HIPOTECAS H ON C.ID_CLIENTE
+      -    ' = H.ID_CLIENTE LEFT JOIN TARJETAS T ON C.ID_CLIENTE = T.ID_
+      -    'CLIENTE WHERE C.ID_CLIENTE > ? ORDER BY C.ID_CLIENTE'.
            05 SQL-CNAME  PIC X(18) VALUE 'CURSOR_CONSOLIDADO'.
            05 FILLER     PIC X VALUE LOW-VALUE.
       **********************************************************************
@@ -62,30 +100,41 @@
            05 SQL-IPTR   POINTER VALUE NULL.
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE SPACE.
-           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
-           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 60.
-           05 SQL-STMT   PIC X(60) VALUE 'SELECT DATE_FORMAT(LAST_DAY(CU
-      -    'RDATE()),''%d/%m/%Y'') FROM DUAL'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 2.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 52.
+           05 SQL-STMT   PIC X(52) VALUE 'SELECT DATE_FORMAT(LAST_DAY(?)
+      -    ',''%d/%m/%Y'') FROM DUAL'.
       **********************************************************************
        01 SQL-STMT-2.
            05 SQL-IPTR   POINTER VALUE NULL.
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE SPACE.
-           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
-           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 72.
-           05 SQL-STMT   PIC X(72) VALUE 'SELECT CONCAT(UPPER(MONTHNAME(
-      -    'CURDATE())),'' '',YEAR(CURDATE())) FROM DUAL'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 3.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 56.
+           05 SQL-STMT   PIC X(56) VALUE 'SELECT CONCAT(UPPER(MONTHNAME(
+      -    '?)),'' '',YEAR(?)) FROM DUAL'.
       **********************************************************************
        01 SQL-STMT-3.
            05 SQL-IPTR   POINTER VALUE NULL.
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE SPACE.
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
-           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 152.
-           05 SQL-STMT   PIC X(152) VALUE 'SELECT SUM(CASE WHEN CTA_ACTI
-      -    'VA = 1 THEN 1 ELSE 0 END) TOTAL_ACTIVAS,SUM(CASE WHEN CTA_AC
-      -    'TIVA = 0 THEN 1 ELSE 0 END) TOTAL_INACTIVAS FROM BANCO.CLIEN
-      -    'TES'.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 848.
+           05 SQL-STMT   PIC X(848) VALUE 'SELECT SUM(CASE WHEN CTA_ACTI
+      -    'VA=1 THEN 1 ELSE 0 END),SUM(CASE WHEN CTA_ACTIVA=0 THEN 1 EL
+      -    'SE 0 END),SUM(CASE WHEN CTA_ACTIVA=1 AND CT.ID_CLIENTE IS NO
+      -    'T NULL THEN 1 ELSE 0 END),SUM(CASE WHEN CTA_ACTIVA=0 AND CT.
+      -    'ID_CLIENTE IS NOT NULL THEN 1 ELSE 0 END),SUM(CASE WHEN CTA_
+      -    'ACTIVA=1 AND T.ID_CLIENTE IS NOT NULL THEN 1 ELSE 0 END),SUM
+      -    '(CASE WHEN CTA_ACTIVA=0 AND T.ID_CLIENTE IS NOT NULL THEN 1 
+      -    'ELSE 0 END),SUM(CASE WHEN CTA_ACTIVA=1 AND H.ID_CLIENTE IS N
+      -    'OT NULL THEN 1 ELSE 0 END),SUM(CASE WHEN CTA_ACTIVA=0 AND H.
+      -    'ID_CLIENTE IS NOT NULL THEN 1 ELSE 0 END) FROM BANCO.CLIENTE
+      -    'S CL LEFT JOIN (SELECT DISTINCT ID_CLIENTE FROM BANCO.CTACTE
+      -    'S) CT ON CL.ID_CLIENTE=CT.ID_CLIENTE LEFT JOIN (SELECT DISTI
+      -    'NCT ID_CLIENTE FROM BANCO.TARJETAS) T ON CL.ID_CLIENTE=T.ID_
+      -    'CLIENTE LEFT JOIN (SELECT DISTINCT ID_CLIENTE FROM BANCO.HIP
+      -    'OTECAS) H ON CL.ID_CLIENTE=H.ID_CLIENTE'.
       **********************************************************************
        01 SQL-STMT-4.
            05 SQL-IPTR   POINTER VALUE NULL.
@@ -94,6 +143,97 @@
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
            05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 17.
            05 SQL-STMT   PIC X(17) VALUE 'SELECT DATABASE()'.
+      **********************************************************************
+       01 SQL-STMT-5.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE 'C'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 280.
+           05 SQL-STMT   PIC X(280) VALUE 'SELECT C.ID_CLIENTE,C.SALDO_A
+      -    'CTUAL,M.SALDO_ACTUAL FROM BANCO.CTACTES C,BANCO.MOVIMIENTOS_
+      -    'CTACTES M WHERE M.ID_CLIENTE = C.ID_CLIENTE AND M.FECHA_MOV
+      -    '= (SELECT MAX(FECHA_MOV) FROM BANCO.MOVIMIENTOS_CTACTES M2 W
+      -    'HERE M2.ID_CLIENTE = C.ID_CLIENTE) AND C.SALDO_ACTUAL <> M.S
+      -    'ALDO_ACTUAL'.
+           05 SQL-CNAME  PIC X(12) VALUE 'CUR_RECONCT'.
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+       01 SQL-STMT-6.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE 'C'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 248.
+           05 SQL-STMT   PIC X(248) VALUE 'SELECT T.ID_CLIENTE,T.ACUM_ME
+      -    'S,COALESCE(S.TOTAL,0) FROM BANCO.TARJETAS T LEFT JOIN (SELEC
+      -    'T NRO_TARJETA,SUM(MONTO) TOTAL FROM BANCO.MOVIMIENTOS_TARJET
+      -    'AS GROUP BY NRO_TARJETA) S ON S.NRO_TARJETA = T.NRO_TARJETA
+      -    'WHERE T.ACUM_MES <> COALESCE(S.TOTAL,0)'.
+           05 SQL-CNAME  PIC X(12) VALUE 'CUR_RECONTJ'.
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+       01 SQL-STMT-7.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE 'C'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 397.
+           05 SQL-STMT   PIC X(397) VALUE 'SELECT H.ID_CLIENTE,H.ID_HIPO
+      -    'TECA,H.SALDO_ACTUAL,H.MONTO_ORIGINAL - COALESCE((SELECT SUM(
+      -    'MONTO_CUOTA) FROM BANCO.CUOTAS_HIPOTECA CU WHERE CU.ID_HIPOT
+      -    'ECA = H.ID_HIPOTECA AND CU.ESTADO = ''Pagada''),0) FROM BANC
+      -    'O.HIPOTECAS H WHERE H.SALDO_ACTUAL <> H.MONTO_ORIGINAL - COA
+      -    'LESCE((SELECT SUM(MONTO_CUOTA) FROM BANCO.CUOTAS_HIPOTECA CU
+      -    ' WHERE CU.ID_HIPOTECA = H.ID_HIPOTECA AND CU.ESTADO = ''Paga
+      -    'da''),0)'.
+           05 SQL-CNAME  PIC X(12) VALUE 'CUR_RECONHI'.
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+       01 SQL-STMT-8.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE 'C'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 266.
+           05 SQL-STMT   PIC X(266) VALUE 'SELECT C.ID_CLIENTE,C.DOC_CLI
+      -    'ENTE,CT.SALDO_ACTUAL FROM BANCO.CLIENTES C,(SELECT MAX(ID_CT
+      -    'ACTES) ID_CTACTES,MAX(ID_CLIENTE) ID_CLIENTE,MAX(SALDO_ACTUA
+      -    'L) SALDO_ACTUAL FROM BANCO.CTACTES GROUP BY ID_CLIENTE) CT W
+      -    'HERE C.ID_CLIENTE = CT.ID_CLIENTE AND CT.SALDO_ACTUAL > 0'.
+           05 SQL-CNAME  PIC X(12) VALUE 'CUR_INTCTAC'.
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+       01 SQL-STMT-9.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 2.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 41.
+           05 SQL-STMT   PIC X(41) VALUE 'SELECT InsertarMovimiento(?,?)
+      -    ' FROM DUAL;'.
+      **********************************************************************
+       01 SQL-STMT-10.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 6.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 48.
+           05 SQL-STMT   PIC X(48) VALUE 'SELECT RegistrarAuditoria(?,?,?,?,
+      -    '?,?) FROM DUAL'.
+      **********************************************************************
+       01 SQL-STMT-11.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE 'C'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 164.
+           05 SQL-STMT   PIC X(164) VALUE 'SELECT C.ID_CLIENTE,C.SALDO_C
+      -    'LIENTE,CT.SALDO_ACTUAL FROM BANCO.CLIENTES C,BANCO.CTACTES C
+      -    'T WHERE CT.ID_CLIENTE = C.ID_CLIENTE AND C.SALDO_CLIENTE <> 
+      -    'CT.SALDO_ACTUAL'.
+           05 SQL-CNAME  PIC X(12) VALUE 'CUR_RECONCL'.
+           05 FILLER     PIC X VALUE LOW-VALUE.
       **********************************************************************
       *******          PRECOMPILER-GENERATED VARIABLES               *******
        01 SQLV-GEN-VARS.
@@ -103,9 +243,28 @@
            05 SQL-VAR-0007  PIC S9(13)V9(2) COMP-3.
            05 SQL-VAR-0009  PIC S9(11) COMP-3.
            05 SQL-VAR-0010  PIC S9(11) COMP-3.
+           05 SQL-VAR-0011  PIC S9(11) COMP-3.
+           05 SQL-VAR-0012  PIC S9(13)V9(2) COMP-3.
+           05 SQL-VAR-0013  PIC S9(13)V9(2) COMP-3.
+           05 SQL-VAR-0014  PIC S9(11) COMP-3.
+           05 SQL-VAR-0016  PIC S9(9)V9(2) COMP-3.
+           05 SQL-VAR-0017  PIC S9(3) COMP-3.
+           05 SQL-VAR-0018  PIC S9(11) COMP-3.
+           05 SQL-VAR-0019  PIC S9(11) COMP-3.
+           05 SQL-VAR-0020  PIC S9(11) COMP-3.
+           05 SQL-VAR-0021  PIC S9(11) COMP-3.
+           05 SQL-VAR-0022  PIC S9(11) COMP-3.
+           05 SQL-VAR-0023  PIC S9(11) COMP-3.
       *******       END OF PRECOMPILER-GENERATED VARIABLES           *******
       **********************************************************************
        COPY "BD001".
+       COPY "CONFCTA001".
+       COPY "AUDIT0001".
+       01  WT-AUDIT-MONTO-ED           PIC -(11)9.99.
+
+       01  WS-DBPARM-STATUS            PIC XX.
+       01  WS-DBPARM-KEY               PIC X(20).
+       01  WS-DBPARM-VAL               PIC X(20).
 
 
       *    EXEC SQL
@@ -113,6 +272,7 @@
       *    END-EXEC
        01  WT-FECHA-CORTE              PIC X(10).
        01  WT-PERIODO                  PIC X(15).
+       01  WS-PERIODO-FECHA-INI        PIC X(10).
 
        01  DB-VARS.
            05  BUFFER                  PIC X(1024).
@@ -133,6 +293,12 @@
        01  DB-CONSOLIDADO-CLIENTE.
            05  WC-CLIENTE-ACTIVO              PIC 9(10).
            05  WC-CLIENTE-INACTIVO            PIC 9(10).
+           05  WC-CLIACT-CTACTE               PIC 9(10).
+           05  WC-CLIINACT-CTACTE             PIC 9(10).
+           05  WC-CLIACT-TARJETA              PIC 9(10).
+           05  WC-CLIINACT-TARJETA            PIC 9(10).
+           05  WC-CLIACT-HIPOTECA             PIC 9(10).
+           05  WC-CLIINACT-HIPOTECA           PIC 9(10).
 
       *    EXEC SQL
       *        END DECLARE SECTION
@@ -145,6 +311,14 @@
 
        01  WS-FECHA-FORMATO   PIC XX/XX/XXXX.
 
+       01  WS-PERIODO-AAAAMM       PIC 9(6) VALUE ZEROES.
+       01  WS-PERIODO-ANIO         PIC 9(4).
+       01  WS-PERIODO-MES          PIC 99.
+       01  WS-HOY-AAAAMM           PIC 9(6) VALUE ZEROES.
+       01  WS-PERIODO-ES-ACTUAL    PIC X VALUE 'S'.
+           88  PERIODO-ES-ACTUAL       VALUE 'S'.
+           88  PERIODO-ES-ANTERIOR     VALUE 'N'.
+
 
        01  FILLER-0            PIC X(16) VALUE 'FECHA DE CORTE: '.
        01  FILLER-1            PIC X(35) VALUE
@@ -197,22 +371,72 @@
            05 WS-IM-NRO-HIPOTECAS                 PIC ZZZZZZ9.
            05 WS-IM-CLIENTE-ACTIVO                PIC ZZZZZ.
            05 WS-IM-CLIENTE-INACTIVO              PIC ZZZZZ.
+           05 WS-IM-CLIACT-CTACTE                 PIC ZZZZZ.
+           05 WS-IM-CLIINACT-CTACTE               PIC ZZZZZ.
+           05 WS-IM-CLIACT-TARJETA                PIC ZZZZZ.
+           05 WS-IM-CLIINACT-TARJETA              PIC ZZZZZ.
+           05 WS-IM-CLIACT-HIPOTECA               PIC ZZZZZ.
+           05 WS-IM-CLIINACT-HIPOTECA             PIC ZZZZZ.
 
        01  WS-OPCION                   PIC 9.
        01  WS-CONT                     PIC 999.
        01  WS-CONTX                    PIC 999.
        01  WS-FECHA                    PIC X(10).
+       01  WS-DETAIL-FULL               PIC X VALUE 'N'.
+       01  WS-CKP-FSTATUS                PIC XX.
+       01  WS-CIERRE-FSTATUS             PIC XX.
+       01  WS-CIERRE-MSG                 PIC X(60).
+       01  WS-CIERRE-SQLCODE             PIC -(9)9.
+       01  WS-FECHAHORA-LOG              PIC X(26).
+       01  WS-CKP-LAST-ID                PIC 9(10) VALUE 0.
+       01  WS-CKP-CONT                   PIC 999 VALUE 0.
+       01  WS-RESTART                    PIC X VALUE 'N'.
+       01  WS-EXPORTA-CSV                PIC X VALUE 'N'.
+       01  WS-CSV-SALDO-CTACTE           PIC -(10)9.99.
+       01  WS-CSV-SALDO-HIPOTECA         PIC -(10)9.99.
+       01  WS-CSV-SALDO-TARJETA          PIC -(10)9.99.
+       01  WS-CSV-SALDO-TOTAL            PIC -(10)9.99.
 
        01  CONT-INDICE.
            05  WS-CT-SAL                   PIC ZZZZ9.
            05  WS-CT-HIP                   PIC ZZZZ9.
            05  WS-CT-TAR                   PIC ZZZZ9.
 
+       01  WS-RECON-ID-CLIENTE             PIC 9(10).
+       01  WS-RECON-ID-HIPOTECA            PIC 9(10).
+       01  WS-RECON-SALDO-REG              PIC S9(11)V99.
+       01  WS-RECON-SALDO-ESP              PIC S9(11)V99.
+       01  WS-RECON-SALDO-REG-IMP          PIC -ZZZZZZZ9.99.
+       01  WS-RECON-SALDO-ESP-IMP          PIC -ZZZZZZZ9.99.
+       01  WS-RECON-TOTAL-CTACTE           PIC 999 VALUE 0.
+       01  WS-RECON-TOTAL-TARJETA          PIC 999 VALUE 0.
+       01  WS-RECON-TOTAL-HIPOTECA         PIC 999 VALUE 0.
+       01  WS-RECON-TOTAL-CLIENTE          PIC 999 VALUE 0.
+
+       01  WS-INT-DOC-CLI                  PIC X(13).
+       01  WS-INT-SALDO                    PIC S9(9)V99.
+       01  WS-INT-MONTO                    PIC S9(8)V99.
+       01  WS-INT-NEWID                    PIC S9(3).
+       01  WS-INT-CONTADOR                 PIC 999 VALUE 0.
+       01  WS-INT-MONTO-IMP                PIC ZZZZZZ9.99.
+
+      * Row-level error counts for the 600-CIERRE-COMPLETO orchestrator.
+      * SQLCODE is shared global state clobbered by whatever SQL call
+      * runs last inside a step (e.g. the cursor CLOSE), so the
+      * orchestrator cannot rely on inspecting SQLCODE after a step
+      * returns; each step counts its own row-level failures here
+      * instead, at the point the failing call actually happens.
+       01  WS-CIERRE-ERR-CONSOLIDADO       PIC 9(5) VALUE 0.
+       01  WS-CIERRE-ERR-RECON             PIC 9(5) VALUE 0.
+       01  WS-CIERRE-ERR-INTERES           PIC 9(5) VALUE 0.
+
        LINKAGE SECTION.
        01 LK-USER-ID PIC 9(1).  *> Recibir� un ID de usuario
+       01 LK-OPERADOR PIC X(30).
 
-       PROCEDURE DIVISION USING LK-USER-ID.
+       PROCEDURE DIVISION USING LK-USER-ID LK-OPERADOR.
        MAIN-PROGRAM.
+           MOVE LK-OPERADOR TO WT-AUDIT-USUARIO
            PERFORM 0100-INICIO.
            PERFORM 100-MENU.
 
@@ -221,23 +445,42 @@
            DISPLAY "     REPORTE CIERRE MENSUAL         "
            DISPLAY "===================================="
            DISPLAY "1 - Consolidacion de informaci�n e Indicadores".
-           DISPLAY "2 - Salir"
+           DISPLAY "2 - Reconciliacion de saldos"
+           DISPLAY "3 - Acumular intereses de cuentas corrientes"
+           DISPLAY "4 - Ejecutar cierre completo (todos los procesos)"
+           DISPLAY "5 - Salir"
            DISPLAY "Seleccione una opci�n: "
            ACCEPT WS-OPCION
 
            EVALUATE WS-OPCION
                WHEN 1
                    PERFORM 100-GENERAR-CONSOLIDADO
+                   PERFORM 100-MENU
                WHEN 2
+                   PERFORM 400-RECONCILIACION-SALDOS
+                   PERFORM 100-MENU
+               WHEN 3
+                   PERFORM 500-ACUMULAR-INTERESES-CTACTE
+                   PERFORM 100-MENU
+               WHEN 4
+                   PERFORM 600-CIERRE-COMPLETO
+               WHEN 5
                    PERFORM 0300-FIN
                WHEN OTHER
                    DISPLAY "Opci�n inv�lida, intente nuevamente."
+                   PERFORM 100-MENU
            END-EVALUATE.
 
 
        320-EXTRAE-CONSOLIDADO-CURSOR.
-           MOVE ZEROES TO WS-CONT WS-CONTX.
-           INITIALIZE DB-CONSOLIDADO-DETALLE WS-INDICADORES-DETAIL.
+           MOVE 'N' TO WS-DETAIL-FULL.
+           IF WS-RESTART = 'Y'
+               MOVE WS-CKP-CONT TO WS-CONT
+               MOVE ZEROES TO WS-CONTX
+           ELSE
+               MOVE ZEROES TO WS-CONT WS-CONTX
+               INITIALIZE DB-CONSOLIDADO-DETALLE WS-INDICADORES-DETAIL
+           END-IF
            MOVE ZEROES TO WC-SALDO-CTACTE
                           WC-SALDO-HIPOTECA
                           WC-SALDO-TARJETA
@@ -269,6 +512,13 @@
                                    SQL-STMT-0
                                    SQLCA
            END-IF
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0011
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 6 TO SQL-LEN(1)
+           MOVE X'00' TO SQL-PREC(1)
+           MOVE WS-CKP-LAST-ID TO SQL-VAR-0011
+           MOVE 1 TO SQL-COUNT
            CALL 'OCSQLOCU' USING SQL-STMT-0
                                SQLCA
            END-CALL
@@ -316,22 +566,68 @@
            MOVE SQL-VAR-0006 TO WC-SALDO-HIPOTECA
            MOVE SQL-VAR-0007 TO WC-SALDO-TARJETA
 
-            IF SQLCODE NOT = 100 THEN
+            IF SQLCODE < 0 THEN
+               ADD 1 TO WS-CIERRE-ERR-CONSOLIDADO
+            ELSE
+             IF SQLCODE NOT = 100 THEN
           *> Formatear l�nea del reporte
-               ADD 1 TO WS-CONT
-               MOVE WC-ID-CLIENTE     TO RPT-ID-CLIENTE    (WS-CONT)
-               MOVE WC-NOMBRE         TO RPT-NOMBRE        (WS-CONT)
-               MOVE WC-SALDO-CTACTE   TO RPT-SALDO-CTACTE  (WS-CONT)
-               MOVE WC-SALDO-HIPOTECA TO RPT-SALDO-HIPOTECA(WS-CONT)
-               MOVE WC-SALDO-TARJETA  TO RPT-SALDO-TARJETA (WS-CONT)
-
                COMPUTE WC-SALDO-TOTAL = WC-SALDO-CTACTE +
                                         WC-SALDO-HIPOTECA +
                                         WC-SALDO-TARJETA
-               MOVE WC-SALDO-TOTAL   TO RPT-SALDO-TOTAL    (WS-CONT)
 
+               IF WS-CONT < 100
+                   ADD 1 TO WS-CONT
+                   MOVE WC-ID-CLIENTE     TO RPT-ID-CLIENTE    (WS-CONT)
+                   MOVE WC-NOMBRE         TO RPT-NOMBRE        (WS-CONT)
+                   MOVE WC-SALDO-CTACTE   TO RPT-SALDO-CTACTE  (WS-CONT)
+                   MOVE WC-SALDO-HIPOTECA TO RPT-SALDO-HIPOTECA(WS-CONT)
+                   MOVE WC-SALDO-TARJETA  TO RPT-SALDO-TARJETA (WS-CONT)
+                   MOVE WC-SALDO-TOTAL   TO RPT-SALDO-TOTAL    (WS-CONT)
+
+                   STRING RPT-ID-CLIENTE  (WS-CONT)     "|"
+                          RPT-NOMBRE      (WS-CONT)     "  | "
+                          RPT-SALDO-CTACTE(WS-CONT)     "  | "
+                          RPT-SALDO-HIPOTECA(WS-CONT)   "  | "
+                          RPT-SALDO-TARJETA (WS-CONT)   "  |"
+                       INTO RPT-DETALLE-CLI
+                   DISPLAY RPT-DETALLE-CLI(1:100)
+                   WRITE RPT-DETALLE-CLI
+               ELSE
+                   IF WS-DETAIL-FULL = 'N'
+                       DISPLAY
+                        'AVISO: limite de 100 filas alcanzado, se '
+                        'omiten clientes adicionales del detalle.'
+                       MOVE 'Y' TO WS-DETAIL-FULL
+                   END-IF
+               END-IF
 
-          *> Acumulaci�n de totales
+               IF WS-EXPORTA-CSV = 'S' OR WS-EXPORTA-CSV = 's'
+                   MOVE WC-SALDO-CTACTE    TO WS-CSV-SALDO-CTACTE
+                   MOVE WC-SALDO-HIPOTECA  TO WS-CSV-SALDO-HIPOTECA
+                   MOVE WC-SALDO-TARJETA   TO WS-CSV-SALDO-TARJETA
+                   MOVE WC-SALDO-TOTAL     TO WS-CSV-SALDO-TOTAL
+                   MOVE SPACES TO CSV-DETALLE-CLI
+                   STRING WC-ID-CLIENTE DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          FUNCTION TRIM(WC-NOMBRE) DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-CSV-SALDO-CTACTE)
+                              DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-CSV-SALDO-HIPOTECA)
+                              DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-CSV-SALDO-TARJETA)
+                              DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-CSV-SALDO-TOTAL)
+                              DELIMITED BY SIZE
+                       INTO CSV-DETALLE-CLI
+                   WRITE CSV-DETALLE-CLI
+               END-IF
+
+          *> Acumulaci�n de totales (de todos los clientes, aunque el
+          *> detalle impreso se limite a 100 filas)
 
                  ADD WC-SALDO-CTACTE   TO WS-AC-SALDO-CTACTE
                  ADD WC-SALDO-HIPOTECA TO WS-AC-SALDO-HIPOTECA
@@ -349,10 +645,13 @@
                     ADD 1 TO WS-AC-NRO-TARJETA
                  END-IF
 
+                 MOVE WC-ID-CLIENTE TO WS-CKP-LAST-ID
+                 PERFORM 325-ESCRIBE-CHECKPOINT
 
            ELSE
                DISPLAY ' NO TIENE MAS FILAS LA TABLA DE DB'
            END-IF
+           END-IF
            END-PERFORM
       *    EXEC SQL CLOSE CURSOR_CONSOLIDADO END-EXEC.
            CALL 'OCSQLCCU' USING SQL-STMT-0
@@ -362,18 +661,9 @@
        000-IMPRIME-DETALLE.
            MOVE ZEROES TO  WS-CONTX.
            INITIALIZE CONT-INDICE.
-           PERFORM VARYING WS-CONTX FROM 1 BY 1
-                                           UNTIL WS-CONTX > WS-CONT
-              STRING RPT-ID-CLIENTE  (WS-CONTX)     "|"
-                     RPT-NOMBRE      (WS-CONTX)     "  | "
-                     RPT-SALDO-CTACTE(WS-CONTX)     "  | "
-                     RPT-SALDO-HIPOTECA(WS-CONTX)   "  | "
-                     RPT-SALDO-TARJETA (WS-CONTX)   "  |"
-                  INTO RPT-DETALLE-CLI
-
-              DISPLAY RPT-DETALLE-CLI(1:100)
-              WRITE RPT-DETALLE-CLI
-           END-PERFORM
+      *    Las filas de detalle ya se escribieron de forma incremental
+      *    en 320-EXTRAE-CONSOLIDADO-CURSOR (ver checkpoint de
+      *    reinicio), aquí solo se agrega el cierre del reporte.
              MOVE SPACES TO RPT-DETALLE-CLI
              STRING WS-HEADER-00 WS-HEADER-01 INTO RPT-DETALLE-CLI
              WRITE RPT-DETALLE-CLI
@@ -393,6 +683,13 @@
            DISPLAY " SALDO TOTAL TARJETA|    " WS-IM-SALDO-TARJETA
            DISPLAY " CLIENTE ACTIVO     |    " WS-IM-CLIENTE-ACTIVO
            DISPLAY " CLIENTE INACTIVO   |    " WS-IM-CLIENTE-INACTIVO
+           DISPLAY "   ACTIVOS / INACTIVOS POR PRODUCTO"
+           DISPLAY " CTA CORRIENTE      |    " WS-IM-CLIACT-CTACTE
+                   "  /  " WS-IM-CLIINACT-CTACTE
+           DISPLAY " TARJETA DE CREDITO |    " WS-IM-CLIACT-TARJETA
+                   "  /  " WS-IM-CLIINACT-TARJETA
+           DISPLAY " HIPOTECA           |    " WS-IM-CLIACT-HIPOTECA
+                   "  /  " WS-IM-CLIINACT-HIPOTECA
            DISPLAY "***************************************************"
 
             WRITE RPT-DETALLE-CLI
@@ -434,6 +731,24 @@
                                                     "      0.00"
                  INTO RPT-DETALLE-CLI
                 WRITE RPT-DETALLE-CLI
+
+             MOVE SPACES TO RPT-DETALLE-CLI
+             STRING  " ACT/INACT CTACTE   |"WS-IM-CLIACT-CTACTE"|"
+                                        WS-IM-CLIINACT-CTACTE"    "
+                 INTO RPT-DETALLE-CLI
+                WRITE RPT-DETALLE-CLI
+
+             MOVE SPACES TO RPT-DETALLE-CLI
+             STRING  " ACT/INACT TARJETA  |"WS-IM-CLIACT-TARJETA"|"
+                                        WS-IM-CLIINACT-TARJETA"    "
+                 INTO RPT-DETALLE-CLI
+                WRITE RPT-DETALLE-CLI
+
+             MOVE SPACES TO RPT-DETALLE-CLI
+             STRING  " ACT/INACT HIPOTECA |"WS-IM-CLIACT-HIPOTECA"|"
+                                        WS-IM-CLIINACT-HIPOTECA"    "
+                 INTO RPT-DETALLE-CLI
+                WRITE RPT-DETALLE-CLI
             WRITE RPT-DETALLE-CLI
 
             FROM "***************************************"
@@ -441,9 +756,20 @@
 
        000-CIERRE-ARCHIVO.
            CLOSE RPT-FILE-DETAIL.
+           IF WS-EXPORTA-CSV = 'S' OR WS-EXPORTA-CSV = 's'
+               CLOSE CSV-FILE-DETAIL
+           END-IF.
 
        000-IMPRIME-CABECERA.
 
+           IF WS-EXPORTA-CSV = 'S' OR WS-EXPORTA-CSV = 's'
+               MOVE SPACES TO CSV-DETALLE-CLI
+               STRING "ID_CLIENTE,NOMBRE,SALDO_CTACTE,SALDO_HIPOTECA,"
+                   "SALDO_TARJETA,SALDO_TOTAL"
+                   DELIMITED BY SIZE INTO CSV-DETALLE-CLI
+               WRITE CSV-DETALLE-CLI
+           END-IF
+
            DISPLAY"                                                  "
            STRING WS-HEADER-00 WS-HEADER-01 INTO RPT-DETALLE-CLI
            WRITE RPT-DETALLE-CLI
@@ -480,9 +806,59 @@
            DISPLAY RPT-DETALLE-CLI
            MOVE SPACES TO RPT-DETALLE-CLI.
 
+       307-SELECCIONA-PERIODO.
+           DISPLAY "Cierre para el mes actual o un mes anterior?"
+           DISPLAY "Ingrese el periodo a cerrar en formato AAAAMM"
+           DISPLAY "(ENTER o 0 para el mes actual): "
+           MOVE ZEROES TO WS-PERIODO-AAAAMM
+           ACCEPT WS-PERIODO-AAAAMM
+           ACCEPT WS-FECHA FROM DATE
+           STRING "20" WS-FECHA(1:2) WS-FECHA(3:2)
+               DELIMITED BY SIZE INTO WS-HOY-AAAAMM
+           MOVE 'S' TO WS-PERIODO-ES-ACTUAL
+
+           IF WS-PERIODO-AAAAMM = 0
+               STRING "20" WS-FECHA(1:2) INTO WS-PERIODO-ANIO
+               MOVE WS-FECHA(3:2) TO WS-PERIODO-MES
+           ELSE
+               MOVE WS-PERIODO-AAAAMM(1:4) TO WS-PERIODO-ANIO
+               MOVE WS-PERIODO-AAAAMM(5:2) TO WS-PERIODO-MES
+               IF WS-PERIODO-MES < 1 OR WS-PERIODO-MES > 12
+                   DISPLAY "Mes invalido. Debe estar entre 01 y 12."
+                   PERFORM 307-SELECCIONA-PERIODO
+                   EXIT PARAGRAPH
+               END-IF
+               IF WS-PERIODO-AAAAMM NOT = WS-HOY-AAAAMM
+                   MOVE 'N' TO WS-PERIODO-ES-ACTUAL
+                   DISPLAY "AVISO: periodo " WS-PERIODO-AAAAMM
+                       " es anterior al mes en curso."
+                   DISPLAY "Los saldos de CTACTES, TARJETAS e "
+                       "HIPOTECAS son los saldos vigentes (el sistema "
+                       "no mantiene saldo historico por periodo); el "
+                       "consolidado y la reconciliacion se ejecutan "
+                       "sobre esos saldos vigentes bajo la etiqueta "
+                       "del periodo seleccionado."
+               END-IF
+           END-IF
+
+           STRING WS-PERIODO-ANIO "-" WS-PERIODO-MES "-01"
+               DELIMITED BY SIZE INTO WS-PERIODO-FECHA-INI.
+       307-END.
+
        310-APERTURA-ARCHIVO.
 
-           OPEN OUTPUT RPT-FILE-DETAIL
+           IF WS-RESTART = 'Y'
+               OPEN EXTEND RPT-FILE-DETAIL
+           ELSE
+               OPEN OUTPUT RPT-FILE-DETAIL
+           END-IF
+           IF WS-EXPORTA-CSV = 'S' OR WS-EXPORTA-CSV = 's'
+               IF WS-RESTART = 'Y'
+                   OPEN EXTEND CSV-FILE-DETAIL
+               ELSE
+                   OPEN OUTPUT CSV-FILE-DETAIL
+               END-IF
+           END-IF
            ACCEPT WS-FECHA FROM DATE
            STRING "20" WS-FECHA(1:2) INTO WS-ANIO
            MOVE WS-FECHA(3:2) TO WS-MES
@@ -491,7 +867,8 @@
            MOVE SPACES TO WT-FECHA-CORTE WT-PERIODO
 
       *    EXEC SQL
-      *       SELECT DATE_FORMAT(LAST_DAY(CURDATE()), '%d/%m/%Y')
+      *       SELECT DATE_FORMAT(LAST_DAY(:WS-PERIODO-FECHA-INI),
+      *                          '%d/%m/%Y')
       *         INTO :WT-FECHA-CORTE
       *        FROM DUAL
       *    END-EXEC.
@@ -500,7 +877,11 @@
                  WT-FECHA-CORTE
                MOVE 'X' TO SQL-TYPE(1)
                MOVE 10 TO SQL-LEN(1)
-               MOVE 1 TO SQL-COUNT
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 WS-PERIODO-FECHA-INI
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 10 TO SQL-LEN(2)
+               MOVE 2 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-1
                                    SQLCA
@@ -510,8 +891,8 @@
                                SQLCA
                    .
       *    EXEC SQL
-      *          SELECT CONCAT(UPPER(MONTHNAME(CURDATE())), ' ',
-      *                                     YEAR(CURDATE()))
+      *          SELECT CONCAT(UPPER(MONTHNAME(:WS-PERIODO-FECHA-INI)),
+      *                        ' ', YEAR(:WS-PERIODO-FECHA-INI))
       *            INTO :WT-PERIODO
       *          FROM DUAL
       *    END-EXEC.
@@ -520,7 +901,15 @@
                  WT-PERIODO
                MOVE 'X' TO SQL-TYPE(1)
                MOVE 15 TO SQL-LEN(1)
-               MOVE 1 TO SQL-COUNT
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 WS-PERIODO-FECHA-INI
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 10 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF
+                 WS-PERIODO-FECHA-INI
+               MOVE 'X' TO SQL-TYPE(3)
+               MOVE 10 TO SQL-LEN(3)
+               MOVE 3 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-2
                                    SQLCA
@@ -531,15 +920,39 @@
                    .
        330-EXTRAE-TOTAL-CLIENTE.
            MOVE ZEROES TO WS-IM-CLIENTE-ACTIVO WS-IM-CLIENTE-INACTIVO
+           MOVE ZEROES TO WS-IM-CLIACT-CTACTE   WS-IM-CLIINACT-CTACTE
+           MOVE ZEROES TO WS-IM-CLIACT-TARJETA  WS-IM-CLIINACT-TARJETA
+           MOVE ZEROES TO WS-IM-CLIACT-HIPOTECA WS-IM-CLIINACT-HIPOTECA
       *    EXEC SQL
       *      SELECT
       *         SUM(CASE WHEN CTA_ACTIVA = 1 THEN 1 ELSE 0 END)
       *                                             TOTAL_ACTIVAS,
       *         SUM(CASE WHEN CTA_ACTIVA = 0 THEN 1 ELSE 0 END)
-      *                                             TOTAL_INACTIVAS
+      *                                             TOTAL_INACTIVAS,
+      *         SUM(CASE WHEN CTA_ACTIVA = 1 AND CT.ID_CLIENTE
+      *              IS NOT NULL THEN 1 ELSE 0 END) ACT_CTACTE,
+      *         SUM(CASE WHEN CTA_ACTIVA = 0 AND CT.ID_CLIENTE
+      *              IS NOT NULL THEN 1 ELSE 0 END) INACT_CTACTE,
+      *         SUM(CASE WHEN CTA_ACTIVA = 1 AND T.ID_CLIENTE
+      *              IS NOT NULL THEN 1 ELSE 0 END) ACT_TARJETA,
+      *         SUM(CASE WHEN CTA_ACTIVA = 0 AND T.ID_CLIENTE
+      *              IS NOT NULL THEN 1 ELSE 0 END) INACT_TARJETA,
+      *         SUM(CASE WHEN CTA_ACTIVA = 1 AND H.ID_CLIENTE
+      *              IS NOT NULL THEN 1 ELSE 0 END) ACT_HIPOTECA,
+      *         SUM(CASE WHEN CTA_ACTIVA = 0 AND H.ID_CLIENTE
+      *              IS NOT NULL THEN 1 ELSE 0 END) INACT_HIPOTECA
       *      INTO :WC-CLIENTE-ACTIVO,
-      *           :WC-CLIENTE-INACTIVO
-      *     FROM BANCO.CLIENTES
+      *           :WC-CLIENTE-INACTIVO,
+      *           :WC-CLIACT-CTACTE, :WC-CLIINACT-CTACTE,
+      *           :WC-CLIACT-TARJETA, :WC-CLIINACT-TARJETA,
+      *           :WC-CLIACT-HIPOTECA, :WC-CLIINACT-HIPOTECA
+      *     FROM BANCO.CLIENTES CL
+      *     LEFT JOIN (SELECT DISTINCT ID_CLIENTE FROM BANCO.CTACTES) CT
+      *       ON CL.ID_CLIENTE = CT.ID_CLIENTE
+      *     LEFT JOIN (SELECT DISTINCT ID_CLIENTE FROM BANCO.TARJETAS) T
+      *       ON CL.ID_CLIENTE = T.ID_CLIENTE
+      *     LEFT JOIN (SELECT DISTINCT ID_CLIENTE FROM BANCO.HIPOTECAS) H
+      *       ON CL.ID_CLIENTE = H.ID_CLIENTE
       *    END-EXEC.
            IF SQL-PREP OF SQL-STMT-3 = 'N'
                SET SQL-ADDR(1) TO ADDRESS OF
@@ -552,7 +965,37 @@
                MOVE '3' TO SQL-TYPE(2)
                MOVE 6 TO SQL-LEN(2)
                MOVE X'00' TO SQL-PREC(2)
-               MOVE 2 TO SQL-COUNT
+               SET SQL-ADDR(3) TO ADDRESS OF
+                 SQL-VAR-0018
+               MOVE '3' TO SQL-TYPE(3)
+               MOVE 6 TO SQL-LEN(3)
+               MOVE X'00' TO SQL-PREC(3)
+               SET SQL-ADDR(4) TO ADDRESS OF
+                 SQL-VAR-0019
+               MOVE '3' TO SQL-TYPE(4)
+               MOVE 6 TO SQL-LEN(4)
+               MOVE X'00' TO SQL-PREC(4)
+               SET SQL-ADDR(5) TO ADDRESS OF
+                 SQL-VAR-0020
+               MOVE '3' TO SQL-TYPE(5)
+               MOVE 6 TO SQL-LEN(5)
+               MOVE X'00' TO SQL-PREC(5)
+               SET SQL-ADDR(6) TO ADDRESS OF
+                 SQL-VAR-0021
+               MOVE '3' TO SQL-TYPE(6)
+               MOVE 6 TO SQL-LEN(6)
+               MOVE X'00' TO SQL-PREC(6)
+               SET SQL-ADDR(7) TO ADDRESS OF
+                 SQL-VAR-0022
+               MOVE '3' TO SQL-TYPE(7)
+               MOVE 6 TO SQL-LEN(7)
+               MOVE X'00' TO SQL-PREC(7)
+               SET SQL-ADDR(8) TO ADDRESS OF
+                 SQL-VAR-0023
+               MOVE '3' TO SQL-TYPE(8)
+               MOVE 6 TO SQL-LEN(8)
+               MOVE X'00' TO SQL-PREC(8)
+               MOVE 8 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-3
                                    SQLCA
@@ -562,26 +1005,543 @@
                                SQLCA
            MOVE SQL-VAR-0009 TO WC-CLIENTE-ACTIVO
            MOVE SQL-VAR-0010 TO WC-CLIENTE-INACTIVO
+           MOVE SQL-VAR-0018 TO WC-CLIACT-CTACTE
+           MOVE SQL-VAR-0019 TO WC-CLIINACT-CTACTE
+           MOVE SQL-VAR-0020 TO WC-CLIACT-TARJETA
+           MOVE SQL-VAR-0021 TO WC-CLIINACT-TARJETA
+           MOVE SQL-VAR-0022 TO WC-CLIACT-HIPOTECA
+           MOVE SQL-VAR-0023 TO WC-CLIINACT-HIPOTECA
                    .
 
            MOVE WC-CLIENTE-ACTIVO    TO WS-IM-CLIENTE-ACTIVO.
            MOVE WC-CLIENTE-INACTIVO  TO WS-IM-CLIENTE-INACTIVO.
-
+           MOVE WC-CLIACT-CTACTE     TO WS-IM-CLIACT-CTACTE.
+           MOVE WC-CLIINACT-CTACTE   TO WS-IM-CLIINACT-CTACTE.
+           MOVE WC-CLIACT-TARJETA    TO WS-IM-CLIACT-TARJETA.
+           MOVE WC-CLIINACT-TARJETA  TO WS-IM-CLIINACT-TARJETA.
+           MOVE WC-CLIACT-HIPOTECA   TO WS-IM-CLIACT-HIPOTECA.
+           MOVE WC-CLIINACT-HIPOTECA TO WS-IM-CLIINACT-HIPOTECA.
+
+       305-LEER-CHECKPOINT.
+           MOVE 'N' TO WS-RESTART.
+           MOVE ZEROES TO WS-CKP-LAST-ID WS-CKP-CONT.
+           OPEN INPUT CKP-FILE
+           IF WS-CKP-FSTATUS = '00'
+               READ CKP-FILE
+               IF WS-CKP-FSTATUS = '00' AND CKP-DONE NOT = 'Y'
+                   MOVE 'Y'              TO WS-RESTART
+                   MOVE CKP-LAST-ID      TO WS-CKP-LAST-ID
+                   MOVE CKP-CONT         TO WS-CKP-CONT
+                   MOVE CKP-AC-SALDO-CTACTE   TO WS-AC-SALDO-CTACTE
+                   MOVE CKP-AC-SALDO-HIPOTECA TO WS-AC-SALDO-HIPOTECA
+                   MOVE CKP-AC-SALDO-TARJETA  TO WS-AC-SALDO-TARJETA
+                   MOVE CKP-AC-NRO-HIPOTECAS  TO WS-AC-NRO-HIPOTECAS
+                   MOVE CKP-AC-NRO-CTACTE     TO WS-AC-NRO-CTACTE
+                   MOVE CKP-AC-NRO-TARJETA    TO WS-AC-NRO-TARJETA
+               END-IF
+               CLOSE CKP-FILE
+           END-IF.
+
+       325-ESCRIBE-CHECKPOINT.
+           MOVE 'N'             TO CKP-DONE
+           MOVE WS-CKP-LAST-ID  TO CKP-LAST-ID
+           MOVE WS-CONT         TO CKP-CONT
+           MOVE WS-AC-SALDO-CTACTE    TO CKP-AC-SALDO-CTACTE
+           MOVE WS-AC-SALDO-HIPOTECA  TO CKP-AC-SALDO-HIPOTECA
+           MOVE WS-AC-SALDO-TARJETA   TO CKP-AC-SALDO-TARJETA
+           MOVE WS-AC-NRO-HIPOTECAS   TO CKP-AC-NRO-HIPOTECAS
+           MOVE WS-AC-NRO-CTACTE      TO CKP-AC-NRO-CTACTE
+           MOVE WS-AC-NRO-TARJETA     TO CKP-AC-NRO-TARJETA
+           OPEN OUTPUT CKP-FILE
+           WRITE CKP-RECORD
+           CLOSE CKP-FILE.
+
+       309-MARCAR-CHECKPOINT-OK.
+           MOVE 'Y' TO CKP-DONE
+           OPEN OUTPUT CKP-FILE
+           WRITE CKP-RECORD
+           CLOSE CKP-FILE.
 
        100-GENERAR-CONSOLIDADO.
+           MOVE ZEROES TO WS-CIERRE-ERR-CONSOLIDADO
+           DISPLAY "Exportar tambien en CSV (CONSOLIDADO.CSV)? (S/N)"
+           ACCEPT WS-EXPORTA-CSV
+           PERFORM 305-LEER-CHECKPOINT.
+           IF WS-RESTART = 'Y'
+               DISPLAY "Checkpoint encontrado: reanudando desde el "
+                       "cliente " WS-CKP-LAST-ID
+           END-IF
+           PERFORM 307-SELECCIONA-PERIODO.
            PERFORM 310-APERTURA-ARCHIVO.
            PERFORM 330-EXTRAE-TOTAL-CLIENTE.
+           IF WS-RESTART NOT = 'Y'
+               PERFORM 000-IMPRIME-CABECERA
+           END-IF
            PERFORM 320-EXTRAE-CONSOLIDADO-CURSOR.
-           PERFORM 000-IMPRIME-CABECERA.
            PERFORM 000-IMPRIME-DETALLE.
            PERFORM 000-CIERRE-ARCHIVO.
+           PERFORM 309-MARCAR-CHECKPOINT-OK.
+
+       400-RECONCILIACION-SALDOS.
+           IF WT-PERIODO = SPACES
+               PERFORM 307-SELECCIONA-PERIODO
+           END-IF
+           MOVE ZEROES TO WS-RECON-TOTAL-CTACTE
+                          WS-RECON-TOTAL-TARJETA
+                          WS-RECON-TOTAL-HIPOTECA
+                          WS-RECON-TOTAL-CLIENTE
+           MOVE ZEROES TO WS-CIERRE-ERR-RECON
+           OPEN OUTPUT RECON-FILE
+           MOVE SPACES TO RECON-RECORD
+           STRING "RECONCILIACION DE SALDOS - PERIODO "
+               WS-PERIODO-FECHA-INI
+               DELIMITED BY SIZE INTO RECON-RECORD
+           WRITE RECON-RECORD
+           DISPLAY RECON-RECORD
+           IF PERIODO-ES-ANTERIOR
+               MOVE SPACES TO RECON-RECORD
+               STRING "AVISO: saldos vigentes (sin historico por "
+                   "periodo), etiquetados con el periodo seleccionado."
+                   DELIMITED BY SIZE INTO RECON-RECORD
+               WRITE RECON-RECORD
+               DISPLAY RECON-RECORD
+           END-IF
+
+           PERFORM 410-RECONCILIA-CTACTE.
+           PERFORM 420-RECONCILIA-TARJETA.
+           PERFORM 430-RECONCILIA-HIPOTECA.
+           PERFORM 440-RECONCILIA-CLIENTE.
+
+           MOVE SPACES TO RECON-RECORD
+           STRING "TOTAL DISCREPANCIAS -> CTACTE: "
+               WS-RECON-TOTAL-CTACTE
+               " TARJETA: " WS-RECON-TOTAL-TARJETA
+               " HIPOTECA: " WS-RECON-TOTAL-HIPOTECA
+               " CLIENTE: " WS-RECON-TOTAL-CLIENTE
+               DELIMITED BY SIZE INTO RECON-RECORD
+           WRITE RECON-RECORD
+           DISPLAY RECON-RECORD
+           CLOSE RECON-FILE.
+
+       410-RECONCILIA-CTACTE.
+           IF SQL-PREP OF SQL-STMT-5 = 'N'
+               MOVE 0 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-5
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-5
+                               SQLCA
+           END-CALL
+
+           PERFORM UNTIL SQLCODE = 100
+               SET SQL-ADDR(1) TO ADDRESS OF SQL-VAR-0004
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 6 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF SQL-VAR-0012
+               MOVE '3' TO SQL-TYPE(2)
+               MOVE 8 TO SQL-LEN(2)
+               MOVE X'02' TO SQL-PREC(2)
+               SET SQL-ADDR(3) TO ADDRESS OF SQL-VAR-0013
+               MOVE '3' TO SQL-TYPE(3)
+               MOVE 8 TO SQL-LEN(3)
+               MOVE X'02' TO SQL-PREC(3)
+               MOVE 3 TO SQL-COUNT
+               CALL 'OCSQLFTC' USING SQLV
+                                   SQL-STMT-5
+                                   SQLCA
+               IF SQLCODE < 0
+                   ADD 1 TO WS-CIERRE-ERR-RECON
+               ELSE
+               IF SQLCODE NOT = 100
+                   MOVE SQL-VAR-0004 TO WS-RECON-ID-CLIENTE
+                   MOVE SQL-VAR-0012 TO WS-RECON-SALDO-REG
+                   MOVE SQL-VAR-0013 TO WS-RECON-SALDO-ESP
+                   MOVE WS-RECON-SALDO-REG TO WS-RECON-SALDO-REG-IMP
+                   MOVE WS-RECON-SALDO-ESP TO WS-RECON-SALDO-ESP-IMP
+                   ADD 1 TO WS-RECON-TOTAL-CTACTE
+                   MOVE SPACES TO RECON-RECORD
+                   STRING "CTACTE ID_CLIENTE=" WS-RECON-ID-CLIENTE
+                       " SALDO_REGISTRADO=" WS-RECON-SALDO-REG-IMP
+                       " SALDO_ESPERADO=" WS-RECON-SALDO-ESP-IMP
+                       DELIMITED BY SIZE INTO RECON-RECORD
+                   WRITE RECON-RECORD
+                   DISPLAY RECON-RECORD
+               END-IF
+               END-IF
+           END-PERFORM
+           CALL 'OCSQLCCU' USING SQL-STMT-5
+                               SQLCA
+           END-CALL.
+
+       420-RECONCILIA-TARJETA.
+           IF SQL-PREP OF SQL-STMT-6 = 'N'
+               MOVE 0 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-6
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-6
+                               SQLCA
+           END-CALL
+
+           PERFORM UNTIL SQLCODE = 100
+               SET SQL-ADDR(1) TO ADDRESS OF SQL-VAR-0004
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 6 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF SQL-VAR-0012
+               MOVE '3' TO SQL-TYPE(2)
+               MOVE 8 TO SQL-LEN(2)
+               MOVE X'02' TO SQL-PREC(2)
+               SET SQL-ADDR(3) TO ADDRESS OF SQL-VAR-0013
+               MOVE '3' TO SQL-TYPE(3)
+               MOVE 8 TO SQL-LEN(3)
+               MOVE X'02' TO SQL-PREC(3)
+               MOVE 3 TO SQL-COUNT
+               CALL 'OCSQLFTC' USING SQLV
+                                   SQL-STMT-6
+                                   SQLCA
+               IF SQLCODE < 0
+                   ADD 1 TO WS-CIERRE-ERR-RECON
+               ELSE
+               IF SQLCODE NOT = 100
+                   MOVE SQL-VAR-0004 TO WS-RECON-ID-CLIENTE
+                   MOVE SQL-VAR-0012 TO WS-RECON-SALDO-REG
+                   MOVE SQL-VAR-0013 TO WS-RECON-SALDO-ESP
+                   MOVE WS-RECON-SALDO-REG TO WS-RECON-SALDO-REG-IMP
+                   MOVE WS-RECON-SALDO-ESP TO WS-RECON-SALDO-ESP-IMP
+                   ADD 1 TO WS-RECON-TOTAL-TARJETA
+                   MOVE SPACES TO RECON-RECORD
+                   STRING "TARJETA ID_CLIENTE=" WS-RECON-ID-CLIENTE
+                       " ACUM_MES_REGISTRADO=" WS-RECON-SALDO-REG-IMP
+                       " ACUM_MES_ESPERADO=" WS-RECON-SALDO-ESP-IMP
+                       DELIMITED BY SIZE INTO RECON-RECORD
+                   WRITE RECON-RECORD
+                   DISPLAY RECON-RECORD
+               END-IF
+               END-IF
+           END-PERFORM
+           CALL 'OCSQLCCU' USING SQL-STMT-6
+                               SQLCA
+           END-CALL.
+
+       430-RECONCILIA-HIPOTECA.
+           IF SQL-PREP OF SQL-STMT-7 = 'N'
+               MOVE 0 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-7
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-7
+                               SQLCA
+           END-CALL
+
+           PERFORM UNTIL SQLCODE = 100
+               SET SQL-ADDR(1) TO ADDRESS OF SQL-VAR-0004
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 6 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF SQL-VAR-0014
+               MOVE '3' TO SQL-TYPE(2)
+               MOVE 6 TO SQL-LEN(2)
+               MOVE X'00' TO SQL-PREC(2)
+               SET SQL-ADDR(3) TO ADDRESS OF SQL-VAR-0012
+               MOVE '3' TO SQL-TYPE(3)
+               MOVE 8 TO SQL-LEN(3)
+               MOVE X'02' TO SQL-PREC(3)
+               SET SQL-ADDR(4) TO ADDRESS OF SQL-VAR-0013
+               MOVE '3' TO SQL-TYPE(4)
+               MOVE 8 TO SQL-LEN(4)
+               MOVE X'02' TO SQL-PREC(4)
+               MOVE 4 TO SQL-COUNT
+               CALL 'OCSQLFTC' USING SQLV
+                                   SQL-STMT-7
+                                   SQLCA
+               IF SQLCODE < 0
+                   ADD 1 TO WS-CIERRE-ERR-RECON
+               ELSE
+               IF SQLCODE NOT = 100
+                   MOVE SQL-VAR-0004 TO WS-RECON-ID-CLIENTE
+                   MOVE SQL-VAR-0014 TO WS-RECON-ID-HIPOTECA
+                   MOVE SQL-VAR-0012 TO WS-RECON-SALDO-REG
+                   MOVE SQL-VAR-0013 TO WS-RECON-SALDO-ESP
+                   MOVE WS-RECON-SALDO-REG TO WS-RECON-SALDO-REG-IMP
+                   MOVE WS-RECON-SALDO-ESP TO WS-RECON-SALDO-ESP-IMP
+                   ADD 1 TO WS-RECON-TOTAL-HIPOTECA
+                   MOVE SPACES TO RECON-RECORD
+                   STRING "HIPOTECA ID_CLIENTE=" WS-RECON-ID-CLIENTE
+                       " ID_HIPOTECA=" WS-RECON-ID-HIPOTECA
+                       " SALDO_REGISTRADO=" WS-RECON-SALDO-REG-IMP
+                       " SALDO_ESPERADO=" WS-RECON-SALDO-ESP-IMP
+                       DELIMITED BY SIZE INTO RECON-RECORD
+                   WRITE RECON-RECORD
+                   DISPLAY RECON-RECORD
+               END-IF
+               END-IF
+           END-PERFORM
+           CALL 'OCSQLCCU' USING SQL-STMT-7
+                               SQLCA
+           END-CALL.
+
+       440-RECONCILIA-CLIENTE.
+           IF SQL-PREP OF SQL-STMT-11 = 'N'
+               MOVE 0 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-11
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-11
+                               SQLCA
+           END-CALL
+
+           PERFORM UNTIL SQLCODE = 100
+               SET SQL-ADDR(1) TO ADDRESS OF SQL-VAR-0004
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 6 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF SQL-VAR-0012
+               MOVE '3' TO SQL-TYPE(2)
+               MOVE 8 TO SQL-LEN(2)
+               MOVE X'02' TO SQL-PREC(2)
+               SET SQL-ADDR(3) TO ADDRESS OF SQL-VAR-0013
+               MOVE '3' TO SQL-TYPE(3)
+               MOVE 8 TO SQL-LEN(3)
+               MOVE X'02' TO SQL-PREC(3)
+               MOVE 3 TO SQL-COUNT
+               CALL 'OCSQLFTC' USING SQLV
+                                   SQL-STMT-11
+                                   SQLCA
+               IF SQLCODE < 0
+                   ADD 1 TO WS-CIERRE-ERR-RECON
+               ELSE
+               IF SQLCODE NOT = 100
+                   MOVE SQL-VAR-0004 TO WS-RECON-ID-CLIENTE
+                   MOVE SQL-VAR-0012 TO WS-RECON-SALDO-REG
+                   MOVE SQL-VAR-0013 TO WS-RECON-SALDO-ESP
+                   MOVE WS-RECON-SALDO-REG TO WS-RECON-SALDO-REG-IMP
+                   MOVE WS-RECON-SALDO-ESP TO WS-RECON-SALDO-ESP-IMP
+                   ADD 1 TO WS-RECON-TOTAL-CLIENTE
+                   MOVE SPACES TO RECON-RECORD
+                   STRING "CLIENTE ID_CLIENTE=" WS-RECON-ID-CLIENTE
+                       " SALDO_CLIENTE=" WS-RECON-SALDO-REG-IMP
+                       " SALDO_CTACTE=" WS-RECON-SALDO-ESP-IMP
+                       DELIMITED BY SIZE INTO RECON-RECORD
+                   WRITE RECON-RECORD
+                   DISPLAY RECON-RECORD
+               END-IF
+               END-IF
+           END-PERFORM
+           CALL 'OCSQLCCU' USING SQL-STMT-11
+                               SQLCA
+           END-CALL.
+
+       500-ACUMULAR-INTERESES-CTACTE.
+           MOVE ZEROES TO WS-INT-CONTADOR
+           MOVE ZEROES TO WS-CIERRE-ERR-INTERES
+           DISPLAY "Acumulando intereses (tasa mensual: "
+                   TASA-INT-MENSUAL "  ) ..."
+
+           IF SQL-PREP OF SQL-STMT-8 = 'N'
+               MOVE 0 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-8
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-8
+                               SQLCA
+           END-CALL
+
+           PERFORM UNTIL SQLCODE = 100
+               SET SQL-ADDR(1) TO ADDRESS OF SQL-VAR-0004
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 6 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF WS-INT-DOC-CLI
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 13 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF SQL-VAR-0016
+               MOVE '3' TO SQL-TYPE(3)
+               MOVE 6 TO SQL-LEN(3)
+               MOVE X'02' TO SQL-PREC(3)
+               MOVE 3 TO SQL-COUNT
+               CALL 'OCSQLFTC' USING SQLV
+                                   SQL-STMT-8
+                                   SQLCA
+               IF SQLCODE NOT = 100
+                   MOVE SQL-VAR-0016 TO WS-INT-SALDO
+                   COMPUTE WS-INT-MONTO ROUNDED =
+                       WS-INT-SALDO * TASA-INT-MENSUAL
+                   IF WS-INT-MONTO > 0
+                       PERFORM 510-APLICA-INTERES-CTACTE
+                       ADD 1 TO WS-INT-CONTADOR
+                   END-IF
+               END-IF
+           END-PERFORM
+           CALL 'OCSQLCCU' USING SQL-STMT-8
+                               SQLCA
+           END-CALL
+
+           DISPLAY "Cuentas corrientes actualizadas: " WS-INT-CONTADOR.
+
+       510-APLICA-INTERES-CTACTE.
+      *    EXEC SQL
+      *        SELECT InsertarMovimiento(:WS-INT-DOC-CLI, :WS-INT-MONTO)
+      *          INTO :WS-INT-NEWID
+      *          FROM DUAL;
+      *    END-EXEC
+           IF SQL-PREP OF SQL-STMT-9 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF SQL-VAR-0017
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 2 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF WS-INT-DOC-CLI
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 13 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF SQL-VAR-0016
+               MOVE '3' TO SQL-TYPE(3)
+               MOVE 6 TO SQL-LEN(3)
+               MOVE X'02' TO SQL-PREC(3)
+               MOVE 3 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-9
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           MOVE WS-INT-MONTO TO SQL-VAR-0016
+           CALL 'OCSQLEXE' USING SQL-STMT-9
+                               SQLCA
+           IF SQLCODE < 0
+               ADD 1 TO WS-CIERRE-ERR-INTERES
+               DISPLAY "  ERROR aplicando interes DOC=" WS-INT-DOC-CLI
+                       " SQLCODE=" SQLCODE
+           ELSE
+               MOVE SQL-VAR-0017 TO WS-INT-NEWID
+               CALL 'OCSQLCMT' USING SQLCA END-CALL
+               MOVE WS-INT-MONTO TO WS-INT-MONTO-IMP
+               DISPLAY "  DOC=" WS-INT-DOC-CLI
+                       " INTERES=" WS-INT-MONTO-IMP
+                       " MOVIMIENTO=" WS-INT-NEWID
+
+               MOVE 'CTACTES' TO WT-AUDIT-TABLA
+               MOVE WS-INT-DOC-CLI TO WT-AUDIT-ID-REG
+               MOVE 'SALDO_ACTUAL' TO WT-AUDIT-CAMPO
+               MOVE SPACES TO WT-AUDIT-VALOR-ANT
+               MOVE WS-INT-MONTO TO WT-AUDIT-MONTO-ED
+               MOVE FUNCTION TRIM(WT-AUDIT-MONTO-ED)
+                   TO WT-AUDIT-VALOR-NUE
+               MOVE 'BATCH-INTERES' TO WT-AUDIT-USUARIO
+               PERFORM 520-REGISTRA-AUDITORIA
+           END-IF.
+
+       520-REGISTRA-AUDITORIA.
+      *    EXEC SQL
+      *        SELECT RegistrarAuditoria(:WT-AUDIT-TABLA,
+      *               :WT-AUDIT-ID-REG, :WT-AUDIT-CAMPO,
+      *               :WT-AUDIT-VALOR-ANT, :WT-AUDIT-VALOR-NUE,
+      *               :WT-AUDIT-USUARIO) INTO :WT-AUDIT-RESULT
+      *          FROM DUAL;
+      *    END-EXEC
+           IF SQL-PREP OF SQL-STMT-10 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF WT-AUDIT-RESULT
+               MOVE 'X' TO SQL-TYPE(1)
+               MOVE 1 TO SQL-LEN(1)
+               SET SQL-ADDR(2) TO ADDRESS OF WT-AUDIT-TABLA
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 30 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF WT-AUDIT-ID-REG
+               MOVE 'X' TO SQL-TYPE(3)
+               MOVE 20 TO SQL-LEN(3)
+               SET SQL-ADDR(4) TO ADDRESS OF WT-AUDIT-CAMPO
+               MOVE 'X' TO SQL-TYPE(4)
+               MOVE 30 TO SQL-LEN(4)
+               SET SQL-ADDR(5) TO ADDRESS OF WT-AUDIT-VALOR-ANT
+               MOVE 'X' TO SQL-TYPE(5)
+               MOVE 30 TO SQL-LEN(5)
+               SET SQL-ADDR(6) TO ADDRESS OF WT-AUDIT-VALOR-NUE
+               MOVE 'X' TO SQL-TYPE(6)
+               MOVE 30 TO SQL-LEN(6)
+               SET SQL-ADDR(7) TO ADDRESS OF WT-AUDIT-USUARIO
+               MOVE 'X' TO SQL-TYPE(7)
+               MOVE 30 TO SQL-LEN(7)
+               MOVE 7 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-10
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLEXE' USING SQL-STMT-10
+                               SQLCA
+           CALL 'OCSQLCMT' USING SQLCA END-CALL
+                   .
+
+       600-CIERRE-COMPLETO.
+           MOVE "INICIO CIERRE MENSUAL COMPLETO" TO WS-CIERRE-MSG
+           PERFORM 610-LOG-CIERRE
+
+           PERFORM 100-GENERAR-CONSOLIDADO
+           IF WS-CIERRE-ERR-CONSOLIDADO > 0
+               STRING "Consolidacion e indicadores ERROR - PERIODO "
+                      WT-PERIODO " FILAS CON ERROR="
+                      WS-CIERRE-ERR-CONSOLIDADO
+                   DELIMITED BY SIZE INTO WS-CIERRE-MSG
+           ELSE
+               STRING "Consolidacion e indicadores OK - PERIODO "
+                      WT-PERIODO
+                   DELIMITED BY SIZE INTO WS-CIERRE-MSG
+           END-IF
+           PERFORM 610-LOG-CIERRE
+
+           PERFORM 400-RECONCILIACION-SALDOS
+           IF WS-CIERRE-ERR-RECON > 0
+               STRING "Reconciliacion de saldos: ERROR FILAS CON ERROR="
+                      WS-CIERRE-ERR-RECON
+                   DELIMITED BY SIZE INTO WS-CIERRE-MSG
+           ELSE
+               MOVE "Reconciliacion de saldos: OK" TO WS-CIERRE-MSG
+           END-IF
+           PERFORM 610-LOG-CIERRE
+
+           PERFORM 500-ACUMULAR-INTERESES-CTACTE
+           IF WS-CIERRE-ERR-INTERES > 0
+               STRING "Acumulacion de intereses de cuentas corrientes: "
+                      "ERROR CUENTAS CON ERROR=" WS-CIERRE-ERR-INTERES
+                   DELIMITED BY SIZE INTO WS-CIERRE-MSG
+           ELSE
+               MOVE "Acumulacion de intereses de cuentas corrientes: OK"
+                   TO WS-CIERRE-MSG
+           END-IF
+           PERFORM 610-LOG-CIERRE
+
+           MOVE "FIN CIERRE MENSUAL COMPLETO" TO WS-CIERRE-MSG
+           PERFORM 610-LOG-CIERRE
+
            PERFORM 100-MENU.
 
+       610-LOG-CIERRE.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHAHORA-LOG
+           OPEN EXTEND CIERRE-LOG-FILE
+           IF WS-CIERRE-FSTATUS NOT = '00'
+               OPEN OUTPUT CIERRE-LOG-FILE
+           END-IF
+           MOVE SPACES TO CIERRE-LOG-RECORD
+           STRING WS-FECHAHORA-LOG(1:8) "-" WS-FECHAHORA-LOG(9:6)
+                  " " WS-CIERRE-MSG
+               DELIMITED BY SIZE INTO CIERRE-LOG-RECORD
+           WRITE CIERRE-LOG-RECORD
+           DISPLAY CIERRE-LOG-RECORD
+           CLOSE CIERRE-LOG-FILE.
+       610-END.
+
+       COPY "DBPARM001".
+
        0100-INICIO.
       *-----------------------------------------------------------------
       * CONNECT TO THE DATABASE
       * also possible with DSN: 'youruser/yourpasswd@yourODBC_DSN'
       *-----------------------------------------------------------------
+           PERFORM 0105-LOAD-DB-PARAMS.
            STRING  'DRIVER={MySQL ODBC 8.0 ANSI Driver};'
                    'SERVER=',DB-HOST,';'
                    'PORT=',DB-PORT,';'
