@@ -10,8 +10,13 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-       01  WS-AT-SIGN  PIC 99 VALUE 0.
-       01  WS-DOT      PIC 99 VALUE 0.
+       01  WS-AT-SIGN     PIC 99 VALUE 0.
+       01  WS-DOT         PIC 99 VALUE 0.
+       01  WS-DBL-DOT     PIC 99 VALUE 0.
+       01  WS-EMAIL       PIC X(40).
+       01  WS-LOCAL       PIC X(40).
+       01  WS-DOMAIN      PIC X(40).
+       01  WS-DOMAIN-LEN  PIC 99 VALUE 0.
 
        LINKAGE SECTION.
        01  LK-EMAIL    PIC X(40).
@@ -19,10 +24,45 @@
 
        PROCEDURE DIVISION USING LK-EMAIL LK-VAL-EMAIL.
        MAIN-PROCEDURE.
-       INSPECT LK-EMAIL TALLYING WS-AT-SIGN FOR ALL '@'.
-       INSPECT LK-EMAIL TALLYING WS-DOT FOR ALL '.'.
+       MOVE 0 TO LK-VAL-EMAIL.
+       MOVE FUNCTION TRIM(LK-EMAIL) TO WS-EMAIL.
 
-       IF WS-AT-SIGN = 1 AND WS-DOT >= 1
+       INSPECT WS-EMAIL TALLYING WS-AT-SIGN FOR ALL '@'.
+
+       IF WS-AT-SIGN NOT = 1
+           EXIT PROGRAM
+       END-IF.
+
+       INSPECT WS-EMAIL TALLYING WS-DBL-DOT FOR ALL '..'.
+
+       IF WS-DBL-DOT NOT = 0
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE SPACES TO WS-LOCAL WS-DOMAIN.
+       UNSTRING WS-EMAIL DELIMITED BY '@' INTO WS-LOCAL WS-DOMAIN.
+
+       IF FUNCTION TRIM(WS-LOCAL) = SPACES
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DOMAIN)) TO WS-DOMAIN-LEN.
+
+       IF WS-DOMAIN-LEN = 0
+           EXIT PROGRAM
+       END-IF.
+
+       IF WS-DOMAIN(1:1) = '.'
+           EXIT PROGRAM
+       END-IF.
+
+       IF WS-DOMAIN(WS-DOMAIN-LEN:1) = '.'
+           EXIT PROGRAM
+       END-IF.
+
+       INSPECT WS-DOMAIN TALLYING WS-DOT FOR ALL '.'.
+
+       IF WS-DOT >= 1
            MOVE 1 TO LK-VAL-EMAIL
        END-IF.
 
