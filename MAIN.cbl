@@ -13,11 +13,44 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT OPERADORES-FILE ASSIGN TO "OPERADORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPER-FSTATUS.
+
+           SELECT LOGIN-LOG-FILE ASSIGN TO "LOGIN_INTENTOS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOGIN-FSTATUS.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  OPERADORES-FILE.
+       01  OPERADOR-RECORD.
+           05  OPER-USUARIO            PIC X(10).
+           05  OPER-CLAVE              PIC X(10).
+           05  OPER-NOMBRE             PIC X(30).
+
+       FD  LOGIN-LOG-FILE.
+       01  LOGIN-LOG-RECORD            PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-OPER-FSTATUS             PIC XX.
+       01  WS-LOGIN-FSTATUS            PIC XX.
+       01  WS-OPERADORES.
+           05  WS-OPERADOR OCCURS 20 TIMES.
+               10  WS-OPER-USUARIO     PIC X(10).
+               10  WS-OPER-CLAVE       PIC X(10).
+               10  WS-OPER-NOMBRE      PIC X(30).
+       01  WS-OPER-COUNT               PIC 9(3) VALUE 0.
+       01  WS-OPER-IDX                 PIC 9(3).
+       01  WS-USUARIO-ING              PIC X(10).
+       01  WS-CLAVE-ING                PIC X(10).
+       01  WS-LOGIN-OK                 PIC X VALUE 'N'.
+       01  WS-LOGIN-INTENTOS           PIC 9 VALUE 0.
+       01  WS-OPERADOR-ACTUAL          PIC X(30) VALUE SPACES.
+       01  WS-FECHAHORA-LOG            PIC X(26).
        01  WS-MAINMENU.
            05 WS-LINE                  PIC X(30) VALUE ALL "-".
            05 WS-TITLE.
@@ -42,9 +75,91 @@
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
+           PERFORM 0040-CARGA-OPERADORES.
+           PERFORM 0060-LOGIN.
+           IF WS-LOGIN-OK NOT = 'S'
+               DISPLAY "Acceso denegado. Finalizando..."
+               STOP RUN
+           END-IF.
            PERFORM 0100-INICIO THRU 0200-PROCEDIMIENTO.
            STOP RUN.
 
+           0040-CARGA-OPERADORES.
+           MOVE 0 TO WS-OPER-COUNT.
+           OPEN INPUT OPERADORES-FILE
+           IF WS-OPER-FSTATUS = '00'
+               PERFORM UNTIL WS-OPER-FSTATUS NOT = '00'
+                   READ OPERADORES-FILE
+                       AT END MOVE '10' TO WS-OPER-FSTATUS
+                       NOT AT END
+                           ADD 1 TO WS-OPER-COUNT
+                           MOVE OPER-USUARIO TO
+                               WS-OPER-USUARIO(WS-OPER-COUNT)
+                           MOVE OPER-CLAVE TO
+                               WS-OPER-CLAVE(WS-OPER-COUNT)
+                           MOVE OPER-NOMBRE TO
+                               WS-OPER-NOMBRE(WS-OPER-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE OPERADORES-FILE
+           ELSE
+      *        Sin OPERADORES.DAT se habilita un operador por defecto,
+      *        igual que BD001 deja sus valores por defecto si no
+      *        existe DBPARM.DAT.
+               MOVE 1 TO WS-OPER-COUNT
+               MOVE "ADMIN"    TO WS-OPER-USUARIO(1)
+               MOVE "ADMIN123" TO WS-OPER-CLAVE(1)
+               MOVE "Administrador" TO WS-OPER-NOMBRE(1)
+           END-IF.
+           0040-END.
+
+           0060-LOGIN.
+           MOVE 'N' TO WS-LOGIN-OK.
+           MOVE 0 TO WS-LOGIN-INTENTOS.
+           PERFORM UNTIL WS-LOGIN-OK = 'S' OR WS-LOGIN-INTENTOS >= 3
+               ADD 1 TO WS-LOGIN-INTENTOS
+               DISPLAY "==============================================="
+               DISPLAY "  INICIO DE SESION"
+               DISPLAY "==============================================="
+               DISPLAY "Usuario: " WITH NO ADVANCING
+               ACCEPT WS-USUARIO-ING
+               DISPLAY "Clave  : " WITH NO ADVANCING
+               ACCEPT WS-CLAVE-ING
+               MOVE SPACES TO WS-OPERADOR-ACTUAL
+               PERFORM VARYING WS-OPER-IDX FROM 1 BY 1
+                       UNTIL WS-OPER-IDX > WS-OPER-COUNT
+                   IF WS-USUARIO-ING = WS-OPER-USUARIO(WS-OPER-IDX)
+                      AND WS-CLAVE-ING = WS-OPER-CLAVE(WS-OPER-IDX)
+                       MOVE 'S' TO WS-LOGIN-OK
+                       MOVE WS-OPER-NOMBRE(WS-OPER-IDX)
+                           TO WS-OPERADOR-ACTUAL
+                       MOVE WS-OPER-COUNT TO WS-OPER-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-LOGIN-OK = 'S'
+                   DISPLAY "Bienvenido, "
+                       FUNCTION TRIM(WS-OPERADOR-ACTUAL)
+               ELSE
+                   DISPLAY "Usuario o clave incorrectos."
+                   PERFORM 0065-LOG-INTENTO-FALLIDO
+               END-IF
+           END-PERFORM.
+           0060-END.
+
+           0065-LOG-INTENTO-FALLIDO.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHAHORA-LOG.
+           OPEN EXTEND LOGIN-LOG-FILE
+           IF WS-LOGIN-FSTATUS NOT = '00'
+               OPEN OUTPUT LOGIN-LOG-FILE
+           END-IF
+           MOVE SPACES TO LOGIN-LOG-RECORD
+           STRING WS-FECHAHORA-LOG(1:8) "-" WS-FECHAHORA-LOG(9:6)
+                  " Intento fallido de login, usuario: " WS-USUARIO-ING
+               DELIMITED BY SIZE INTO LOGIN-LOG-RECORD
+           WRITE LOGIN-LOG-RECORD
+           CLOSE LOGIN-LOG-FILE.
+           0065-END.
+
            0100-INICIO.
            *>DISPLAY "INICIO".
       *    MENU TITLE
@@ -61,21 +176,23 @@
            EVALUATE WS-OPTION
                WHEN 1
                    DISPLAY "Modulo ABM Clientes..."
-                   CALL 'MODCLI001' USING WS-OPTION
+                   CALL 'MODCLI001' USING WS-OPTION WS-OPERADOR-ACTUAL
                    PERFORM 0200-PROCEDIMIENTO
                WHEN 2
                    DISPLAY "Modulo Cuentas Corrientes..."
-                   CALl "TARJCRE001"
+                   CALL 'CTACTE001' USING WS-OPTION WS-OPERADOR-ACTUAL
                    PERFORM 0200-PROCEDIMIENTO
                WHEN 3
                    DISPLAY "Modulo Tarjetas de Credito..."
-                   CALL "TARJCRE001"
+                   CALL "TARJCRE001" USING WS-OPTION WS-OPERADOR-ACTUAL
                    PERFORM 0200-PROCEDIMIENTO
                WHEN 4
                    DISPLAY "Modulo Hipotecas..."
+                   CALL 'MODHIP001' USING WS-OPTION WS-OPERADOR-ACTUAL
                    PERFORM 0200-PROCEDIMIENTO
                WHEN 5
                    DISPLAY "Modulo Proceso Batch..."
+                   CALL 'CIEMEN001' USING WS-OPTION WS-OPERADOR-ACTUAL
                    PERFORM 0200-PROCEDIMIENTO
                WHEN 6
                    DISPLAY "Saliendo del Sistema... Adios..."
