@@ -1,7 +1,17 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MODHIP001.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DBPARM-FILE ASSIGN TO "DBPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DBPARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  DBPARM-FILE.
+       01  DBPARM-RECORD               PIC X(80).
+
        WORKING-STORAGE SECTION.
       **********************************************************************
       *******                EMBEDDED SQL VARIABLES                  *******
@@ -173,6 +183,49 @@
            05 SQL-STMT   PIC X(102) VALUE 'UPDATE banco.hipotecas SET SA
       -    'LDO_ACTUAL = 0,ESTADO = ''Pagada'' WHERE ID_HIPOTECA = ? AND
       -    ' ID_CLIENTE = ?'.
+      **********************************************************************
+       01 SQL-STMT-14.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE 'C'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 74.
+           05 SQL-STMT   PIC X(74) VALUE 'SELECT ID_HIPOTECA,ID_CLIENTE FR
+      -    'OM banco.hipotecas WHERE ESTADO = ''Activa'''.
+           05 SQL-CNAME  PIC X(10) VALUE 'C_HIP_MORA'.
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+       01 SQL-STMT-15.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE 'C'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 157.
+           05 SQL-STMT   PIC X(157) VALUE 'SELECT ID_HIPOTECA,ID_CLIENTE
+      -    ',N_CUOTA,MONTO_CUOTA FROM banco.cuotas_hipoteca WHERE ESTADO
+      -    ' = ''Pendiente'' AND FECHA <= CURDATE() ORDER BY ID_HIPOTECA
+      -    ',N_CUOTA'.
+           05 SQL-CNAME  PIC X(10) VALUE 'C_CUOT_PER'.
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+       01 SQL-STMT-16.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 6.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 48.
+           05 SQL-STMT   PIC X(48) VALUE 'SELECT RegistrarAuditoria(?,?,?,?,
+      -    '?,?) FROM DUAL'.
+      **********************************************************************
+       01 SQL-STMT-17.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 4.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 130.
+           05 SQL-STMT   PIC X(130) VALUE 'SELECT COUNT(*), IFNULL(SUM(M
+      -    'ONTO_CUOTA),0) FROM banco.cuotas_hipoteca WHERE ID_HIPOTECA=
+      -    '? AND ID_CLIENTE=? AND ESTADO=''Pendiente'''.
       **********************************************************************
       *******          PRECOMPILER-GENERATED VARIABLES               *******
        01 SQLV-GEN-VARS.
@@ -191,11 +244,19 @@
            05 SQL-VAR-0014  PIC S9(3) COMP-3.
            05 SQL-VAR-0015  PIC S9(13)V9(2) COMP-3.
            05 SQL-VAR-0016  PIC S9(13)V9(2) COMP-3.
+           05 SQL-VAR-0017  PIC S9(3) COMP-3.
+           05 SQL-VAR-0018  PIC S9(3) COMP-3.
       *******       END OF PRECOMPILER-GENERATED VARIABLES           *******
       **********************************************************************
 
        COPY "BD001".
+
+       01  WS-DBPARM-STATUS            PIC XX.
+       01  WS-DBPARM-KEY               PIC X(20).
+       01  WS-DBPARM-VAL               PIC X(20).
        COPY "CONF0223".
+       COPY "AUDIT0001".
+       01  WT-AUDIT-MONTO-ED           PIC -(11)9.99.
 
       *EXEC SQL
       *    BEGIN DECLARE SECTION
@@ -204,12 +265,12 @@
        01  SEARCH-APELLI        PIC X(10).
 
        01  DB-VARS.
-           05  DB-DOCUMENT      PIC X(12).
+           05  DB-DOCUMENT      PIC X(13).
            05  BUFFER           PIC X(1024).
            05  ST-COUNT         PIC 9(6).
            05  CLIENT.
                10  ID-CLIENTE       PIC 9(3).
-               10  DOCUMENT         PIC X(12).
+               10  DOCUMENT         PIC X(13).
                10  NOMBRE           PIC X(25).
                10  APELLIDO         PIC X(25).
                10  HIPOTECA         PIC 9(01).
@@ -243,6 +304,9 @@
        01  DB-ESTADO-HIP        PIC X(10) VALUE "Activa".
        01  DB-SUM-PAGO          PIC 9(12)V99 VALUE 0.
 
+       01  WS-CUOTAS-PEND       PIC 9(3)     VALUE 0.
+       01  WS-TOTAL-PEND        PIC 9(12)V99 VALUE 0.
+
       *EXEC SQL
       *    END DECLARE SECTION
       *END-EXEC.
@@ -261,7 +325,11 @@
             10 WS-TXTMN1 PIC X(30) VALUE "1. Registrar Hipoteca".
             10 WS-TXTMN2 PIC X(30) VALUE "2. Consultar Deudas".
             10 WS-TXTMN3 PIC X(30) VALUE "3. Pagar Deudas".
-            10 WS-TXTMN4 PIC X(30) VALUE "4. Salir".
+            10 WS-TXTMN4 PIC X(30) VALUE "4. Reporte de Mora".
+            10 WS-TXTMN5 PIC X(30) VALUE "5. Pagar cuotas del periodo".
+            10 WS-TXTMN6 PIC X(30) VALUE "6. Cotizar Cancelacion".
+            10 WS-TXTMN7 PIC X(30) VALUE "7. Consultar Hip. por ID".
+            10 WS-TXTMN8 PIC X(30) VALUE "8. Salir".
 
        01  WS-MENU-PAGO.
            05 WS-PG-OPTION1 PIC X(30) VALUE "1. Pagar 1 o más cuotas".
@@ -275,7 +343,8 @@
            05 WS-GARANTIA  PIC 9(12)V99.
            05 WS-CUOTAS    PIC 9(3).
            05 WS-INTERES   PIC 9(3)V99.
-           05 WS-DOCUMENT  PIC X(12).
+           05 WS-DOCUMENT  PIC X(13).
+           05 WS-ID-HIP-BUSCAR PIC 9(6).
 
        01  WS-CALC-FECHA.
            05  WS-MES-ALFA         PIC X(2).
@@ -290,17 +359,30 @@
            05  WS-N             PIC 9(3).  *> Contador de cuota
            05  WS-I             PIC 9(3)V99.     *> Tasa de interés mens
            05  WS-GRTMIN        PIC 9(12)V99.   *> Valor min inmueble
+           05  WS-LTV           PIC 9(3)V99.    *> % prestamo/garantia
+           05  WS-LTV-PRNT      PIC ZZ9,99.     *> LTV para pantalla
            05  WS-PMT           PIC 9(12)V99.    *> Valor de la cuota
            05  WS-CT-PAY        PIC 9(3).   *> Numero de cuotas a pagar
            05  WS-SUM-PAGO          PIC 9(12)V99 VALUE 0.   *> Acumulado
            05  WS-COUNT             PIC 9(3) VALUE 0.        *> Contador
+           05  WS-HOY               PIC X(10).      *> Fecha actual
+           05  WS-MORA-FLAG         PIC X(8) VALUE SPACES.
+           05  WS-GARANTIA-CANCEL   PIC X VALUE 'N'. *> -1 en 0234
+           05  WS-MORA-COUNT        PIC 9(5) VALUE 0.
+           05  WS-HIP-COUNT         PIC 9(5) VALUE 0.
+           05  WS-EOF-HIP-MORA      PIC X VALUE 'N'.
+           05  WS-EOF-CUOTAS        PIC X VALUE 'N'.
+           05  WS-PERIODO-COUNT     PIC 9(5) VALUE 0.
+           05  WS-PERIODO-SUM       PIC 9(12)V99 VALUE 0.
 
 
 
        LINKAGE SECTION.
        01  LK-OPTION     PIC 9.
+       01  LK-OPERADOR   PIC X(30).
 
-       PROCEDURE DIVISION USING LK-OPTION.
+       PROCEDURE DIVISION USING LK-OPTION LK-OPERADOR.
+       MOVE LK-OPERADOR TO WT-AUDIT-USUARIO.
        PERFORM 0100-INICIO THRU 0210-HIPOTECAS.
        STOP RUN.
 
@@ -311,6 +393,7 @@
       * CONNECT TO THE DATABASE
       * also possible with DSN: 'youruser/yourpasswd@yourODBC_DSN'
       *-----------------------------------------------------------------
+           PERFORM 0105-LOAD-DB-PARAMS.
            STRING  'DRIVER={MySQL ODBC 8.0 ANSI Driver};'
                    'SERVER=',DB-HOST,';'
                    'PORT=',DB-PORT,';'
@@ -362,6 +445,8 @@
 
        0100-END.
 
+       COPY "DBPARM001".
+
        0200-PROCEDIMIENTO.
 
        0210-HIPOTECAS.
@@ -390,6 +475,26 @@
                PERFORM 0210-HIPOTECAS
 
            WHEN 4
+               DISPLAY "Reporte de mora y cronograma"
+               PERFORM 0260-REPORTE-MORA
+               PERFORM 0210-HIPOTECAS
+
+           WHEN 5
+               DISPLAY "Pagar cuotas del periodo (todos los clientes)"
+               PERFORM 0254-PAGAR-CUOTAS-PERIODO
+               PERFORM 0210-HIPOTECAS
+
+           WHEN 6
+               DISPLAY "Cotizar cancelacion de hipoteca"
+               PERFORM 0245-COTIZAR-CANCELACION
+               PERFORM 0210-HIPOTECAS
+
+           WHEN 7
+               DISPLAY "Consultar hipoteca por ID"
+               PERFORM 0247-CONSULTAR-HIP-POR-ID
+               PERFORM 0210-HIPOTECAS
+
+           WHEN 8
                PERFORM 0300-FIN
 
            WHEN OTHER
@@ -446,6 +551,10 @@
 
            PERFORM 0234-GARANTIA-VAL
 
+           IF WS-GARANTIA-CANCEL = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+
            DISPLAY "Ingrese el numero de cuotas"
            ACCEPT WS-CUOTAS
 
@@ -621,7 +730,7 @@
                SET SQL-ADDR(2) TO ADDRESS OF
                  DOCUMENT
                MOVE 'X' TO SQL-TYPE(2)
-               MOVE 12 TO SQL-LEN(2)
+               MOVE 13 TO SQL-LEN(2)
                SET SQL-ADDR(3) TO ADDRESS OF
                  NOMBRE
                MOVE 'X' TO SQL-TYPE(3)
@@ -647,7 +756,7 @@
                SET SQL-ADDR(8) TO ADDRESS OF
                  DB-DOCUMENT
                MOVE 'X' TO SQL-TYPE(8)
-               MOVE 12 TO SQL-LEN(8)
+               MOVE 13 TO SQL-LEN(8)
                MOVE 8 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-2
@@ -691,20 +800,36 @@
        0233-END.
 
        0234-GARANTIA-VAL.
+           MOVE 'N' TO WS-GARANTIA-CANCEL
 
            DISPLAY "Inserte el valor aprox. de la garantia"
            ACCEPT WS-GARANTIA
 
            IF WS-GARANTIA < 0
                DISPLAY "Regresando a Menu Hipotecas..."
+               MOVE 'Y' TO WS-GARANTIA-CANCEL
                EXIT PARAGRAPH
            END-IF
 
-           COMPUTE WS-GRTMIN = WS-MONTO * (PORC-MIN-GRNTIA / 100)
+           IF WS-GARANTIA = 0
+               DISPLAY "La garantia debe ser mayor a cero."
+               PERFORM 0234-GARANTIA-VAL
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-GRTMIN = WS-MONTO / (PORC-MAX-LTV / 100)
+           COMPUTE WS-LTV ROUNDED = (WS-MONTO / WS-GARANTIA) * 100
+           MOVE WS-LTV TO WS-LTV-PRNT
+
+           DISPLAY "Relacion prestamo/garantia (LTV): " WS-LTV-PRNT "%"
 
-           PERFORM UNTIL WS-GARANTIA > WS-GRTMIN
+           IF WS-LTV > PORC-MAX-LTV
+               DISPLAY "El LTV supera el maximo permitido de "
+                       PORC-MAX-LTV "%"
+               DISPLAY "Se requiere una garantia de al menos $"
+                       WS-GRTMIN
                PERFORM 0234-GARANTIA-VAL
-           END-PERFORM.
+           END-IF.
 
        0234-END.
 
@@ -1056,6 +1181,7 @@
                SET SQL-HCONN OF SQLCA TO NULL
            END-IF
            MOVE MAX-N-HIP TO SQL-VAR-0005
+           MOVE 0 TO SQL-VAR-0009
            CALL 'OCSQLEXE' USING SQL-STMT-7
                                SQLCA
            MOVE SQL-VAR-0009 TO DB-ID-HIPOTECA
@@ -1128,6 +1254,124 @@
        0244-END.
 
 
+       0245-COTIZAR-CANCELACION.
+           DISPLAY "***************************************************"
+           DISPLAY "Cotizacion de cancelacion anticipada"
+           DISPLAY "Ingrese -1 para salir"
+           DISPLAY "***************************************************"
+
+           DISPLAY "Inserte el documento del cliente"
+           ACCEPT WS-DOCUMENT
+
+           IF WS-DOCUMENT = "-1"
+               DISPLAY "Regresando a Menu Hipotecas..."
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 0232-SEARCH-CLIENT
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Cliente no encontrado."
+               EXIT PARAGRAPH
+           END-IF
+
+           IF HIPOTECA = 0
+               DISPLAY "El usurio no tiene una hipoteca activa."
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 0243-HIPOTECA-RECIENTE
+           PERFORM 0242-CONSULTAR-HIPOTECA
+           PERFORM 0246-EXTRAE-CUOTAS-PENDIENTES
+
+           DISPLAY "------------------------------------"
+           DISPLAY "   COTIZACION DE CANCELACION        "
+           DISPLAY "------------------------------------"
+           DISPLAY "ID HIPOTECA          : " DB-ID-HIPOTECA
+           DISPLAY "ESTADO                : " DB-ESTADO
+           DISPLAY "CUOTAS PENDIENTES     : " WS-CUOTAS-PEND
+           DISPLAY "SUMA CUOTAS PENDIENTES: " WS-TOTAL-PEND
+           DISPLAY "MONTO PARA CANCELAR HOY (SALDO ACTUAL): "
+                   DB-SALDO-ACTUAL
+           DISPLAY "Esta cotizacion es informativa y no modifica"
+           DISPLAY "el saldo de la hipoteca."
+           DISPLAY "------------------------------------".
+       0245-END.
+
+       0246-EXTRAE-CUOTAS-PENDIENTES.
+      *    EXEC SQL
+      *      SELECT COUNT(*), IFNULL(SUM(MONTO_CUOTA),0)
+      *        INTO :WS-CUOTAS-PEND, :WS-TOTAL-PEND
+      *        FROM banco.cuotas_hipoteca
+      *       WHERE ID_HIPOTECA = :DB-ID-HIPOTECA
+      *         AND ID_CLIENTE = :ID-CLIENTE
+      *         AND ESTADO = 'Pendiente'
+      *    END-EXEC.
+           IF SQL-PREP OF SQL-STMT-17 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0006
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 2 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 SQL-VAR-0007
+               MOVE '3' TO SQL-TYPE(2)
+               MOVE 8 TO SQL-LEN(2)
+               MOVE X'02' TO SQL-PREC(2)
+               SET SQL-ADDR(3) TO ADDRESS OF
+                 SQL-VAR-0009
+               MOVE '3' TO SQL-TYPE(3)
+               MOVE 2 TO SQL-LEN(3)
+               MOVE X'00' TO SQL-PREC(3)
+               SET SQL-ADDR(4) TO ADDRESS OF
+                 SQL-VAR-0002
+               MOVE '3' TO SQL-TYPE(4)
+               MOVE 2 TO SQL-LEN(4)
+               MOVE X'00' TO SQL-PREC(4)
+               MOVE 4 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-17
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           MOVE DB-ID-HIPOTECA TO SQL-VAR-0009
+           MOVE ID-CLIENTE TO SQL-VAR-0002
+           CALL 'OCSQLEXE' USING SQL-STMT-17
+                               SQLCA
+           MOVE SQL-VAR-0006 TO WS-CUOTAS-PEND
+           MOVE SQL-VAR-0007 TO WS-TOTAL-PEND
+
+           PERFORM 0291-SQLSTATE-CHECK.
+       0246-END.
+
+       0247-CONSULTAR-HIP-POR-ID.
+           DISPLAY "***************************************************"
+           DISPLAY "Consulta de hipoteca por ID"
+           DISPLAY "Ingrese -1 para salir"
+           DISPLAY "***************************************************"
+
+           DISPLAY "Inserte el ID de la hipoteca"
+           ACCEPT WS-ID-HIP-BUSCAR
+
+           IF WS-ID-HIP-BUSCAR < 0
+               DISPLAY "Regresando a Menu Hipotecas..."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO DB-ID-HIPOTECA
+           MOVE WS-ID-HIP-BUSCAR TO MAX-N-HIP
+
+           PERFORM 0242-CONSULTAR-HIPOTECA
+
+           IF DB-ID-HIPOTECA = 0
+               DISPLAY "No existe una hipoteca con ese ID."
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 0244-RESUMEN-HIPOT.
+       0247-END.
+
+
        0250-REALIZA-PAGO.
            INITIALIZE WS-OPTION
            DISPLAY "realizando pago ............".
@@ -1357,6 +1601,14 @@
            CALL 'OCSQLEXE' USING SQL-STMT-11
                                SQLCA
 
+           MOVE 'HIPOTECAS' TO WT-AUDIT-TABLA
+           MOVE DB-ID-HIPOTECA TO WT-AUDIT-ID-REG
+           MOVE 'SALDO_ACTUAL' TO WT-AUDIT-CAMPO
+           MOVE SPACES TO WT-AUDIT-VALOR-ANT
+           MOVE WS-SUM-PAGO TO WT-AUDIT-MONTO-ED
+           MOVE FUNCTION TRIM(WT-AUDIT-MONTO-ED) TO WT-AUDIT-VALOR-NUE
+           PERFORM 0295-REGISTRA-AUDITORIA.
+
            PERFORM 0291-COMMIT.
 
            DISPLAY "Pago realizado: " WS-COUNT " cuota(s) pagadas"
@@ -1431,10 +1683,367 @@
            CALL 'OCSQLEXE' USING SQL-STMT-13
                                SQLCA
 
+           MOVE 'HIPOTECAS' TO WT-AUDIT-TABLA
+           MOVE DB-ID-HIPOTECA TO WT-AUDIT-ID-REG
+           MOVE 'ESTADO' TO WT-AUDIT-CAMPO
+           MOVE SPACES TO WT-AUDIT-VALOR-ANT
+           MOVE 'Pagada' TO WT-AUDIT-VALOR-NUE
+           PERFORM 0295-REGISTRA-AUDITORIA.
+
            DISPLAY "Préstamo cancelado exitosamente.".
 
        0253-END.
 
+       0254-PAGAR-CUOTAS-PERIODO.
+           INITIALIZE WS-PERIODO-COUNT WS-PERIODO-SUM
+
+           DISPLAY "====================================="
+           DISPLAY " PAGO MASIVO DE CUOTAS DEL PERIODO     "
+           DISPLAY "====================================="
+
+      *    EXEC SQL
+      *    DECLARE C_CUOT_PER CURSOR FOR
+      *        SELECT ID_HIPOTECA, ID_CLIENTE, N_CUOTA, MONTO_CUOTA
+      *        FROM banco.cuotas_hipoteca
+      *        WHERE ESTADO = 'Pendiente' AND FECHA <= CURDATE()
+      *        ORDER BY ID_HIPOTECA, N_CUOTA
+      *    END-EXEC
+           IF SQL-PREP OF SQL-STMT-15 = 'N'
+               MOVE 0 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-15
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-15
+                               SQLCA
+           END-CALL
+
+           PERFORM UNTIL SQLCODE = 100
+      *        EXEC SQL
+      *          FETCH C_CUOT_PER INTO :DB-ID-HIPOTECA, :ID-CLIENTE,
+      *                                 :DB-N-CUOTA-DET, :DB-MONTO-CUOTA
+      *        END-EXEC
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0009
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 2 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 SQL-VAR-0002
+               MOVE '3' TO SQL-TYPE(2)
+               MOVE 2 TO SQL-LEN(2)
+               MOVE X'00' TO SQL-PREC(2)
+               SET SQL-ADDR(3) TO ADDRESS OF
+                 SQL-VAR-0014
+               MOVE '3' TO SQL-TYPE(3)
+               MOVE 2 TO SQL-LEN(3)
+               MOVE X'00' TO SQL-PREC(3)
+               SET SQL-ADDR(4) TO ADDRESS OF
+                 SQL-VAR-0015
+               MOVE '3' TO SQL-TYPE(4)
+               MOVE 8 TO SQL-LEN(4)
+               MOVE X'02' TO SQL-PREC(4)
+               MOVE 4 TO SQL-COUNT
+               CALL 'OCSQLFTC' USING SQLV
+                                   SQL-STMT-15
+                                   SQLCA
+
+               IF SQLCODE NOT = 100
+                   MOVE SQL-VAR-0009 TO DB-ID-HIPOTECA
+                   MOVE SQL-VAR-0002 TO ID-CLIENTE
+                   MOVE SQL-VAR-0014 TO DB-N-CUOTA-DET
+                   MOVE SQL-VAR-0015 TO DB-MONTO-CUOTA
+
+      *> Marcar la cuota como "Pagada"
+      *            EXEC SQL
+      *            UPDATE banco.cuotas_hipoteca
+      *            SET ESTADO = 'Pagada'
+      *            WHERE ID_HIPOTECA = :DB-ID-HIPOTECA
+      *            AND ID_CLIENTE  = :ID-CLIENTE
+      *            AND N_CUOTA     = :DB-N-CUOTA-DET
+      *            END-EXEC
+                   IF SQL-PREP OF SQL-STMT-10 = 'N'
+                       SET SQL-ADDR(1) TO ADDRESS OF
+                         SQL-VAR-0009
+                       MOVE '3' TO SQL-TYPE(1)
+                       MOVE 2 TO SQL-LEN(1)
+                       MOVE X'00' TO SQL-PREC(1)
+                       SET SQL-ADDR(2) TO ADDRESS OF
+                         SQL-VAR-0002
+                       MOVE '3' TO SQL-TYPE(2)
+                       MOVE 2 TO SQL-LEN(2)
+                       MOVE X'00' TO SQL-PREC(2)
+                       SET SQL-ADDR(3) TO ADDRESS OF
+                         SQL-VAR-0014
+                       MOVE '3' TO SQL-TYPE(3)
+                       MOVE 2 TO SQL-LEN(3)
+                       MOVE X'00' TO SQL-PREC(3)
+                       MOVE 3 TO SQL-COUNT
+                       CALL 'OCSQLPRE' USING SQLV
+                                           SQL-STMT-10
+                                           SQLCA
+                       SET SQL-HCONN OF SQLCA TO NULL
+                   END-IF
+                   MOVE DB-ID-HIPOTECA
+                     TO SQL-VAR-0009
+                   MOVE ID-CLIENTE
+                     TO SQL-VAR-0002
+                   MOVE DB-N-CUOTA-DET
+                     TO SQL-VAR-0014
+                   CALL 'OCSQLEXE' USING SQL-STMT-10
+                                       SQLCA
+
+      *> Descontar la cuota del saldo de la hipoteca
+      *            EXEC SQL
+      *            UPDATE banco.hipotecas
+      *            SET SALDO_ACTUAL = SALDO_ACTUAL - :DB-MONTO-CUOTA
+      *            WHERE ID_HIPOTECA = :DB-ID-HIPOTECA
+      *            AND ID_CLIENTE  = :ID-CLIENTE
+      *            END-EXEC
+                   IF SQL-PREP OF SQL-STMT-11 = 'N'
+                       SET SQL-ADDR(1) TO ADDRESS OF
+                         SQL-VAR-0016
+                       MOVE '3' TO SQL-TYPE(1)
+                       MOVE 8 TO SQL-LEN(1)
+                       MOVE X'02' TO SQL-PREC(1)
+                       SET SQL-ADDR(2) TO ADDRESS OF
+                         SQL-VAR-0009
+                       MOVE '3' TO SQL-TYPE(2)
+                       MOVE 2 TO SQL-LEN(2)
+                       MOVE X'00' TO SQL-PREC(2)
+                       SET SQL-ADDR(3) TO ADDRESS OF
+                         SQL-VAR-0002
+                       MOVE '3' TO SQL-TYPE(3)
+                       MOVE 2 TO SQL-LEN(3)
+                       MOVE X'00' TO SQL-PREC(3)
+                       MOVE 3 TO SQL-COUNT
+                       CALL 'OCSQLPRE' USING SQLV
+                                           SQL-STMT-11
+                                           SQLCA
+                       SET SQL-HCONN OF SQLCA TO NULL
+                   END-IF
+                   MOVE DB-MONTO-CUOTA
+                     TO SQL-VAR-0016
+                   MOVE DB-ID-HIPOTECA
+                     TO SQL-VAR-0009
+                   MOVE ID-CLIENTE
+                     TO SQL-VAR-0002
+                   CALL 'OCSQLEXE' USING SQL-STMT-11
+                                       SQLCA
+
+                   MOVE 'HIPOTECAS' TO WT-AUDIT-TABLA
+                   MOVE DB-ID-HIPOTECA TO WT-AUDIT-ID-REG
+                   MOVE 'SALDO_ACTUAL' TO WT-AUDIT-CAMPO
+                   MOVE SPACES TO WT-AUDIT-VALOR-ANT
+                   MOVE DB-MONTO-CUOTA TO WT-AUDIT-MONTO-ED
+                   MOVE FUNCTION TRIM(WT-AUDIT-MONTO-ED)
+                       TO WT-AUDIT-VALOR-NUE
+                   MOVE 'BATCH-CUOTAS' TO WT-AUDIT-USUARIO
+                   PERFORM 0295-REGISTRA-AUDITORIA
+                   MOVE LK-OPERADOR TO WT-AUDIT-USUARIO
+
+                   ADD 1 TO WS-PERIODO-COUNT
+                   ADD DB-MONTO-CUOTA TO WS-PERIODO-SUM
+                   DISPLAY "Hipoteca " DB-ID-HIPOTECA
+                           " cliente " ID-CLIENTE
+                           " cuota " DB-N-CUOTA-DET
+                           " pagada: " DB-MONTO-CUOTA
+               END-IF
+           END-PERFORM
+
+      *    EXEC SQL
+      *     CLOSE C_CUOT_PER
+      *    END-EXEC
+           CALL 'OCSQLCCU' USING SQL-STMT-15
+                               SQLCA
+
+           PERFORM 0291-COMMIT.
+
+           DISPLAY "====================================="
+           DISPLAY "Cuotas pagadas : " WS-PERIODO-COUNT
+           DISPLAY "Monto total    : " WS-PERIODO-SUM
+           DISPLAY "=====================================".
+
+       0254-END.
+
+       0260-REPORTE-MORA.
+           INITIALIZE WS-MORA-COUNT WS-HIP-COUNT
+
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-HOY(1:4)
+           MOVE "-"                      TO WS-HOY(5:1)
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-HOY(6:2)
+           MOVE "-"                      TO WS-HOY(8:1)
+           MOVE FUNCTION CURRENT-DATE (7:2) TO WS-HOY(9:2)
+
+           DISPLAY "====================================="
+           DISPLAY " REPORTE DE MORA Y CRONOGRAMA (BATCH) "
+           DISPLAY "====================================="
+
+      *    EXEC SQL
+      *    DECLARE C_HIP_MORA CURSOR FOR
+      *        SELECT ID_HIPOTECA, ID_CLIENTE
+      *        FROM banco.hipotecas
+      *        WHERE ESTADO = 'Activa'
+      *    END-EXEC
+      *    EXEC SQL
+      *     OPEN C_HIP_MORA
+      *    END-EXEC
+           IF SQL-PREP OF SQL-STMT-14 = 'N'
+               MOVE 0 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-14
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-14
+                               SQLCA
+           END-CALL
+
+           MOVE 'N' TO WS-EOF-HIP-MORA
+           PERFORM UNTIL WS-EOF-HIP-MORA = 'S'
+      *        EXEC SQL
+      *          FETCH C_HIP_MORA INTO :DB-ID-HIPOTECA, :DB-ID-CLIENTE
+      *        END-EXEC
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0017
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 2 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 SQL-VAR-0018
+               MOVE '3' TO SQL-TYPE(2)
+               MOVE 2 TO SQL-LEN(2)
+               MOVE X'00' TO SQL-PREC(2)
+               MOVE 2 TO SQL-COUNT
+               CALL 'OCSQLFTC' USING SQLV
+                                   SQL-STMT-14
+                                   SQLCA
+
+               IF SQLCODE = 100
+                   MOVE 'S' TO WS-EOF-HIP-MORA
+               ELSE
+                   MOVE SQL-VAR-0017 TO DB-ID-HIPOTECA
+                   MOVE SQL-VAR-0018 TO DB-ID-CLIENTE
+                   ADD 1 TO WS-HIP-COUNT
+                   PERFORM 0261-IMPRIME-CRONOGRAMA-MORA
+               END-IF
+           END-PERFORM
+
+      *    EXEC SQL
+      *     CLOSE C_HIP_MORA
+      *    END-EXEC
+           CALL 'OCSQLCCU' USING SQL-STMT-14
+                               SQLCA
+
+           DISPLAY "====================================="
+           DISPLAY "Hipotecas activas revisadas: " WS-HIP-COUNT
+           DISPLAY "Cuotas en mora detectadas  : " WS-MORA-COUNT
+           DISPLAY "=====================================".
+
+       0260-END.
+
+       0261-IMPRIME-CRONOGRAMA-MORA.
+           MOVE DB-ID-HIPOTECA TO MAX-N-HIP
+           PERFORM 0242-CONSULTAR-HIPOTECA
+           PERFORM 0244-RESUMEN-HIPOT
+
+      *    EXEC SQL
+      *     OPEN C_CUOTAS
+      *    END-EXEC
+           IF SQL-PREP OF SQL-STMT-6 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0009
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 2 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 SQL-VAR-0010
+               MOVE '3' TO SQL-TYPE(2)
+               MOVE 2 TO SQL-LEN(2)
+               MOVE X'00' TO SQL-PREC(2)
+               MOVE 2 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-6
+                                   SQLCA
+           END-IF
+           MOVE DB-ID-HIPOTECA TO SQL-VAR-0009
+           MOVE DB-ID-CLIENTE TO SQL-VAR-0010
+           CALL 'OCSQLOCU' USING SQL-STMT-6
+                               SQLCA
+           END-CALL
+
+           DISPLAY "Detalle de cuotas:"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "CUOTA    FECHA       ESTADO      MONTO     MORA"
+           DISPLAY "---------------------------------------------------"
+
+      *    EXEC SQL
+      *    DECLARE C_CUOTAS CURSOR FOR
+      *        SELECT N_CUOTA,
+      *             FECHA,
+      *             ESTADO,
+      *             MONTO_CUOTA
+      *        FROM banco.cuotas_hipoteca
+      *        WHERE ID_HIPOTECA = :DB-ID-HIPOTECA
+      *        AND ID_CLIENTE  = :DB-ID-CLIENTE
+      *        ORDER BY N_CUOTA
+      *    END-EXEC
+           MOVE 'N' TO WS-EOF-CUOTAS
+           PERFORM UNTIL WS-EOF-CUOTAS = 'S'
+      *        EXEC SQL
+      *          FETCH C_CUOTAS INTO :DB-N-CUOTA-DET,
+      *                               :DB-FECHA-CUOTA,
+      *                               :DB-ESTADO-CUOTA,
+      *                               :DB-MONTO-CUOTA
+      *        END-EXEC
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0014
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 2 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 DB-FECHA-CUOTA
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 10 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF
+                 DB-ESTADO-CUOTA
+               MOVE 'X' TO SQL-TYPE(3)
+               MOVE 20 TO SQL-LEN(3)
+               SET SQL-ADDR(4) TO ADDRESS OF
+                 SQL-VAR-0015
+               MOVE '3' TO SQL-TYPE(4)
+               MOVE 8 TO SQL-LEN(4)
+               MOVE X'02' TO SQL-PREC(4)
+               MOVE 4 TO SQL-COUNT
+               CALL 'OCSQLFTC' USING SQLV
+                                   SQL-STMT-6
+                                   SQLCA
+
+               IF SQLCODE = 100
+                   MOVE 'S' TO WS-EOF-CUOTAS
+               ELSE
+                   MOVE SQL-VAR-0014 TO DB-N-CUOTA-DET
+                   MOVE SQL-VAR-0015 TO DB-MONTO-CUOTA
+                   MOVE SPACES TO WS-MORA-FLAG
+                   IF DB-ESTADO-CUOTA(1:9) = "Pendiente"
+                       AND DB-FECHA-CUOTA < WS-HOY
+                       MOVE "VENCIDA" TO WS-MORA-FLAG
+                       ADD 1 TO WS-MORA-COUNT
+                   END-IF
+                   DISPLAY DB-N-CUOTA-DET "    "
+                           DB-FECHA-CUOTA "    "
+                           DB-ESTADO-CUOTA " "
+                           DB-MONTO-CUOTA "  " WS-MORA-FLAG
+               END-IF
+           END-PERFORM
+
+      *    EXEC SQL
+      *     CLOSE C_CUOTAS
+      *    END-EXEC
+           CALL 'OCSQLCCU' USING SQL-STMT-6
+                               SQLCA.
+
+       0261-END.
+
        0221-PRINT-MENU.
            DISPLAY "+" WS-LINE "+".
            DISPLAY WS-TITLE.
@@ -1444,6 +2053,10 @@
            DISPLAY WS-LEFT-WALL WS-TXTMN2 WS-RGTH-WALL.
            DISPLAY WS-LEFT-WALL WS-TXTMN3 WS-RGTH-WALL.
            DISPLAY WS-LEFT-WALL WS-TXTMN4 WS-RGTH-WALL.
+           DISPLAY WS-LEFT-WALL WS-TXTMN5 WS-RGTH-WALL.
+           DISPLAY WS-LEFT-WALL WS-TXTMN6 WS-RGTH-WALL.
+           DISPLAY WS-LEFT-WALL WS-TXTMN7 WS-RGTH-WALL.
+           DISPLAY WS-LEFT-WALL WS-TXTMN8 WS-RGTH-WALL.
            DISPLAY "+" WS-LINE "+"
            DISPLAY "Seleccione una opcion:".
        0221-END.
@@ -1458,6 +2071,48 @@
            PERFORM 0291-SQLSTATE-CHECK.
        0291-END.
 
+       0295-REGISTRA-AUDITORIA.
+      *    EXEC SQL
+      *        SELECT RegistrarAuditoria(:WT-AUDIT-TABLA,
+      *               :WT-AUDIT-ID-REG, :WT-AUDIT-CAMPO,
+      *               :WT-AUDIT-VALOR-ANT, :WT-AUDIT-VALOR-NUE,
+      *               :WT-AUDIT-USUARIO) INTO :WT-AUDIT-RESULT
+      *          FROM DUAL;
+      *    END-EXEC
+           IF SQL-PREP OF SQL-STMT-16 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF WT-AUDIT-RESULT
+               MOVE 'X' TO SQL-TYPE(1)
+               MOVE 1 TO SQL-LEN(1)
+               SET SQL-ADDR(2) TO ADDRESS OF WT-AUDIT-TABLA
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 30 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF WT-AUDIT-ID-REG
+               MOVE 'X' TO SQL-TYPE(3)
+               MOVE 20 TO SQL-LEN(3)
+               SET SQL-ADDR(4) TO ADDRESS OF WT-AUDIT-CAMPO
+               MOVE 'X' TO SQL-TYPE(4)
+               MOVE 30 TO SQL-LEN(4)
+               SET SQL-ADDR(5) TO ADDRESS OF WT-AUDIT-VALOR-ANT
+               MOVE 'X' TO SQL-TYPE(5)
+               MOVE 30 TO SQL-LEN(5)
+               SET SQL-ADDR(6) TO ADDRESS OF WT-AUDIT-VALOR-NUE
+               MOVE 'X' TO SQL-TYPE(6)
+               MOVE 30 TO SQL-LEN(6)
+               SET SQL-ADDR(7) TO ADDRESS OF WT-AUDIT-USUARIO
+               MOVE 'X' TO SQL-TYPE(7)
+               MOVE 30 TO SQL-LEN(7)
+               MOVE 7 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-16
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLEXE' USING SQL-STMT-16
+                               SQLCA
+           CALL 'OCSQLCMT' USING SQLCA END-CALL
+                   .
+       0295-END.
+
        0291-SQLSTATE-CHECK.
            IF SQLCODE < 0
                DISPLAY 'SQLSTATE='  SQLSTATE,
@@ -1509,7 +2164,7 @@
       *  DB-CUOTA-DET.DB-FECHA-CUOTA NOT IN USE
       *  DB-CUOTA-DET.DB-MONTO-CUOTA NOT IN USE
       *  DB-CUOTA-DET.DB-N-CUOTA-DET NOT IN USE
-      *  DB-DOCUMENT              IN USE CHAR(12)
+      *  DB-DOCUMENT              IN USE CHAR(13)
       *  DB-ESTADO                IN USE CHAR(10)
       *  DB-ESTADO-CUOTA          IN USE CHAR(20)
       *  DB-ESTADO-HIP            IN USE CHAR(10)
@@ -1557,7 +2212,7 @@
       *  DB-VARS.ID-CLIENTE   NOT IN USE
       *  DB-VARS.NOMBRE       NOT IN USE
       *  DB-VARS.ST-COUNT     NOT IN USE
-      *  DOCUMENT                 IN USE CHAR(12)
+      *  DOCUMENT                 IN USE CHAR(13)
       *  FECHA-CIERRE             IN USE CHAR(10)
       *  HIPOTECA                 IN USE THROUGH TEMP VAR SQL-VAR-0003 DECIMAL(1,0)
       *  ID-CLIENTE               IN USE THROUGH TEMP VAR SQL-VAR-0002 DECIMAL(3,0)
