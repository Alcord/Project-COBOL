@@ -5,11 +5,41 @@
        FILE-CONTROL.
            SELECT RPT-FILE-DETAIL ASSIGN TO "DEUDA_DETAIL.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DBPARM-FILE ASSIGN TO "DBPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DBPARM-STATUS.
+           SELECT INTENTOS-FILE ASSIGN TO "TARJETA_INTENTOS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTENTOS-FSTATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  DBPARM-FILE.
+       01  DBPARM-RECORD               PIC X(80).
+       FD  INTENTOS-FILE.
+       01  INTENTOS-RECORD             PIC X(120).
        FD  RPT-FILE-DETAIL.
        01  RPT-DETALLE-CLI   PIC X(1024).
+       01  DD-DETAIL-RECORD.
+           05  DD-TIPO-REG          PIC X(01).  *> 'C' tarj, 'M' movim
+           05  DD-FILLER1           PIC X(02).
+           05  DD-ID-CLIENTE        PIC 9(10).  *> Cliente dueño de la t
+           05  DD-FILLER2           PIC X(02).
+           05  DD-NRO-TARJETA       PIC X(16).  *> Numero de tarjeta
+           05  DD-FILLER3           PIC X(02).
+           05  DD-FECHA             PIC X(10).  *> Vencimiento o fecha m
+           05  DD-FILLER4           PIC X(02).
+           05  DD-TIPO-MOV          PIC X(15).  *> Tipo de movimiento (s
+           05  DD-FILLER5           PIC X(02).
+           05  DD-MONTO-1           PIC ZZZZZ9.99-.  *> Limite / Monto
+           05  DD-FILLER6           PIC X(02).
+           05  DD-MONTO-2           PIC ZZZZZ9.99-.  *> Consumo
+           05  DD-FILLER7           PIC X(02).
+           05  DD-MONTO-3           PIC ZZZZZ9.99-.  *> Pago
+           05  DD-FILLER8           PIC X(02).
+           05  DD-MONTO-4           PIC ZZZZZ9.99-.  *> Deuda
+           05  DD-FILLER9           PIC X(02).
+           05  DD-MONTO-5           PIC ZZZZZ9.99-.  *> Credito disponib
 
 
        WORKING-STORAGE SECTION.
@@ -232,6 +262,70 @@
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
            05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 17.
            05 SQL-STMT   PIC X(17) VALUE 'SELECT DATABASE()'.
+      **********************************************************************
+       01 SQL-STMT-18.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 1.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 79.
+           05 SQL-STMT   PIC X(79) VALUE 'SELECT LIMITE_TARJETA - ACUM_M
+      -    'ES FROM BANCO.TARJETAS WHERE NRO_TARJETA =TRIM(?)'.
+      **********************************************************************
+       01 SQL-STMT-19.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE 'C'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 126.
+           05 SQL-STMT   PIC X(126) VALUE 'SELECT DISTINCT DOC_CLIENTE F
+      -    'ROM BANCO.CLIENTES WHERE CTA_ACTIVA = 1 AND ID_CLIENTE IN (S
+      -    'ELECT ID_CLIENTE FROM BANCO.TARJETAS)'.
+           05 SQL-CNAME  PIC X(12) VALUE 'CUR_CLI_TARJ'.
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+       01 SQL-STMT-20.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 6.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 48.
+           05 SQL-STMT   PIC X(48) VALUE 'SELECT RegistrarAuditoria(?,?,?,?,
+      -    '?,?) FROM DUAL'.
+      **********************************************************************
+       01 SQL-STMT-21.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 4.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 158.
+           05 SQL-STMT   PIC X(158) VALUE 'SELECT IFNULL(MAX(TIPO_MOV), 
+      -    '''X''),IFNULL(MAX(MONTO),0) FROM BANCO.MOVIMIENTOS_TARJETAS 
+      -    'WHERE ID_MOVIMIENTO=? AND NRO_TARJETA=TRIM(?) AND TIPO_MOV I
+      -    'N (''P'',''C'')'.
+      **********************************************************************
+       01 SQL-STMT-22.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE 'C'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 232.
+           05 SQL-STMT   PIC X(232) VALUE 'SELECT T.NRO_TARJETA,T.FECHA_
+      -    'VENCIMIENTO,C.DOC_CLIENTE FROM BANCO.TARJETAS T JOIN BANCO.C
+      -    'LIENTES C ON T.ID_CLIENTE=C.ID_CLIENTE WHERE T.FECHA_VENCIMI
+      -    'ENTO BETWEEN CURDATE() AND CURDATE() + INTERVAL 60 DAY ORDER
+      -    ' BY T.FECHA_VENCIMIENTO'.
+           05 SQL-CNAME  PIC X(12) VALUE 'CUR_TARJ_VTO'.
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+       01 SQL-STMT-23.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 1.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 62.
+           05 SQL-STMT   PIC X(62) VALUE 'SELECT ACUM_MES FROM BANCO.TAR
+      -    'JETAS WHERE NRO_TARJETA =TRIM(?)'.
       **********************************************************************
       *******          PRECOMPILER-GENERATED VARIABLES               *******
        01 SQLV-GEN-VARS.
@@ -252,9 +346,18 @@
            05 SQL-VAR-0020  PIC S9(13)V9(2) COMP-3.
            05 SQL-VAR-0021  PIC S9(11) COMP-3.
            05 SQL-VAR-0022  PIC S9(13)V9(2) COMP-3.
+           05 SQL-VAR-0023  PIC S9(9)V9(2) COMP-3.
+           05 SQL-VAR-0024  PIC S9(9)V9(2) COMP-3.
       *******       END OF PRECOMPILER-GENERATED VARIABLES           *******
       **********************************************************************
            COPY "BD001".
+           COPY "AUDIT0001".
+           COPY "CONFTAR001".
+       01  WT-AUDIT-MONTO-ED           PIC -(11)9.99.
+
+       01  WS-DBPARM-STATUS            PIC XX.
+       01  WS-DBPARM-KEY               PIC X(20).
+       01  WS-DBPARM-VAL               PIC X(20).
 
       *    EXEC SQL
       *        BEGIN DECLARE SECTION
@@ -269,10 +372,13 @@
        01  DB-DATOS-TARJETA.
            05  WT-ID-CLIENTE                  PIC 9(05).
            05  WTT-ID-CLIENTE                 PIC 9(05).
-           05  WT-DOC-CLI                     PIC X(12).
+           05  WT-DOC-CLI                     PIC X(13).
            05  WT-NUMERO-TARJ                 PIC X(16).
            05  WT-LIMITE-TARJ                 PIC S9(9)V99.
+           05  WT-DISPONIBLE-TARJ              PIC S9(9)V99.
            05  WT-EXISTE-TARJ                 PIC X(01).
+           05  WT-ACUM-MES-ACTUAL             PIC S9(9)V99.
+           05  WT-MONTO-MINIMO                PIC S9(9)V99.
        01  DB-VARS.
            05  BUFFER                  PIC X(1024).
            05  ST-COUNT                PIC 9(6).
@@ -287,6 +393,9 @@
            05  WT-FECHA-MOVIMIENTO           PIC X(10).
            05  WT-TIPO-MOVIMIENTO            PIC X(1).
            05  WT-MONTO-TARJ                 PIC 9(12)V99.
+           05  WT-ID-MOV-ANULAR              PIC 9(10).
+           05  WT-TIPO-MOV-ANULAR            PIC X(1).
+           05  WT-MONTO-ANULAR               PIC 9(12)V99.
 
        01  DB-EXTRACTO-DETALLE.
       *     05  WE-ID-CLIENTE                  PIC 9(10).
@@ -383,11 +492,15 @@
 
        01  WS-DATOS-TARJETA.
            05  WS-ID-CLIENTE                  PIC 9(05).
-           05  WS-DOC-CLI                     PIC X(12).
+           05  WS-DOC-CLI                     PIC X(13).
            05  WS-NUMERO-TARJ                 PIC X(16).
            05  WS-LIMITE-TARJ                 PIC S9(9)V99.
            05  WS-EXISTE-TARJ                 PIC X(01).
 
+       01  WS-TARJ-MASK.
+           05  WS-MASK-INPUT                 PIC X(16).
+           05  WS-MASK-OUTPUT                PIC X(16).
+
        01  WS-DATOS-CONSUMO.
            05  WS-ID-MOVIMIENTO              PIC 9(10).
            05  WS-NRO-TARJETA                PIC X(16).
@@ -395,6 +508,14 @@
            05  WS-TIPO-MOVIMIENTO            PIC X(1).
            05  WS-MONTO-TARJ                 PIC S9(12)V99.
 
+       01  WS-CONFIRMA-ANULA                 PIC X(01).
+
+       01  WS-DATOS-TARJ-VTO.
+           05  WS-VTO-NRO-TARJETA             PIC X(16).
+           05  WS-VTO-FECHA-VENC              PIC X(10).
+           05  WS-VTO-DOC-CLI                 PIC X(13).
+           05  WS-VTO-CONT                    PIC 9(05) VALUE 0.
+
        01  WS-TARJETA-DETAIL.
            03 REG-DETAIL OCCURS 100 TIMES.
               05  RPT-ID-CLIENTE                  PIC 9(10).
@@ -442,6 +563,10 @@
        01  WS-DET                      PIC 999.
        01  WS-INTENTOS                 PIC 99.
        01  WS-INTENTOS-P               PIC ZZ.
+       01  WS-INTENTOS-LOG.
+           05  WS-INTENTO-TARJ OCCURS 4 TIMES PIC X(16).
+       01  WS-FECHAHORA-LOG            PIC X(26).
+       01  WS-INTENTOS-FSTATUS         PIC XX.
        01  WS-MENSAJE                  PIC X(25).
        01  WS-RESU-INT                 PIC ZZ.
 
@@ -456,9 +581,11 @@
 
        LINKAGE SECTION.
        01 LK-USER-ID PIC 9(1).  *> Recibirá un ID de usuario
+       01 LK-OPERADOR PIC X(30).
 
-       PROCEDURE DIVISION USING LK-USER-ID.
+       PROCEDURE DIVISION USING LK-USER-ID LK-OPERADOR.
        MAIN-PROGRAM.
+           MOVE LK-OPERADOR TO WT-AUDIT-USUARIO
            PERFORM 0100-INICIO.
            PERFORM 100-MENU.
 
@@ -469,7 +596,11 @@
            DISPLAY "1 - Registrar nuevos contratos".
            DISPLAY "2 - Registrar pagos y consumos"
            DISPLAY "3 - Generar reportes de deuda mensual"
-           DISPLAY "4 - Salir"
+           DISPLAY "4 - Generar reporte de deuda mensual (todos los"
+           DISPLAY "    clientes - batch)"
+           DISPLAY "5 - Anular Movimiento"
+           DISPLAY "6 - Reporte de tarjetas próximas a vencer"
+           DISPLAY "7 - Salir"
            DISPLAY "Seleccione una opción: "
            ACCEPT OPCION
 
@@ -481,6 +612,12 @@
                WHEN 3
                    PERFORM 300-GENERAR-REPORTE-DEUDA
                WHEN 4
+                   PERFORM 400-GENERAR-REPORTE-DEUDA-BATCH
+               WHEN 5
+                   PERFORM 500-ANULAR-MOVIMIENTO
+               WHEN 6
+                   PERFORM 600-REPORTE-TARJETAS-VENCER
+               WHEN 7
                    PERFORM 0300-FIN
                WHEN OTHER
                    DISPLAY "Opción inválida, intente nuevamente."
@@ -492,56 +629,108 @@
            PERFORM 320-EXTRAE-DEUDA-CURSOR.
            PERFORM 320-EXTRAE-DET-DEUDA-CURSOR.
            PERFORM 350-IMPRIME-REPORTE.
+           CLOSE RPT-FILE-DETAIL.
            PERFORM 100-MENU.
 
+       400-GENERAR-REPORTE-DEUDA-BATCH.
+           DISPLAY "Generando reporte de deuda mensual para todos los"
+           DISPLAY "clientes con tarjeta activa..."
+           PERFORM 310-APERTURA-ARCHIVO.
+           PERFORM 410-EXTRAE-CLIENTES-TARJETA-CURSOR.
+           CLOSE RPT-FILE-DETAIL.
+           DISPLAY "Reporte de deuda mensual (batch) finalizado.".
+           PERFORM 100-MENU.
+
+       410-EXTRAE-CLIENTES-TARJETA-CURSOR.
+      *    EXEC SQL
+      *        DECLARE CUR_CLI_TARJ CURSOR FOR
+      *    SELECT DISTINCT DOC_CLIENTE
+      *    FROM BANCO.CLIENTES
+      *    WHERE CTA_ACTIVA = 1
+      *      AND ID_CLIENTE IN (SELECT ID_CLIENTE FROM BANCO.TARJETAS)
+      *    END-EXEC.
+      *    EXEC SQL
+      *        OPEN CUR_CLI_TARJ
+      *    END-EXEC.
+           IF SQL-PREP OF SQL-STMT-19 = 'N'
+               MOVE 0 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-19
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-19
+                               SQLCA
+           END-CALL
+                   .
+           PERFORM UNTIL SQLCODE = 100
+      *        EXEC SQL
+      *          FETCH CUR_CLI_TARJ
+      *          INTO :WS-DOC-CLI
+      *        END-EXEC
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 WS-DOC-CLI
+               MOVE 'X' TO SQL-TYPE(1)
+               MOVE 13 TO SQL-LEN(1)
+               MOVE 1 TO SQL-COUNT
+               CALL 'OCSQLFTC' USING SQLV
+                                   SQL-STMT-19
+                                   SQLCA
+               IF SQLCODE NOT = 100 THEN
+                  PERFORM 320-EXTRAE-DEUDA-CURSOR
+                  PERFORM 320-EXTRAE-DET-DEUDA-CURSOR
+                  PERFORM 350-IMPRIME-REPORTE
+               END-IF
+           END-PERFORM.
+      *    EXEC SQL CLOSE CUR_CLI_TARJ END-EXEC.
+           CALL 'OCSQLCCU' USING SQL-STMT-19
+                               SQLCA
+                   .
+
        350-IMPRIME-REPORTE.
 
-           MOVE SPACES TO RPT-DETALLE-CLI
-           MOVE WS-CABECERA-REP-MOV TO RPT-DETALLE-CLI
-           WRITE RPT-DETALLE-CLI
            DISPLAY WS-CABECERA-REP-MOV
-           MOVE SPACES TO RPT-DETALLE-CLI
            PERFORM VARYING WS-CONTX FROM 1 BY 1 UNTIL
                                                     WS-CONTX > WS-CONT
 
-            STRING RPT-ID-CLIENTE         (WS-CONTX) " "
-                   RPT-NRO-TARJETA        (WS-CONTX) " "
-                   RPT-FECHA-VENCIMIENTO  (WS-CONTX) " "
-                   RPT-LIMITE-TARJETA     (WS-CONTX) " "
-                   RPT-CONSUMO            (WS-CONTX) " "
-                   RPT-PAGO               (WS-CONTX) " "
-                   RPT-DEUDA              (WS-CONTX) " "
-                   RPT-CREDITO-DISPONIBLE (WS-CONTX)
-                  INTO RPT-DETALLE-CLI
-              DISPLAY RPT-DETALLE-CLI(1:100)
-              WRITE RPT-DETALLE-CLI
+               MOVE SPACES TO DD-DETAIL-RECORD
+               MOVE 'C' TO DD-TIPO-REG
+               MOVE RPT-ID-CLIENTE    (WS-CONTX) TO DD-ID-CLIENTE
+               MOVE RPT-NRO-TARJETA   (WS-CONTX) TO WS-MASK-INPUT
+               PERFORM 299-MASK-TARJETA
+               MOVE WS-MASK-OUTPUT               TO DD-NRO-TARJETA
+               MOVE RPT-FECHA-VENCIMIENTO (WS-CONTX) TO DD-FECHA
+               MOVE RPT-LIMITE-TARJETA     (WS-CONTX) TO DD-MONTO-1
+               MOVE RPT-CONSUMO            (WS-CONTX) TO DD-MONTO-2
+               MOVE RPT-PAGO               (WS-CONTX) TO DD-MONTO-3
+               MOVE RPT-DEUDA              (WS-CONTX) TO DD-MONTO-4
+               MOVE RPT-CREDITO-DISPONIBLE (WS-CONTX) TO DD-MONTO-5
+               DISPLAY DD-DETAIL-RECORD(1:100)
+               WRITE DD-DETAIL-RECORD
            END-PERFORM.
 
-           MOVE SPACES TO RPT-DETALLE-CLI
-           MOVE WS-DETALLE-PAGO-CONSUMO TO RPT-DETALLE-CLI
-           WRITE RPT-DETALLE-CLI
            DISPLAY WS-DETALLE-PAGO-CONSUMO
-           MOVE SPACES TO RPT-DETALLE-CLI
            PERFORM VARYING WS-DETX FROM 1 BY 1 UNTIL
                                                     WS-DETX > WS-DET
 
-            STRING "      "
-                   RP-WP-ID-CLIENTE         (WS-DETX) " "
-                   RP-WP-NRO-TARJETA        (WS-DETX) " "
-                   RP-WP-FECHA-MOVIMIENTO   (WS-DETX) " "
-                   RP-WP-TIPO-MOVIMIENTO    (WS-DETX) " "
-                   RP-WP-MONTO              (WS-DETX)
-                  INTO RPT-DETALLE-CLI
-              DISPLAY RPT-DETALLE-CLI(1:100)
-              WRITE RPT-DETALLE-CLI
+               MOVE SPACES TO DD-DETAIL-RECORD
+               MOVE 'M' TO DD-TIPO-REG
+               MOVE RP-WP-ID-CLIENTE       (WS-DETX) TO DD-ID-CLIENTE
+               MOVE RP-WP-NRO-TARJETA      (WS-DETX) TO WS-MASK-INPUT
+               PERFORM 299-MASK-TARJETA
+               MOVE WS-MASK-OUTPUT                   TO DD-NRO-TARJETA
+               MOVE RP-WP-FECHA-MOVIMIENTO (WS-DETX) TO DD-FECHA
+               MOVE RP-WP-TIPO-MOVIMIENTO  (WS-DETX) TO DD-TIPO-MOV
+               MOVE RP-WP-MONTO            (WS-DETX) TO DD-MONTO-1
+               DISPLAY DD-DETAIL-RECORD(1:100)
+               WRITE DD-DETAIL-RECORD
            END-PERFORM.
-           CLOSE RPT-FILE-DETAIL.
 
        200-VERIFICA-NRO-TARJETA.
 
            IF WS-INTENTOS > 3 THEN
              DISPLAY "Número de intentos superado. "
              DISPLAY "Ingrese otro documento."
+             PERFORM 201-LOG-INTENTOS-FALLIDOS
              PERFORM 200-REGISTRAR-PAGOS-CONSUMO
            END-IF.
 
@@ -600,9 +789,37 @@
 
                ADD 1 TO WS-INTENTOS
                MOVE WS-INTENTOS TO WS-INTENTOS-P
+               IF WS-INTENTOS <= 4
+                   MOVE WS-NRO-TARJETA TO WS-INTENTO-TARJ(WS-INTENTOS)
+               END-IF
                PERFORM 200-VERIFICA-NRO-TARJETA
            END-IF.
 
+       201-LOG-INTENTOS-FALLIDOS.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHAHORA-LOG
+           OPEN EXTEND INTENTOS-FILE
+           IF WS-INTENTOS-FSTATUS NOT = '00'
+               OPEN OUTPUT INTENTOS-FILE
+           END-IF
+           PERFORM VARYING WS-CONTX FROM 1 BY 1
+                   UNTIL WS-CONTX > 4
+               IF WS-INTENTO-TARJ(WS-CONTX) NOT = SPACES
+                   MOVE SPACES TO INTENTOS-RECORD
+                   STRING WS-FECHAHORA-LOG(1:14) ' DOC=' WS-DOC-CLI
+                       ' INTENTO=' WS-CONTX ' TARJETA=****-****-****-'
+                       WS-INTENTO-TARJ(WS-CONTX)(13:4)
+                       DELIMITED BY SIZE INTO INTENTOS-RECORD
+                   WRITE INTENTOS-RECORD
+               END-IF
+           END-PERFORM
+           CLOSE INTENTOS-FILE
+           INITIALIZE WS-INTENTOS-LOG.
+
+       299-MASK-TARJETA.
+           MOVE "************" TO WS-MASK-OUTPUT(1:12)
+           MOVE WS-MASK-INPUT(13:4) TO WS-MASK-OUTPUT(13:4).
+
        210-PEDIR-DATOS-MOVIMIENTO.
 
            DISPLAY "Ingrese Tipo de Movimient(P = Pago, C = Consumo): ".
@@ -614,6 +831,8 @@
                PERFORM 210-PEDIR-DATOS-MOVIMIENTO
            END-IF
 
+           MOVE WS-TIPO-MOVIMIENTO TO WT-TIPO-MOVIMIENTO
+
            MOVE 'N' TO WS-VALIDO
            PERFORM UNTIL WS-VALIDO = 'S'
                DISPLAY "Ingrese el Monto: "
@@ -622,7 +841,28 @@
                   DISPLAY "Error: El monto no puede ser negativo."
                   MOVE 'N' TO WS-VALIDO
                ELSE
-                  MOVE 'S' TO WS-VALIDO
+                  IF WS-TIPO-MOVIMIENTO = 'C' THEN
+                     MOVE WS-MONTO-TARJ TO WT-MONTO-TARJ
+                     PERFORM 240-VALIDAR-LIMITE-CONSUMO
+                     IF WT-MONTO-TARJ > WT-DISPONIBLE-TARJ THEN
+                        DISPLAY "Error: Limite de credito insuficiente."
+                        DISPLAY "Disponible: " WT-DISPONIBLE-TARJ
+                        MOVE 'N' TO WS-VALIDO
+                     ELSE
+                        MOVE 'S' TO WS-VALIDO
+                     END-IF
+                  ELSE
+                     MOVE WS-MONTO-TARJ TO WT-MONTO-TARJ
+                     PERFORM 245-VALIDAR-PAGO-MINIMO
+                     IF WT-MONTO-TARJ < WT-MONTO-MINIMO THEN
+                        DISPLAY "Error: El pago no cubre el minimo exig"
+                                "ido."
+                        DISPLAY "Pago minimo: " WT-MONTO-MINIMO
+                        MOVE 'N' TO WS-VALIDO
+                     ELSE
+                        MOVE 'S' TO WS-VALIDO
+                     END-IF
+                  END-IF
                END-IF
            END-PERFORM
 
@@ -644,7 +884,7 @@
                SET SQL-ADDR(2) TO ADDRESS OF
                  WT-DOC-CLI
                MOVE 'X' TO SQL-TYPE(2)
-               MOVE 12 TO SQL-LEN(2)
+               MOVE 13 TO SQL-LEN(2)
                MOVE 2 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-1
@@ -702,11 +942,11 @@
 
        220-INSERTA-PAGO-CONSUMO.
 
-           MOVE WS-TIPO-MOVIMIENTO  TO WT-TIPO-MOVIMIENTO
-           MOVE WS-MONTO-TARJ       TO WT-MONTO-TARJ
+           MOVE WT-NRO-TARJETA TO WS-MASK-INPUT
+           PERFORM 299-MASK-TARJETA
            DISPLAY WT-ID-MOVIMIENTO
            DISPLAY WT-ID-CLIENTE
-           DISPLAY WT-NRO-TARJETA
+           DISPLAY WS-MASK-OUTPUT
            DISPLAY WT-FECHA-MOVIMIENTO
            DISPLAY WT-TIPO-MOVIMIENTO
            DISPLAY WT-MONTO-TARJ
@@ -774,6 +1014,7 @@
        200-REGISTRAR-PAGOS-CONSUMO.
 
            MOVE ZEROES TO WS-INTENTOS WS-INTENTOS-P WS-RESU-INT
+           INITIALIZE WS-INTENTOS-LOG
            PERFORM 100-CONSULTA-CLIENTE
            PERFORM 110-MOSTRAR-TARJETA-ACTIVA.
            PERFORM 200-VERIFICA-NRO-TARJETA
@@ -810,7 +1051,7 @@
                SET SQL-ADDR(1) TO ADDRESS OF
                  WT-DOC-CLI
                MOVE 'X' TO SQL-TYPE(1)
-               MOVE 12 TO SQL-LEN(1)
+               MOVE 13 TO SQL-LEN(1)
                MOVE 1 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-5
@@ -853,7 +1094,9 @@
                *> Formatear línea del reporte
                ADD 1 TO WS-CONT
                MOVE WX-ID-CLIENTE      TO WX-PRC-ID-CLIENTE   (WS-CONT)
-               MOVE WX-NRO-TARJETA     TO WX-PRC-NRO-TARJETA  (WS-CONT)
+               MOVE WX-NRO-TARJETA     TO WS-MASK-INPUT
+               PERFORM 299-MASK-TARJETA
+               MOVE WS-MASK-OUTPUT     TO WX-PRC-NRO-TARJETA  (WS-CONT)
                MOVE WX-SALDO-ACTUAL    TO WX-PRC-SALDO-ACTUAL (WS-CONT)
            ELSE
                DISPLAY ' NO TIENE MAS FILAS LA TABLA DE DB'
@@ -902,6 +1145,13 @@
              TO SQL-VAR-0009
            CALL 'OCSQLEXE' USING SQL-STMT-6
                                SQLCA
+           MOVE 'TARJETAS' TO WT-AUDIT-TABLA
+           MOVE WT-NRO-TARJETA TO WT-AUDIT-ID-REG
+           MOVE 'ACUM_MES' TO WT-AUDIT-CAMPO
+           MOVE SPACES TO WT-AUDIT-VALOR-ANT
+           MOVE WT-MONTO-TARJ TO WT-AUDIT-MONTO-ED
+           MOVE FUNCTION TRIM(WT-AUDIT-MONTO-ED) TO WT-AUDIT-VALOR-NUE
+           PERFORM 235-REGISTRA-AUDITORIA
            END-IF
            PERFORM 010-COMMIT
            IF WT-TIPO-MOVIMIENTO = 'P' THEN
@@ -931,6 +1181,13 @@
              TO SQL-VAR-0009
            CALL 'OCSQLEXE' USING SQL-STMT-7
                                SQLCA
+           MOVE 'TARJETAS' TO WT-AUDIT-TABLA
+           MOVE WT-NRO-TARJETA TO WT-AUDIT-ID-REG
+           MOVE 'ACUM_MES' TO WT-AUDIT-CAMPO
+           MOVE SPACES TO WT-AUDIT-VALOR-ANT
+           COMPUTE WT-AUDIT-MONTO-ED = WT-MONTO-TARJ * -1
+           MOVE FUNCTION TRIM(WT-AUDIT-MONTO-ED) TO WT-AUDIT-VALOR-NUE
+           PERFORM 235-REGISTRA-AUDITORIA
            END-IF
            PERFORM 010-COMMIT
 
@@ -961,6 +1218,68 @@
                                SQLCA
            PERFORM 010-COMMIT.
 
+       240-VALIDAR-LIMITE-CONSUMO.
+      *    EXEC SQL
+      *        SELECT LIMITE_TARJETA - ACUM_MES
+      *        INTO :WT-DISPONIBLE-TARJ
+      *        FROM BANCO.TARJETAS
+      *        WHERE NRO_TARJETA =TRIM(:WT-NRO-TARJETA)
+      *    END-EXEC.
+           IF SQL-PREP OF SQL-STMT-18 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0023
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 6 TO SQL-LEN(1)
+               MOVE X'02' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 WT-NRO-TARJETA
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 16 TO SQL-LEN(2)
+               MOVE 2 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-18
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLEXE' USING SQL-STMT-18
+                               SQLCA
+           MOVE SQL-VAR-0023 TO WT-DISPONIBLE-TARJ
+                   .
+
+       245-VALIDAR-PAGO-MINIMO.
+      *    EXEC SQL
+      *        SELECT ACUM_MES
+      *        INTO :WT-ACUM-MES-ACTUAL
+      *        FROM BANCO.TARJETAS
+      *        WHERE NRO_TARJETA =TRIM(:WT-NRO-TARJETA)
+      *    END-EXEC.
+           IF SQL-PREP OF SQL-STMT-23 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0024
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 6 TO SQL-LEN(1)
+               MOVE X'02' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 WT-NRO-TARJETA
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 16 TO SQL-LEN(2)
+               MOVE 2 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-23
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLEXE' USING SQL-STMT-23
+                               SQLCA
+           MOVE SQL-VAR-0024 TO WT-ACUM-MES-ACTUAL
+
+           IF WT-ACUM-MES-ACTUAL > 0
+               COMPUTE WT-MONTO-MINIMO ROUNDED =
+                       WT-ACUM-MES-ACTUAL * (PORC-PAGO-MINIMO / 100)
+           ELSE
+               MOVE 0 TO WT-MONTO-MINIMO
+           END-IF.
+
        010-COMMIT.
       *    EXEC SQL
       *       COMMIT
@@ -968,6 +1287,261 @@
            CALL 'OCSQLCMT' USING SQLCA END-CALL
                    .
 
+       235-REGISTRA-AUDITORIA.
+      *    EXEC SQL
+      *        SELECT RegistrarAuditoria(:WT-AUDIT-TABLA,
+      *               :WT-AUDIT-ID-REG, :WT-AUDIT-CAMPO,
+      *               :WT-AUDIT-VALOR-ANT, :WT-AUDIT-VALOR-NUE,
+      *               :WT-AUDIT-USUARIO) INTO :WT-AUDIT-RESULT
+      *          FROM DUAL;
+      *    END-EXEC
+           IF SQL-PREP OF SQL-STMT-20 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF WT-AUDIT-RESULT
+               MOVE 'X' TO SQL-TYPE(1)
+               MOVE 1 TO SQL-LEN(1)
+               SET SQL-ADDR(2) TO ADDRESS OF WT-AUDIT-TABLA
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 30 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF WT-AUDIT-ID-REG
+               MOVE 'X' TO SQL-TYPE(3)
+               MOVE 20 TO SQL-LEN(3)
+               SET SQL-ADDR(4) TO ADDRESS OF WT-AUDIT-CAMPO
+               MOVE 'X' TO SQL-TYPE(4)
+               MOVE 30 TO SQL-LEN(4)
+               SET SQL-ADDR(5) TO ADDRESS OF WT-AUDIT-VALOR-ANT
+               MOVE 'X' TO SQL-TYPE(5)
+               MOVE 30 TO SQL-LEN(5)
+               SET SQL-ADDR(6) TO ADDRESS OF WT-AUDIT-VALOR-NUE
+               MOVE 'X' TO SQL-TYPE(6)
+               MOVE 30 TO SQL-LEN(6)
+               SET SQL-ADDR(7) TO ADDRESS OF WT-AUDIT-USUARIO
+               MOVE 'X' TO SQL-TYPE(7)
+               MOVE 30 TO SQL-LEN(7)
+               MOVE 7 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-20
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLEXE' USING SQL-STMT-20
+                               SQLCA
+           CALL 'OCSQLCMT' USING SQLCA END-CALL
+                   .
+
+       500-ANULAR-MOVIMIENTO.
+
+           PERFORM 100-CONSULTA-CLIENTE
+           PERFORM 510-PEDIR-MOVIMIENTO-ANULAR
+           PERFORM 100-MENU.
+
+       510-PEDIR-MOVIMIENTO-ANULAR.
+
+           DISPLAY "Ingrese el Número de Tarjeta: "
+           ACCEPT WS-NRO-TARJETA
+           MOVE WS-NRO-TARJETA TO WT-NRO-TARJETA
+
+           DISPLAY "Ingrese el ID de Movimiento a anular: "
+           ACCEPT WS-ID-MOVIMIENTO
+           MOVE WS-ID-MOVIMIENTO TO WT-ID-MOV-ANULAR
+
+           PERFORM 520-EXTRAE-MOVIMIENTO-ANULAR
+
+           IF WT-TIPO-MOV-ANULAR = 'X' THEN
+               DISPLAY "Movimiento no encontrado para esa tarjeta."
+           ELSE
+               DISPLAY "Movimiento " WT-ID-MOV-ANULAR " Tipo: "
+                       WT-TIPO-MOV-ANULAR " Monto: " WT-MONTO-ANULAR
+               DISPLAY "¿Confirma la anulación? (S/N): "
+               ACCEPT WS-CONFIRMA-ANULA
+               IF WS-CONFIRMA-ANULA = 'S' OR WS-CONFIRMA-ANULA = 's'
+                   PERFORM 540-EJECUTA-ANULACION
+               ELSE
+                   DISPLAY "Anulación cancelada."
+               END-IF
+           END-IF.
+
+       520-EXTRAE-MOVIMIENTO-ANULAR.
+      *    EXEC SQL
+      *      SELECT IFNULL(MAX(TIPO_MOV),'X'), IFNULL(MAX(MONTO),0)
+      *        INTO :WT-TIPO-MOV-ANULAR, :WT-MONTO-ANULAR
+      *        FROM BANCO.MOVIMIENTOS_TARJETAS
+      *       WHERE ID_MOVIMIENTO = :WT-ID-MOV-ANULAR
+      *         AND NRO_TARJETA = TRIM(:WT-NRO-TARJETA)
+      *         AND TIPO_MOV IN ('P','C')
+      *    END-EXEC.
+           IF SQL-PREP OF SQL-STMT-21 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF WT-TIPO-MOV-ANULAR
+               MOVE 'X' TO SQL-TYPE(1)
+               MOVE 1 TO SQL-LEN(1)
+               SET SQL-ADDR(2) TO ADDRESS OF SQL-VAR-0009
+               MOVE '3' TO SQL-TYPE(2)
+               MOVE 8 TO SQL-LEN(2)
+               MOVE X'02' TO SQL-PREC(2)
+               SET SQL-ADDR(3) TO ADDRESS OF SQL-VAR-0008
+               MOVE '3' TO SQL-TYPE(3)
+               MOVE 6 TO SQL-LEN(3)
+               MOVE X'00' TO SQL-PREC(3)
+               SET SQL-ADDR(4) TO ADDRESS OF WT-NRO-TARJETA
+               MOVE 'X' TO SQL-TYPE(4)
+               MOVE 16 TO SQL-LEN(4)
+               MOVE 4 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-21
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           MOVE WT-ID-MOV-ANULAR TO SQL-VAR-0008
+           CALL 'OCSQLEXE' USING SQL-STMT-21
+                               SQLCA
+           MOVE SQL-VAR-0009 TO WT-MONTO-ANULAR
+                   .
+
+       540-EJECUTA-ANULACION.
+           IF WT-TIPO-MOV-ANULAR = 'C' THEN
+               MOVE 'P' TO WT-TIPO-MOVIMIENTO
+           ELSE
+               MOVE 'C' TO WT-TIPO-MOVIMIENTO
+           END-IF
+           MOVE WT-MONTO-ANULAR TO WT-MONTO-TARJ
+           MOVE WS-DOC-CLI TO WT-DOC-CLI
+
+           *> Obtener el ID del Cliente
+           IF SQL-PREP OF SQL-STMT-1 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0002
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 WT-DOC-CLI
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 13 TO SQL-LEN(2)
+               MOVE 2 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-1
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLEXE' USING SQL-STMT-1
+                               SQLCA
+           MOVE SQL-VAR-0002 TO WT-ID-CLIENTE
+
+           *> Obtener el siguiente ID_MOVIMIENTO para el asiento de reversa
+           IF SQL-PREP OF SQL-STMT-3 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF SQL-VAR-0008
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 6 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+               MOVE 1 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-3
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLEXE' USING SQL-STMT-3
+                               SQLCA
+           MOVE SQL-VAR-0008 TO WT-ID-MOVIMIENTO
+
+           *> Obtener la fecha actual para el asiento de reversa
+           IF SQL-PREP OF SQL-STMT-2 = 'N'
+               SET SQL-ADDR(1) TO ADDRESS OF WT-FECHA-MOVIMIENTO
+               MOVE 'X' TO SQL-TYPE(1)
+               MOVE 10 TO SQL-LEN(1)
+               MOVE 1 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-2
+                                   SQLCA
+               SET SQL-HCONN OF SQLCA TO NULL
+           END-IF
+           CALL 'OCSQLEXE' USING SQL-STMT-2
+                               SQLCA
+
+           PERFORM 220-INSERTA-PAGO-CONSUMO
+           PERFORM 230-ACTUALIZA-PAGO-CONSUMO
+
+           MOVE 'MOVIMIENTOS_TARJETAS' TO WT-AUDIT-TABLA
+           MOVE WT-NRO-TARJETA TO WT-AUDIT-ID-REG
+           MOVE 'ANULACION' TO WT-AUDIT-CAMPO
+           MOVE WT-ID-MOV-ANULAR TO WT-AUDIT-VALOR-ANT
+           MOVE WT-ID-MOVIMIENTO TO WT-AUDIT-VALOR-NUE
+           PERFORM 235-REGISTRA-AUDITORIA
+                   .
+
+       600-REPORTE-TARJETAS-VENCER.
+           MOVE 0 TO WS-VTO-CONT
+
+           DISPLAY "====================================="
+           DISPLAY " TARJETAS PROXIMAS A VENCER (60 DIAS) "
+           DISPLAY "====================================="
+           DISPLAY "TARJETA           FECHA VENC.  DOCUMENTO"
+           DISPLAY "-------------------------------------"
+
+           PERFORM 610-EXTRAE-TARJETAS-VENCER-CURSOR
+
+           DISPLAY "-------------------------------------"
+           DISPLAY "Total de tarjetas por vencer: " WS-VTO-CONT
+           DISPLAY "====================================="
+
+           PERFORM 100-MENU.
+
+       610-EXTRAE-TARJETAS-VENCER-CURSOR.
+      *    EXEC SQL
+      *        DECLARE CUR_TARJ_VTO CURSOR FOR
+      *    SELECT T.NRO_TARJETA, T.FECHA_VENCIMIENTO, C.DOC_CLIENTE
+      *      FROM BANCO.TARJETAS T
+      *      JOIN BANCO.CLIENTES C ON T.ID_CLIENTE = C.ID_CLIENTE
+      *     WHERE T.FECHA_VENCIMIENTO BETWEEN CURDATE()
+      *                            AND CURDATE() + INTERVAL 60 DAY
+      *     ORDER BY T.FECHA_VENCIMIENTO
+      *    END-EXEC.
+      *    EXEC SQL
+      *        OPEN CUR_TARJ_VTO
+      *    END-EXEC.
+           IF SQL-PREP OF SQL-STMT-22 = 'N'
+               MOVE 0 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-22
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-22
+                               SQLCA
+           END-CALL
+                   .
+           PERFORM UNTIL SQLCODE = 100
+      *        EXEC SQL
+      *          FETCH CUR_TARJ_VTO
+      *          INTO :WS-VTO-NRO-TARJETA, :WS-VTO-FECHA-VENC,
+      *               :WS-VTO-DOC-CLI
+      *        END-EXEC
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 WS-VTO-NRO-TARJETA
+               MOVE 'X' TO SQL-TYPE(1)
+               MOVE 16 TO SQL-LEN(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 WS-VTO-FECHA-VENC
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 10 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF
+                 WS-VTO-DOC-CLI
+               MOVE 'X' TO SQL-TYPE(3)
+               MOVE 13 TO SQL-LEN(3)
+               MOVE 3 TO SQL-COUNT
+               CALL 'OCSQLFTC' USING SQLV
+                                   SQL-STMT-22
+                                   SQLCA
+               IF SQLCODE NOT = 100 THEN
+                   ADD 1 TO WS-VTO-CONT
+                   MOVE WS-VTO-NRO-TARJETA TO WS-MASK-INPUT
+                   PERFORM 299-MASK-TARJETA
+                   DISPLAY WS-MASK-OUTPUT "  " WS-VTO-FECHA-VENC "  "
+                           WS-VTO-DOC-CLI
+               END-IF
+           END-PERFORM.
+      *    EXEC SQL CLOSE CUR_TARJ_VTO END-EXEC.
+           CALL 'OCSQLCCU' USING SQL-STMT-22
+                               SQLCA
+                   .
+
        100-CONSULTA-CLIENTE.
            DISPLAY "Ingrese (-1) para salir"
            DISPLAY "Ingrese Documento Cliente: "
@@ -1008,7 +1582,7 @@
                SET SQL-ADDR(2) TO ADDRESS OF
                  WT-DOC-CLI
                MOVE 'X' TO SQL-TYPE(2)
-               MOVE 12 TO SQL-LEN(2)
+               MOVE 13 TO SQL-LEN(2)
                MOVE 2 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-9
@@ -1062,7 +1636,7 @@
                SET SQL-ADDR(2) TO ADDRESS OF
                  WT-DOC-CLI
                MOVE 'X' TO SQL-TYPE(2)
-               MOVE 12 TO SQL-LEN(2)
+               MOVE 13 TO SQL-LEN(2)
                MOVE 2 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-11
@@ -1126,7 +1700,9 @@
            CALL 'OCSQLCMT' USING SQLCA END-CALL
                    .
             IF SQLCODE = 0 THEN
-                 DISPLAY "Tarjeta creada.! NRO_TARJ:"WT-NUMERO-TARJ
+                 MOVE WT-NUMERO-TARJ TO WS-MASK-INPUT
+                 PERFORM 299-MASK-TARJETA
+                 DISPLAY "Tarjeta creada.! NRO_TARJ:"WS-MASK-OUTPUT
             ELSE
                 DISPLAY "Error en creacion de tarjeta....!"
             END-IF.
@@ -1199,7 +1775,7 @@
                SET SQL-ADDR(1) TO ADDRESS OF
                  WT-DOC-CLI
                MOVE 'X' TO SQL-TYPE(1)
-               MOVE 12 TO SQL-LEN(1)
+               MOVE 13 TO SQL-LEN(1)
                MOVE 1 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-13
@@ -1320,7 +1896,7 @@
                SET SQL-ADDR(1) TO ADDRESS OF
                  WT-DOC-CLI
                MOVE 'X' TO SQL-TYPE(1)
-               MOVE 12 TO SQL-LEN(1)
+               MOVE 13 TO SQL-LEN(1)
                MOVE 1 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-14
@@ -1441,7 +2017,7 @@
                SET SQL-ADDR(2) TO ADDRESS OF
                  WT-DOC-CLI
                MOVE 'X' TO SQL-TYPE(2)
-               MOVE 12 TO SQL-LEN(2)
+               MOVE 13 TO SQL-LEN(2)
                SET SQL-ADDR(3) TO ADDRESS OF
                  SQL-VAR-0006
                MOVE '3' TO SQL-TYPE(3)
@@ -1482,7 +2058,7 @@
                SET SQL-ADDR(2) TO ADDRESS OF
                  WT-DOC-CLI
                MOVE 'X' TO SQL-TYPE(2)
-               MOVE 12 TO SQL-LEN(2)
+               MOVE 13 TO SQL-LEN(2)
                MOVE 2 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-16
@@ -1493,11 +2069,14 @@
                                SQLCA
                    .
 
+       COPY "DBPARM001".
+
        0100-INICIO.
       *-----------------------------------------------------------------
       * CONNECT TO THE DATABASE
       * also possible with DSN: 'youruser/yourpasswd@yourODBC_DSN'
       *-----------------------------------------------------------------
+           PERFORM 0105-LOAD-DB-PARAMS.
            STRING  'DRIVER={MySQL ODBC 8.0 ANSI Driver};'
                    'SERVER=',DB-HOST,';'
                    'PORT=',DB-PORT,';'
@@ -1648,7 +2227,8 @@
       *  WS-NEWID-CTACTE          IN USE THROUGH TEMP VAR SQL-VAR-0007 DECIMAL(3,0)
       *  WS-NOMBRE            NOT IN USE
       *  WS-SALDO-ACTUAL      NOT IN USE
-      *  WT-DOC-CLI               IN USE CHAR(12)
+      *  WT-DISPONIBLE-TARJ       IN USE THROUGH TEMP VAR SQL-VAR-0023 DECIMAL(11,2)
+      *  WT-DOC-CLI               IN USE CHAR(13)
       *  WT-EXISTE-TARJ           IN USE CHAR(1)
       *  WT-FECHA-MOVIMIENTO      IN USE CHAR(10)
       *  WT-ID-CLIENTE            IN USE THROUGH TEMP VAR SQL-VAR-0002 DECIMAL(5,0)
