@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * CONFTAR001 - Parametros de configuracion de tarjetas de credito.
+      * PORC-PAGO-MINIMO es el porcentaje minimo del saldo acumulado del
+      * mes (ACUM_MES) que el cliente debe abonar en cada pago para que
+      * este sea aceptado (p.ej. 5.00 = el pago minimo es el 5% del
+      * saldo adeudado). Si ACUM_MES no refleja deuda (0 o negativo) no
+      * se exige un minimo.
+      *-----------------------------------------------------------------
+       01  CONF-TARJETAS.
+           05  PORC-PAGO-MINIMO        PIC 9(3)V99 VALUE 5.
