@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * BD001 - Shared DB connection parameters.
+      * Defaults below are used as-is unless 0105-LOAD-DB-PARAMS (see
+      * DBPARM001) overrides them from the external parameter file
+      * DBPARM.DAT, so a password/host change doesn't require touching
+      * every program that connects to BANCO.
+      *-----------------------------------------------------------------
+       01   DB-CONN.
+           05  DB-USER                 PIC X(20) VALUE 'mysql'.
+           05  DB-PASSWORD             PIC X(20) VALUE 'root'.
+           05  DB-NAME                 PIC X(20) VALUE 'banco'.
+           05  DB-HOST                 PIC X(20) VALUE 'localhost'.
+           05  DB-PORT                 PIC 9(5)  VALUE 3306.
