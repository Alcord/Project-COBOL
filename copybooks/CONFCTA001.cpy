@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * CONFCTA001 - Parametros de configuracion de cuentas corrientes.
+      * TASA-INT-MENSUAL es la tasa de interes mensual aplicada sobre
+      * el saldo acreedor en el proceso de acumulacion de intereses
+      * (p.ej. 0.0050 = 0.50% mensual).
+      *-----------------------------------------------------------------
+       01  CONF-CTACTES.
+           05  TASA-INT-MENSUAL        PIC 9V9(4) VALUE 0.0050.
