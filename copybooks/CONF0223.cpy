@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * CONF0223 - Parametros de configuracion de hipotecas.
+      * PORC-MIN-GRNTIA es el porcentaje minimo de garantia exigido
+      * sobre el monto del prestamo (p.ej. 120 = la garantia debe valer
+      * al menos 120% del monto solicitado).
+      * PORC-MAX-LTV es el porcentaje maximo de relacion prestamo/
+      * garantia (Loan To Value) que se acepta para otorgar la
+      * hipoteca (p.ej. 80.00 = el prestamo no puede superar el 80%
+      * del valor de la garantia).
+      *-----------------------------------------------------------------
+       01  CONF-HIPOTECAS.
+           05  PORC-MIN-GRNTIA         PIC 9(3)V99 VALUE 120.
+           05  PORC-MAX-LTV            PIC 9(3)V99 VALUE 80.
