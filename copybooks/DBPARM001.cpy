@@ -0,0 +1,41 @@
+      *-----------------------------------------------------------------
+      * DBPARM001 - Loads DB-CONN (see BD001) overrides from the
+      * external parameter file DBPARM.DAT, one KEY=VALUE pair per
+      * line (DB-USER, DB-PASSWORD, DB-HOST, DB-PORT, DB-NAME). If the
+      * file isn't present the BD001 defaults are left untouched, so
+      * this is safe to call unconditionally from 0100-INICIO. The
+      * calling program's SELECT DBPARM-FILE must carry a FILE STATUS
+      * clause bound to WS-DBPARM-STATUS, or the OPEN below aborts the
+      * run when the file is absent instead of falling through.
+      *-----------------------------------------------------------------
+       0105-LOAD-DB-PARAMS.
+           OPEN INPUT DBPARM-FILE
+           IF WS-DBPARM-STATUS = '00'
+               PERFORM UNTIL WS-DBPARM-STATUS NOT = '00'
+                   READ DBPARM-FILE
+                       AT END MOVE '10' TO WS-DBPARM-STATUS
+                       NOT AT END PERFORM 0106-APPLY-DB-PARAM
+                   END-READ
+               END-PERFORM
+               CLOSE DBPARM-FILE
+           END-IF.
+
+       0106-APPLY-DB-PARAM.
+           MOVE SPACES TO WS-DBPARM-KEY WS-DBPARM-VAL
+           UNSTRING DBPARM-RECORD DELIMITED BY '='
+               INTO WS-DBPARM-KEY WS-DBPARM-VAL
+           END-UNSTRING
+           EVALUATE WS-DBPARM-KEY
+               WHEN 'DB-USER'
+                   MOVE WS-DBPARM-VAL TO DB-USER
+               WHEN 'DB-PASSWORD'
+                   MOVE WS-DBPARM-VAL TO DB-PASSWORD
+               WHEN 'DB-HOST'
+                   MOVE WS-DBPARM-VAL TO DB-HOST
+               WHEN 'DB-NAME'
+                   MOVE WS-DBPARM-VAL TO DB-NAME
+               WHEN 'DB-PORT'
+                   IF WS-DBPARM-VAL IS NUMERIC
+                       MOVE WS-DBPARM-VAL TO DB-PORT
+                   END-IF
+           END-EVALUATE.
