@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * AUDIT0001 - Host variables shared by every program that posts
+      * to the audit trail. Each balance or status change is logged by
+      * calling the RegistrarAuditoria(tabla, id_registro, campo,
+      * valor_anterior, valor_nuevo, usuario) stored function, the
+      * same way CTACTE001 already posts movements through
+      * InsertarMovimiento, so the insert stays atomic with whatever
+      * update triggered it instead of being a second, looser write.
+      *-----------------------------------------------------------------
+       01  WT-AUDIT-TABLA          PIC X(30).
+       01  WT-AUDIT-ID-REG         PIC X(20).
+       01  WT-AUDIT-CAMPO          PIC X(30).
+       01  WT-AUDIT-VALOR-ANT      PIC X(30).
+       01  WT-AUDIT-VALOR-NUE      PIC X(30).
+       01  WT-AUDIT-USUARIO        PIC X(30) VALUE 'SISTEMA'.
+       01  WT-AUDIT-RESULT         PIC X(01).
