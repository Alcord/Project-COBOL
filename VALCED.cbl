@@ -35,6 +35,18 @@
 
        01  WS-VALIDACION          PIC 99.
 
+       01  WS-RUC                 PIC X(13).
+       01  WS-RUC-TERCER-DIGITO   PIC 9.
+       01  WS-RUC-ESTABLEC        PIC 9(3).
+       01  WS-RUC-COEF-PRIV.
+           05 WS-RUC-COEF-PRIV-D  OCCURS 9 TIMES PIC 9 VALUE 0.
+       01  WS-RUC-COEF-PUB.
+           05 WS-RUC-COEF-PUB-D   OCCURS 8 TIMES PIC 9 VALUE 0.
+       01  WS-RUC-SUMA            PIC 9(4) VALUE 0.
+       01  WS-RUC-RESIDUO         PIC 9(2).
+       01  WS-RUC-VERIFICADOR     PIC 9.
+       01  J                      PIC 9 VALUE 1.
+
 
        LINKAGE SECTION.
        01  LK-CEDULAVALIDA      PIC 9(1) VALUE 0.
@@ -60,6 +72,27 @@
            MOVE 2 TO WS-COEFICIENTE(7).
            MOVE 1 TO WS-COEFICIENTE(8).
            MOVE 2 TO WS-COEFICIENTE(9).
+
+           *> Coeficientes RUC sociedad privada (tercer digito 9)
+           MOVE 4 TO WS-RUC-COEF-PRIV-D(1).
+           MOVE 3 TO WS-RUC-COEF-PRIV-D(2).
+           MOVE 2 TO WS-RUC-COEF-PRIV-D(3).
+           MOVE 7 TO WS-RUC-COEF-PRIV-D(4).
+           MOVE 6 TO WS-RUC-COEF-PRIV-D(5).
+           MOVE 5 TO WS-RUC-COEF-PRIV-D(6).
+           MOVE 4 TO WS-RUC-COEF-PRIV-D(7).
+           MOVE 3 TO WS-RUC-COEF-PRIV-D(8).
+           MOVE 2 TO WS-RUC-COEF-PRIV-D(9).
+
+           *> Coeficientes RUC sector publico (tercer digito 6)
+           MOVE 3 TO WS-RUC-COEF-PUB-D(1).
+           MOVE 2 TO WS-RUC-COEF-PUB-D(2).
+           MOVE 7 TO WS-RUC-COEF-PUB-D(3).
+           MOVE 6 TO WS-RUC-COEF-PUB-D(4).
+           MOVE 5 TO WS-RUC-COEF-PUB-D(5).
+           MOVE 4 TO WS-RUC-COEF-PUB-D(6).
+           MOVE 3 TO WS-RUC-COEF-PUB-D(7).
+           MOVE 2 TO WS-RUC-COEF-PUB-D(8).
        0100-END.
 
        0200-PROCESO.
@@ -151,6 +184,123 @@
            END-IF
 
 
+           WHEN "RUC"
+               DISPLAY "Tipo de documento: RUC"
+
+           MOVE FUNCTION TRIM(LK-STRING) TO WS-RUC
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-STRING))
+               TO WS-VALIDACION
+
+           IF WS-VALIDACION NOT = 13
+               DISPLAY "El RUC debe tener 13 dígitos."
+               EXIT PROGRAM
+           ELSE IF NOT WS-RUC NUMERIC
+               DISPLAY "El RUC debe contener solo números."
+               EXIT PROGRAM
+           END-IF
+
+           MOVE WS-RUC(3:1) TO WS-RUC-TERCER-DIGITO
+           MOVE WS-RUC(11:3) TO WS-RUC-ESTABLEC
+
+           IF WS-RUC-ESTABLEC = 0
+               DISPLAY "Código de establecimiento inválido."
+               EXIT PROGRAM
+           END-IF
+
+           EVALUATE TRUE
+
+               WHEN WS-RUC-TERCER-DIGITO >= 0 AND
+                    WS-RUC-TERCER-DIGITO <= 5
+                   *> RUC de persona natural: cédula + establecimiento
+                   MOVE WS-RUC(1:10) TO WS-CEDULA
+                   MOVE 0 TO WS-SUMA
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
+                     MOVE FUNCTION NUMVAL(WS-CEDULA(I:1))
+                       TO WS-DIGITO-TEMP
+                     COMPUTE WS-DIGITO-TEMP =
+                       WS-DIGITO-TEMP * WS-COEFICIENTE(I)
+                     IF WS-DIGITO-TEMP > 9 THEN
+                       COMPUTE WS-DIGITO-TEMP = WS-DIGITO-TEMP - 9
+                     END-IF
+                     COMPUTE WS-SUMA = WS-SUMA + WS-DIGITO-TEMP
+                   END-PERFORM
+                   DIVIDE WS-SUMA BY 10 GIVING WS-RESIDUO
+                       REMAINDER WS-RESIDUO
+                   IF WS-RESIDUO NOT = 0 THEN
+                       COMPUTE WS-RESIDUO = 10 - WS-RESIDUO
+                   END-IF
+                   MOVE WS-CEDULA(10:1) TO WS-DIGITO-VERIFICADOR
+                   IF WS-RESIDUO = WS-DIGITO-VERIFICADOR
+                       DISPLAY "RUC (persona natural) válido."
+                       MOVE "1" TO LK-CEDULAVALIDA
+                   ELSE
+                       DISPLAY "Error en el digito verificador del RUC."
+                       EXIT PROGRAM
+                   END-IF
+
+               WHEN WS-RUC-TERCER-DIGITO = 9
+                   *> RUC de sociedad privada, módulo 11
+                   MOVE 0 TO WS-RUC-SUMA
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > 9
+                     MOVE FUNCTION NUMVAL(WS-RUC(J:1))
+                       TO WS-DIGITO-TEMP
+                     COMPUTE WS-RUC-SUMA = WS-RUC-SUMA +
+                       (WS-DIGITO-TEMP * WS-RUC-COEF-PRIV-D(J))
+                   END-PERFORM
+                   DIVIDE WS-RUC-SUMA BY 11 GIVING WS-RUC-RESIDUO
+                       REMAINDER WS-RUC-RESIDUO
+                   IF WS-RUC-RESIDUO = 0
+                       MOVE 0 TO WS-RUC-VERIFICADOR
+                   ELSE
+                       COMPUTE WS-RUC-VERIFICADOR = 11 - WS-RUC-RESIDUO
+                   END-IF
+                   IF WS-RUC-VERIFICADOR = 10
+                       DISPLAY "Error en el digito verificador del RUC."
+                       EXIT PROGRAM
+                   END-IF
+                   MOVE WS-RUC(10:1) TO WS-DIGITO-VERIFICADOR
+                   IF WS-DIGITO-VERIFICADOR = WS-RUC-VERIFICADOR
+                       DISPLAY "RUC (sociedad privada) válido."
+                       MOVE "1" TO LK-CEDULAVALIDA
+                   ELSE
+                       DISPLAY "Error en el digito verificador del RUC."
+                       EXIT PROGRAM
+                   END-IF
+
+               WHEN WS-RUC-TERCER-DIGITO = 6
+                   *> RUC de sector público, módulo 11
+                   MOVE 0 TO WS-RUC-SUMA
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > 8
+                     MOVE FUNCTION NUMVAL(WS-RUC(J:1))
+                       TO WS-DIGITO-TEMP
+                     COMPUTE WS-RUC-SUMA = WS-RUC-SUMA +
+                       (WS-DIGITO-TEMP * WS-RUC-COEF-PUB-D(J))
+                   END-PERFORM
+                   DIVIDE WS-RUC-SUMA BY 11 GIVING WS-RUC-RESIDUO
+                       REMAINDER WS-RUC-RESIDUO
+                   IF WS-RUC-RESIDUO = 0
+                       MOVE 0 TO WS-RUC-VERIFICADOR
+                   ELSE
+                       COMPUTE WS-RUC-VERIFICADOR = 11 - WS-RUC-RESIDUO
+                   END-IF
+                   IF WS-RUC-VERIFICADOR = 10
+                       DISPLAY "Error en el digito verificador del RUC."
+                       EXIT PROGRAM
+                   END-IF
+                   MOVE WS-RUC(9:1) TO WS-DIGITO-VERIFICADOR
+                   IF WS-DIGITO-VERIFICADOR = WS-RUC-VERIFICADOR
+                       DISPLAY "RUC (sector público) válido."
+                       MOVE "1" TO LK-CEDULAVALIDA
+                   ELSE
+                       DISPLAY "Error en el digito verificador del RUC."
+                       EXIT PROGRAM
+                   END-IF
+
+               WHEN OTHER
+                   DISPLAY "Tercer dígito de RUC inválido."
+                   EXIT PROGRAM
+           END-EVALUATE
+
            WHEN OTHER
                DISPLAY "Error: Tipo de documento inválido."
                EXIT PARAGRAPH
